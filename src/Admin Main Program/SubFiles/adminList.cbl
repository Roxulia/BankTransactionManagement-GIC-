@@ -33,6 +33,12 @@
        77  WS-TEXT       PIC X(50).
        77  WS-EOF        PIC X VALUE 'N'.
        77  WS-LAST-PAGE  PIC 9(3) VALUE 0.
+       77  WS-JUMP-PAGE  PIC 9(3) VALUE 0.
+       77  WS-START-PAGE PIC 9(3) VALUE 0.
+       77  WS-START-KEY  PIC 9(5) VALUE 0.
+       77  WS-IDX        PIC 9(3) VALUE 0.
+       01  WS-PAGE-KEY-TABLE.
+           05  WS-PAGE-KEY OCCURS 500 TIMES PIC 9(5) VALUE 0.
 
        01  WS-DISPLAY-LINE.
            05 WS-AID        PIC 9(5).
@@ -48,7 +54,16 @@
            INITIALIZE ws-last-page
            move 'N' to ws-eof
            INITIALIZE ws-choice
+           INITIALIZE WS-PAGE-KEY-TABLE
            OPEN INPUT AdminAccounts
+           IF WS-FS NOT = "00"
+               display esc redx
+               display "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY "! ERROR: Unable to OPEN AdminAccounts," WS-FS"!"
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY esc resetx
+               STOP RUN
+           END-IF
            PERFORM DISPLAY-PAGE
            CLOSE AdminAccounts
            exit program.
@@ -60,25 +75,27 @@
                    "---------------------------------------------------"
                    ESC RESETX
            if ws-page = 1 and ws-eof = 'Y'
-           DISPLAY "Options:                            3=Exit"
+           DISPLAY "Options:                4=Jump to Page, 3=Exit"
            DISPLAY COLOR-BLUE
                    "---------------------------------------------------"
                    "---------------------------------------------------"
                    ESC RESETX
            else if ws-eof = 'N' and ws-page = 1
-           DISPLAY "Options:               2=Next Page, 3=Exit"
+           DISPLAY "Options:               2=Next Page, 4=Jump to Page"
+                   ", 3=Exit"
            DISPLAY COLOR-BLUE
                    "---------------------------------------------------"
                    "---------------------------------------------------"
                    ESC RESETX
            else if ws-eof = 'N' and ws-page not EQUAL 1
-           DISPLAY "Options:  1=Prev Page, 2=Next Page, 3=Exit"
+           DISPLAY "Options:  1=Prev Page, 2=Next Page, 4=Jump to Page"
+                   ", 3=Exit"
            DISPLAY COLOR-BLUE
                    "---------------------------------------------------"
                    "---------------------------------------------------"
                    ESC RESETX
            else if ws-eof = 'Y' and ws-page not EQUAL 1
-           DISPLAY "Options:  1=Prev Page,            , 3=Exit"
+           DISPLAY "Options:  1=Prev Page, 4=Jump to Page,       3=Exit"
            DISPLAY COLOR-BLUE
                    "---------------------------------------------------"
                    "---------------------------------------------------"
@@ -107,34 +124,66 @@
              WHEN 3
                CLOSE AdminAccounts
                exit program
+             WHEN 4
+               DISPLAY "Jump to page : "
+               ACCEPT WS-JUMP-PAGE
+               IF WS-JUMP-PAGE > 0
+                   MOVE WS-JUMP-PAGE TO WS-PAGE
+                   PERFORM DISPLAY-PAGE
+               ELSE
+                   DISPLAY "Invalid page number."
+                   perform DISPLAY-PAGE
+               END-IF
              WHEN OTHER
                DISPLAY "Invalid choice."
                perform DISPLAY-PAGE
            END-EVALUATE.
 
       *-------------------------------------------------------------------*
-       DISPLAY-PAGE.
-           *> Reposition by closing/re-opening
-           CLOSE AdminAccounts
-           OPEN INPUT AdminAccounts
-
-           IF WS-FS NOT = "00"
-               display esc redx
-               display "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
-               DISPLAY "! ERROR: Unable to OPEN AdminAccounts," WS-FS"!"
-               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
-               DISPLAY esc resetx
-               STOP RUN
+       REPOSITION-FOR-PAGE.
+           *> Reposition the open file to the start of WS-PAGE using
+           *> keyed START instead of rereading from record 1 every time.
+           IF WS-PAGE-KEY(WS-PAGE) NOT = 0
+               MOVE WS-PAGE-KEY(WS-PAGE) TO AID
+               START AdminAccounts KEY IS NOT LESS THAN AID
+               MOVE 0 TO WS-SKIP-COUNT
+           ELSE
+               MOVE 0 TO WS-START-PAGE
+               MOVE 0 TO WS-START-KEY
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX >= WS-PAGE
+                   IF WS-PAGE-KEY(WS-IDX) NOT = 0
+                       MOVE WS-IDX TO WS-START-PAGE
+                       MOVE WS-PAGE-KEY(WS-IDX) TO WS-START-KEY
+                   END-IF
+               END-PERFORM
+               IF WS-START-PAGE NOT = 0
+                   MOVE WS-START-KEY TO AID
+                   START AdminAccounts KEY IS NOT LESS THAN AID
+               ELSE
+                   MOVE 0 TO AID
+                   START AdminAccounts KEY IS NOT LESS THAN AID
+                   MOVE 1 TO WS-START-PAGE
+               END-IF
+               COMPUTE WS-SKIP-COUNT = (WS-PAGE - WS-START-PAGE) * 5
            END-IF
-           move 'N' to ws-eof
-           *> Skip records from previous pages
-           COMPUTE WS-SKIP-COUNT = (WS-PAGE - 1) * 5
+
            PERFORM VARYING WS-REC-COUNT FROM 1 BY 1
                    UNTIL WS-REC-COUNT > WS-SKIP-COUNT
-               READ AdminAccounts
+               READ AdminAccounts NEXT
                    AT END EXIT PERFORM
                END-READ
-           END-PERFORM
+           END-PERFORM.
+
+      *-------------------------------------------------------------------*
+       DISPLAY-PAGE.
+           move 'N' to ws-eof
+           IF WS-PAGE = 1
+               MOVE 0 TO AID
+               START AdminAccounts KEY IS NOT LESS THAN AID
+           ELSE
+               PERFORM REPOSITION-FOR-PAGE
+           END-IF
 
            *> Display header
            DISPLAY COLOR-BLUE
@@ -160,7 +209,7 @@
            *> Read and display up to 4 records
            PERFORM VARYING WS-REC-COUNT FROM 1 BY 1
                    UNTIL WS-REC-COUNT > 5
-               READ AdminAccounts
+               READ AdminAccounts NEXT
                    AT END
                      DISPLAY ESC REDX
                      DISPLAY "-------------------------------"
@@ -171,12 +220,17 @@
                      MOVE 'Y' TO WS-EOF
                      EXIT PERFORM
                    NOT AT END
+                     IF WS-REC-COUNT = 1
+                         MOVE AID TO WS-PAGE-KEY(WS-PAGE)
+                     END-IF
 
                      EVALUATE Role
                        WHEN EQUAL 1
                          MOVE 'Manager' TO WS-ARole
                        WHEN EQUAL 2
                          MOVE 'Staff' TO WS-ARole
+                       WHEN EQUAL 3
+                         MOVE 'Auditor' TO WS-ARole
                        WHEN OTHER
                          MOVE 'Unknown' TO WS-ARole
                      END-EVALUATE
