@@ -0,0 +1,109 @@
+      ******************************************************************
+      * Author: Sat Paing Thu
+      * Date: 9.8.2025
+      * Purpose: Admin-triggered password reset for a user who is
+      *          locked out - generates a new random password the
+      *          same way userCreate.cbl generates an initial one,
+      *          displays it to the admin, and saves it encrypted
+      *          under the user's existing salt.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. adminResetPassword.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UserAccounts
+               ASSIGN TO "../../../data/UserAccounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UID
+               ALTERNATE RECORD KEY IS UAccNo
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD UserAccounts.
+       01 UserRecord.
+
+       COPY "../../Utility Functions/userFile.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-UserID      PIC 9(5) VALUE ZERO.
+       01 RPSW           PIC 9(6).
+       01 NewPass1       PIC X(20).
+       01 EncNewPass     PIC X(32).
+       01 WS-FS          PIC XX.
+       01 statusCode     PIC XX.
+       01 ws-logAction   pic x(10) value "PWRESET".
+       01 ws-logAcct     pic x(16).
+       01 UserData.
+           05 UD-UID        PIC 9(5).
+           05 UD-UName      PIC X(20).
+           05 UD-ULoginName PIC X(25).
+           05 UD-UAccNumber PIC 9(16).
+           05 UD-UEncPsw    PIC X(32).
+           05 UD-UNRC       PIC X(30).
+           05 UD-UAddress   PIC X(20).
+           05 UD-UPhone     PIC X(11).
+           05 UD-UBalance   PIC S9(10)V99.
+           05 UD-TrxCount   PIC 9(5).
+           05 UD-UDate      PIC 9(8).
+           05 UD-UTime      PIC 9(6).
+           05 UD-USalt      PIC X(32).
+
+       *>For display colors
+       COPY "../../Utility Functions/colorCodes.cpy".
+
+       LINKAGE SECTION.
+       01 LS-UserID      PIC 9(5).
+       01 LS-AdminID     PIC 9(5).
+       01 LS-StatusCode  PIC X(2).
+
+       PROCEDURE DIVISION USING LS-UserID, LS-AdminID, LS-StatusCode.
+       MAIN-PROCEDURE.
+           MOVE LS-UserID TO WS-UserID
+
+           CALL '../../Utility Functions/bin/getUserByID'
+           USING BY REFERENCE WS-UserID, UserData, statusCode
+
+           IF statusCode NOT EQUAL "00"
+               MOVE "96" TO LS-StatusCode
+               EXIT PROGRAM
+           END-IF
+
+           COMPUTE RPSW = FUNCTION RANDOM() * 1000000
+           MOVE RPSW TO NewPass1
+
+           CALL '../../Utility Functions/bin/encryption'
+           USING BY REFERENCE NewPass1, UD-USalt, EncNewPass
+
+           MOVE EncNewPass TO UD-UEncPsw
+           MOVE UserData TO UserRecord
+
+           OPEN I-O UserAccounts
+           REWRITE UserRecord
+               INVALID KEY
+                   CLOSE UserAccounts
+                   MOVE "99" TO LS-StatusCode
+                   EXIT PROGRAM
+           END-REWRITE
+           CLOSE UserAccounts
+
+           DISPLAY ESC REDX "======================================="
+           DISPLAY "!! NEW PASSWORD FOR USER ID (" UD-UID ") !!"
+           DISPLAY "~  Password  : " ESC GREENX WITH NO ADVANCING
+           DISPLAY NewPass1 ESC REDX
+           DISPLAY "!! GIVE THIS TO THE CUSTOMER AND HAVE" WITH
+               NO ADVANCING
+           DISPLAY " THEM CHANGE IT !!"
+           DISPLAY "=======================================" ESC RESETX
+
+           MOVE UD-UID TO ws-logAcct
+           CALL '../../Utility Functions/bin/logAdminAction'
+           USING BY REFERENCE LS-AdminID, ws-logAction, ws-logAcct
+
+           MOVE "00" TO LS-StatusCode
+           EXIT PROGRAM.
+
+       END PROGRAM adminResetPassword.
