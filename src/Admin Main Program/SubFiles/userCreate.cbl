@@ -13,28 +13,54 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS UID
+               ALTERNATE RECORD KEY IS UAccNo
                FILE STATUS IS WS-FS.
 
+           SELECT TrxFile ASSIGN TO '../../../data/Transactions.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TrxID
+               FILE STATUS IS WS-TrxFS.
+
+           SELECT NextUIDFile ASSIGN TO '../../../data/NextUID.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NextUIDFS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  UserFile.
        01  UserRecord.
        COPY "../../Utility Functions/userFile.cpy".
 
+       FD  TrxFile.
+       01  TransactionRecord.
+       COPY "../../Utility Functions/transactionFile.cpy".
+
+       FD  NextUIDFile.
+       01  NextUIDLine         PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01  WS-FS               PIC XX.
+       01  WS-NextUIDFS        PIC XX.
+       01  WS-TrxFS            PIC XX.
        01  CurrentDate         PIC x(8).
        01  CurrentTime         PIC x(6).
+       01  WS-OpenDeposit      PIC 9(10)V99.
+       01  minDspDepo          PIC Z(10).
+       01  maxDspDepo          PIC Z(10).
        01  Dup-Flag            PIC X VALUE 'N'.
        01  RPSW                PIC 9(6).
        01  PlainPassword       PIC X(20).
        01  EncryptedPassword   PIC X(32).
+       01  WS-Salt             PIC X(32).
        01  PrevUID             PIC 9(5) value 00000.
        01  EOF-Flag            PIC X value 'N'.
        01  PTR                 PIC 9(4)  COMP-5.
        01  I                   PIC 9(4)  COMP-5.
        01  statusCode          pic xx.
        01  temp-nrc pic x(30).
+       01  ws-logAction     pic x(10) value "CREATE".
+       01  ws-logAcct       pic x(16).
        01  UserData.
            05  ws-UID        PIC 9(5).
            05  ws-UName      PIC X(20).
@@ -48,16 +74,26 @@
            05  ws-TrxCount   PIC 9(5).
            05  ws-UDate      PIC 9(8).
            05  ws-UTime      PIC 9(6).
+           05  ws-USalt      PIC X(32).
 
        *>For display colors
        COPY "../../Utility Functions/colorCodes.cpy".
 
+       *>For trxConstant VALUES
+       COPY "../../Utility Functions/trxConstants.cpy".
+
+       COPY "../../Utility Functions/trxTypeCodes.cpy".
+
        LINKAGE SECTION.
        01  WS-ReturnCode       PIC 9(4) VALUE 0.
+       01  LS-AdminID          PIC 9(5).
 
-       PROCEDURE DIVISION USING WS-ReturnCode.
+       PROCEDURE DIVISION USING WS-ReturnCode, LS-AdminID.
 
        Main-Section.
+           call '../../Utility Functions/bin/loadTrxLimits'
+           using by REFERENCE minAmoDepo, maxAmoDepo,
+               minwithdraw, maxwithdraw, minaccountbalance
            PERFORM File-Check
            PERFORM Generate-UID
            PERFORM Generate-CardNo
@@ -81,8 +117,11 @@
            PERFORM Prompt-Box
            PERFORM ValidCheck-IniPsw
            PERFORM Generate-Login
+           PERFORM Generate-Salt
            PERFORM Encryption-Call
+           PERFORM Prompt-Opening-Deposit
            PERFORM Write-Record
+           PERFORM Post-Opening-Deposit
 
            GOBACK.
 
@@ -100,9 +139,42 @@
            CLOSE UserFile.
 
        *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
-       *>Opening the file for generating UID
+       *>Assigning the next UID from the persisted counter file
+       *>(data/NextUID.dat) instead of rescanning the whole user file,
+       *>falling back to the old full-scan if the counter is missing
+       *>or empty so the first account opened after an upgrade still
+       *>picks up the right value.
        Generate-UID.
 
+           OPEN INPUT NextUIDFile
+           IF WS-NextUIDFS = '00'
+               READ NextUIDFile INTO NextUIDLine
+               CLOSE NextUIDFile
+           END-IF
+
+           IF WS-NextUIDFS = '00'
+               MOVE NextUIDLine TO UID
+           ELSE
+               PERFORM Generate-UID-FromScan
+           END-IF
+
+           PERFORM Save-Next-UID.
+
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       *>Persist the next UID so the next account opened doesn't
+       *>need to rescan UserAccounts.dat at all
+       Save-Next-UID.
+
+           COMPUTE NextUIDLine = UID + 1
+           OPEN OUTPUT NextUIDFile
+           WRITE NextUIDLine
+           CLOSE NextUIDFile.
+
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       *>Original full-scan UID lookup, kept as the fallback used
+       *>only when the persisted counter file doesn't exist yet
+       Generate-UID-FromScan.
+
            OPEN INPUT UserFile
            IF WS-FS NOT = '00'
               display esc redx
@@ -174,6 +246,9 @@
            DISPLAY "Enter Address (max 20 chars): "
            ACCEPT UAddress.
 
+           DISPLAY "Enter Beneficiary Name (max 20 chars): "
+           ACCEPT UBeneficiary.
+
        *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
        *>Prompt display for PH NO and valid check
        ValidCheck-IniPsw.
@@ -225,12 +300,19 @@
            DISPLAY " CHANGE YOUR PASSWORD !!"
            DISPLAY "========================================"ESC RESETX.
 
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       *>Generating a random per-user salt for password hashing
+       Generate-Salt.
+
+           CALL '../../Utility Functions/bin/generateSalt'
+               USING BY REFERENCE UID, WS-Salt.
+
        *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
        *> Call encryption submodule( to uncomment after encryption sub)
        Encryption-Call.
 
            CALL '../../Utility Functions/bin/encryption'
-           USING BY REFERENCE PlainPassword,EncryptedPassword
+           USING BY REFERENCE PlainPassword,WS-Salt,EncryptedPassword
            IF RETURN-CODE NOT = 0
                display esc redx
                display "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
@@ -242,14 +324,43 @@
            END-IF
 
            MOVE EncryptedPassword TO UEncPsw.
+           MOVE WS-Salt           TO USalt.
            *>DISPLAY UEncPsw. *>for test ,comment this line out
 
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       *>Prompt for and validate the mandatory opening deposit
+       Prompt-Opening-Deposit.
+
+           MOVE minAmoDepo to minDspDepo
+           MOVE maxAmoDepo to maxDspDepo
+
+           DISPLAY "================================================="
+           PERFORM UNTIL WS-OpenDeposit >= minAmoDepo
+                   AND WS-OpenDeposit <= maxAmoDepo
+               DISPLAY "Enter opening deposit amount " WITH NO ADVANCING
+               DISPLAY "(Min: " FUNCTION TRIM(minDspDepo)
+                   WITH NO ADVANCING
+               DISPLAY " Max: " FUNCTION TRIM(maxDspDepo) "):"
+               ACCEPT WS-OpenDeposit
+
+               IF WS-OpenDeposit < minAmoDepo
+                   OR WS-OpenDeposit > maxAmoDepo
+                   DISPLAY "==========================================="
+                   DISPLAY ESC REDX "Amount out of allowed range."
+                   DISPLAY ESC RESETX
+                   DISPLAY "==========================================="
+               END-IF
+           END-PERFORM.
+
        *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
        *>Writing a new record to user file
        Write-Record.
 
-           MOVE    zero               TO      Balance
-           MOVE    0               TO      TrxCount
+           MOVE    WS-OpenDeposit      TO      Balance
+           MOVE    1               TO      TrxCount
+           MOVE    "A"             TO      UStatus
+           MOVE    0               TO      UFailedLogins
+           MOVE    "N"             TO      ULockStatus
            move FUNCTION CURRENT-DATE(1:8) to CurrentDate
            move FUNCTION CURRENT-DATE(9:6) to CurrentTime
            MOVE    CurrentDate     TO      UDate
@@ -269,10 +380,55 @@
                    DISPLAY "**************************************"
                    MOVE 0 TO WS-ReturnCode
                    display esc RESETX
+                   MOVE UID TO ws-logAcct
+                   call '../../Utility Functions/bin/logAdminAction'
+                   using by REFERENCE LS-AdminID, ws-logAction,
+                       ws-logAcct
            END-WRITE
 
            CLOSE UserFile.
 
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       *>Post the opening deposit as a real transaction so the new
+       *>account's first statement line shows it, the same way any
+       *>other deposit is posted
+       Post-Opening-Deposit.
+
+           STRING
+               TrxCount DELIMITED BY SIZE
+               WS-TrxDepoPrefix DELIMITED BY SIZE
+               UID DELIMITED BY SIZE
+               INTO TrxID
+           END-STRING
+
+           OPEN INPUT TrxFile
+           IF WS-TrxFS = '35'
+               DISPLAY "No file with name Transactions.DAT , creating"
+               OPEN OUTPUT TrxFile
+               CLOSE TrxFile
+           END-IF
+           CLOSE TrxFile
+
+           MOVE 0                  TO SenderAcc
+           MOVE UAccNo             TO ReceiverAcc
+           MOVE "Opening Deposit"  TO Description
+           MOVE WS-OpenDeposit     TO Amount
+           MOVE TRX-TYPE-DEPOSIT   TO TrxType
+           move FUNCTION CURRENT-DATE(1:14) to TimeStamp
+
+           OPEN I-O TrxFile
+           WRITE TransactionRecord
+               INVALID KEY
+                   DISPLAY ESC REDX
+                   "Error posting opening deposit (Status="
+                   WS-TrxFS ")" ESC RESETX
+               NOT INVALID KEY
+                   DISPLAY ESC GREENX
+                   "Opening deposit of " FUNCTION TRIM(WS-OpenDeposit)
+                   " posted" ESC RESETX
+           END-WRITE
+           CLOSE TrxFile.
+
        *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
        *>Sub routine to end the program if something happened
        End-Program.
