@@ -0,0 +1,217 @@
+      ******************************************************************
+      * Author: Sat Paing Thu
+      * Date: 9.8.2025
+      * Purpose: Set up a new recurring transfer (standing order) in
+      *          data/StandingOrders.dat. The order itself is posted
+      *          later, automatically, by StandingOrders.cbl - this
+      *          program only records what to pay, to whom, and on
+      *          which day of the month.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. standingOrderCreate.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOFile ASSIGN TO "../../../data/StandingOrders.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SO-ID
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOFile.
+       01  SORecord.
+           COPY "../../Utility Functions/standingOrderFile.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS               PIC XX.
+       01  statusCode          PIC XX.
+       01  EOF-Flag            PIC X VALUE 'N'.
+       01  PrevSOID            PIC 9(5) VALUE ZERO.
+       01  WS-SenderUID        PIC 9(5).
+       01  WS-ReceiverAcc      PIC 9(16).
+       01  WS-Amount           PIC 9(10)V99.
+       01  WS-DayOfMonth       PIC 99.
+       01  WS-Description      PIC X(30).
+       01  SenderData.
+           05  RET-UID             PIC 9(5).
+           05  RET-UName           PIC X(20).
+           05  RET-ULoginName      PIC X(25).
+           05  RET-UAccNumber      PIC 9(16).
+           05  RET-UEncodedPassword PIC X(32).
+           05  RET-UNRC            PIC X(30).
+           05  RET-UAddress        PIC X(20).
+           05  RET-UPhone          PIC X(11).
+           05  RET-UBalance        PIC S9(10)V99.
+           05  RET-TrxCount        PIC 9(5).
+           05  RET-UDate           PIC 9(8).
+           05  RET-UTime           PIC 9(6).
+           05  RET-USalt           PIC X(32).
+           05  RET-UStatus         PIC X.
+       01  ReceiverData.
+           05  RECV-UID            PIC 9(5).
+           05  RECV-UName          PIC X(20).
+           05  RECV-ULoginName     PIC X(25).
+           05  RECV-UAccNumber     PIC 9(16).
+           05  RECV-UEncodedPassword PIC X(32).
+           05  RECV-UNRC           PIC X(30).
+           05  RECV-UAddress       PIC X(20).
+           05  RECV-UPhone         PIC X(11).
+           05  RECV-UBalance       PIC S9(10)V99.
+           05  RECV-TrxCount       PIC 9(5).
+           05  RECV-UDate          PIC 9(8).
+           05  RECV-UTime          PIC 9(6).
+           05  RECV-USalt          PIC X(32).
+           05  RECV-UStatus        PIC X.
+
+       *>For display colors
+       COPY "../../Utility Functions/colorCodes.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-SECTION.
+           PERFORM File-Check
+           PERFORM Prompt-Sender
+           PERFORM Prompt-Receiver
+           PERFORM Prompt-Details
+           PERFORM Generate-SOID
+           PERFORM Write-Record
+           GOBACK.
+
+      *-------------------------------------------------------------------*
+      *>Creating a new file to store data if not already exist
+       File-Check.
+
+           OPEN INPUT SOFile
+           IF WS-FS = '35'
+               DISPLAY "No file with name StandingOrders.DAT, creating"
+               OPEN OUTPUT SOFile
+               CLOSE SOFile
+           END-IF
+           CLOSE SOFile.
+
+      *-------------------------------------------------------------------*
+       Prompt-Sender.
+
+           DISPLAY "===== Create New Standing Order ====="
+           DISPLAY "Enter Sender UID: "
+           ACCEPT WS-SenderUID
+
+           call '../../Utility Functions/bin/getUserByID'
+           using by REFERENCE WS-SenderUID, SenderData, statusCode
+
+           IF statusCode NOT EQUAL "00"
+               DISPLAY esc redx
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY "! Sender UID not found !"
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY esc resetx
+               exit PROGRAM
+           END-IF.
+
+      *-------------------------------------------------------------------*
+       Prompt-Receiver.
+
+           DISPLAY "Enter Receiver Account Number: "
+           ACCEPT WS-ReceiverAcc
+
+           call '../../Utility Functions/bin/getUserByAccNumber'
+           using by REFERENCE WS-ReceiverAcc, ReceiverData, statusCode
+
+           IF statusCode NOT EQUAL "00"
+               DISPLAY esc redx
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY "! Receiver account not found   !"
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY esc resetx
+               exit PROGRAM
+           END-IF
+
+           IF WS-ReceiverAcc EQUAL RET-UAccNumber
+               DISPLAY esc redx
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY "! Sender and Receiver cannot be the same !"
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY esc resetx
+               exit PROGRAM
+           END-IF.
+
+      *-------------------------------------------------------------------*
+       Prompt-Details.
+
+           DISPLAY "Enter Amount to Transfer Each Month: "
+           ACCEPT WS-Amount
+
+           PERFORM UNTIL WS-DayOfMonth >= 1 AND WS-DayOfMonth <= 28
+               DISPLAY "Enter Day of Month to Post (1-28): "
+               ACCEPT WS-DayOfMonth
+               IF WS-DayOfMonth < 1 OR WS-DayOfMonth > 28
+                   DISPLAY esc redx
+                   DISPLAY "Day must be between 1 and 28."
+                   DISPLAY esc resetx
+               END-IF
+           END-PERFORM
+
+           DISPLAY "Enter Description (max 30 chars): "
+           ACCEPT WS-Description.
+
+      *-------------------------------------------------------------------*
+      *>Opening the file for generating SO-ID
+       Generate-SOID.
+
+           OPEN INPUT SOFile
+           IF WS-FS NOT = '00'
+               DISPLAY esc redx
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY "! Error opening StandingOrders.dat !"
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY esc resetx
+               exit PROGRAM
+           END-IF
+
+           MOVE 0   TO PrevSOID
+           MOVE 'N' TO EOF-Flag
+
+           PERFORM UNTIL EOF-Flag = 'Y'
+               READ SOFile NEXT
+                   AT END
+                       MOVE PrevSOID TO SO-ID
+                       ADD 1 TO SO-ID
+                       MOVE 'Y' TO EOF-Flag
+                   NOT AT END
+                       ADD 1 TO PrevSOID
+               END-READ
+           END-PERFORM
+           CLOSE SOFile.
+
+      *-------------------------------------------------------------------*
+       Write-Record.
+
+           MOVE WS-SenderUID     TO SO-SenderUID
+           MOVE RET-UAccNumber   TO SO-SenderAcc
+           MOVE RECV-UID         TO SO-ReceiverUID
+           MOVE WS-ReceiverAcc   TO SO-ReceiverAcc
+           MOVE WS-Amount        TO SO-Amount
+           MOVE WS-DayOfMonth    TO SO-DayOfMonth
+           MOVE WS-Description   TO SO-Description
+           MOVE 0                TO SO-LastRunDate
+           MOVE "A"              TO SO-Status
+
+           OPEN I-O SOFile
+           WRITE SORecord
+               INVALID KEY
+                   DISPLAY esc redx
+                   DISPLAY "Error writing standing order (Status="
+                       WS-FS ")"
+                   DISPLAY esc resetx
+               NOT INVALID KEY
+                   DISPLAY esc greenx
+                   DISPLAY "**************************************"
+                   DISPLAY "* Standing order " SO-ID " created   *"
+                   DISPLAY "**************************************"
+                   DISPLAY esc resetx
+           END-WRITE
+           CLOSE SOFile.
+
+       END PROGRAM standingOrderCreate.
