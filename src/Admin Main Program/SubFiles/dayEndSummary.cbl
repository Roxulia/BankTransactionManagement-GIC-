@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. dayEndSummary.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TrxFile ASSIGN TO '../../../data/Transactions.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TrxID
+               FILE STATUS IS WS-FS.
+
+           SELECT SummaryOut ASSIGN TO WS-SUMMARY-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TrxFile.
+       01  TrxRecord.
+           copy '../../Utility Functions/transactionFile.cpy'.
+
+       FD  SummaryOut.
+       01  SummaryLine        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS              PIC XX.
+       01  END-FILE           PIC X VALUE "N".
+       01  WS-SUMMARY-DATE    PIC 9(8).
+       01  WS-SUMMARY-PATH    PIC X(60).
+       01  WS-ENTRY-DATE      PIC 9(8).
+
+       01  WS-TYPE-TOTALS.
+           05  WS-TYPE-ENTRY OCCURS 9 TIMES.
+               10  WS-TYPE-COUNT  PIC 9(7).
+               10  WS-TYPE-AMOUNT PIC S9(12)V99.
+       01  WS-IX              PIC 9.
+       01  WS-GRAND-COUNT     PIC 9(7).
+       01  WS-GRAND-AMOUNT    PIC S9(12)V99.
+       01  WS-DSP-COUNT       PIC Z(6)9.
+       01  WS-DSP-AMOUNT      PIC -Z(10)9.99.
+
+       copy '../../Utility Functions/colorCodes.cpy'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY color-blue
+           DISPLAY "========= Bank-Wide End-Of-Day Summary ========="
+           DISPLAY esc resetx
+           DISPLAY "Enter date to summarize (YYYYMMDD): "
+           ACCEPT WS-SUMMARY-DATE
+
+           INITIALIZE WS-TYPE-TOTALS WS-GRAND-COUNT WS-GRAND-AMOUNT
+
+           OPEN INPUT TrxFile
+           IF WS-FS NOT = "00"
+               DISPLAY esc redx "Unable to open Transactions.dat " WS-FS
+               DISPLAY esc resetx
+               EXIT PROGRAM
+           END-IF
+
+           MOVE "N" TO END-FILE
+           PERFORM UNTIL END-FILE = "Y"
+               READ TrxFile INTO TrxRecord
+                   AT END
+                       MOVE "Y" TO END-FILE
+                   NOT AT END
+                       PERFORM TALLY-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE TrxFile
+
+           PERFORM DISPLAY-SUMMARY
+
+           DISPLAY "Save this summary to a file? (Y/N): "
+           ACCEPT WS-FS
+           IF WS-FS = "Y" OR WS-FS = "y"
+               STRING "../../../data/EODSummary_" WS-SUMMARY-DATE
+                   ".txt" DELIMITED BY SIZE INTO WS-SUMMARY-PATH
+               OPEN OUTPUT SummaryOut
+               PERFORM WRITE-SUMMARY-FILE
+               CLOSE SummaryOut
+               DISPLAY "Summary written to " WS-SUMMARY-PATH
+           END-IF
+
+           DISPLAY "Press any key to exit : "
+           ACCEPT WS-FS
+           EXIT PROGRAM.
+
+       TALLY-ENTRY.
+           MOVE TimeStamp(1:8) TO WS-ENTRY-DATE
+           IF WS-ENTRY-DATE = WS-SUMMARY-DATE
+               ADD 1          TO WS-TYPE-COUNT(TrxType)
+               ADD Amount     TO WS-TYPE-AMOUNT(TrxType)
+               ADD 1          TO WS-GRAND-COUNT
+               ADD Amount     TO WS-GRAND-AMOUNT
+           END-IF.
+
+       DISPLAY-SUMMARY.
+           DISPLAY "--------------------------------------------------"
+           DISPLAY "Type     Count          Total Amount"
+           DISPLAY "--------------------------------------------------"
+           PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > 9
+               IF WS-TYPE-COUNT(WS-IX) > 0
+                   MOVE WS-TYPE-COUNT(WS-IX)  TO WS-DSP-COUNT
+                   MOVE WS-TYPE-AMOUNT(WS-IX) TO WS-DSP-AMOUNT
+                   DISPLAY "  " WS-IX "   " WS-DSP-COUNT "   "
+                           WS-DSP-AMOUNT
+               END-IF
+           END-PERFORM
+           DISPLAY "--------------------------------------------------"
+           MOVE WS-GRAND-COUNT  TO WS-DSP-COUNT
+           MOVE WS-GRAND-AMOUNT TO WS-DSP-AMOUNT
+           DISPLAY "Total    " WS-DSP-COUNT "   " WS-DSP-AMOUNT
+           DISPLAY "--------------------------------------------------".
+
+       WRITE-SUMMARY-FILE.
+           STRING "End-Of-Day Summary for " WS-SUMMARY-DATE
+               DELIMITED BY SIZE INTO SummaryLine
+           WRITE SummaryLine
+           MOVE "Type     Count          Total Amount" TO SummaryLine
+           WRITE SummaryLine
+           PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > 9
+               IF WS-TYPE-COUNT(WS-IX) > 0
+                   MOVE WS-TYPE-COUNT(WS-IX)  TO WS-DSP-COUNT
+                   MOVE WS-TYPE-AMOUNT(WS-IX) TO WS-DSP-AMOUNT
+                   STRING "  " WS-IX "   " WS-DSP-COUNT "   "
+                       WS-DSP-AMOUNT DELIMITED BY SIZE INTO SummaryLine
+                   WRITE SummaryLine
+               END-IF
+           END-PERFORM
+           MOVE WS-GRAND-COUNT  TO WS-DSP-COUNT
+           MOVE WS-GRAND-AMOUNT TO WS-DSP-AMOUNT
+           STRING "Total    " WS-DSP-COUNT "   " WS-DSP-AMOUNT
+               DELIMITED BY SIZE INTO SummaryLine
+           WRITE SummaryLine.
+
+       END PROGRAM dayEndSummary.
