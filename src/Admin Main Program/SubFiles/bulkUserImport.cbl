@@ -0,0 +1,538 @@
+      ******************************************************************
+      * Author: Myo Thein Chit
+      * Date: 8-9-2025
+      * Purpose: Bulk-import new user accounts from a CSV file, running
+      *          each row through the same validation and account-
+      *          creation logic as userCreate.cbl's interactive prompts.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. bulkUserImport.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UserFile ASSIGN TO '../../../data/UserAccounts.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UID
+               ALTERNATE RECORD KEY IS UAccNo
+               FILE STATUS IS WS-FS.
+
+           SELECT TrxFile ASSIGN TO '../../../data/Transactions.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TrxID
+               FILE STATUS IS WS-TrxFS.
+
+           SELECT NextUIDFile ASSIGN TO '../../../data/NextUID.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NextUIDFS.
+
+           SELECT ImportFile ASSIGN TO WS-IMPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IMP-FS.
+
+           SELECT ImportLog
+               ASSIGN TO '../../../data/BulkImportAudit.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UserFile.
+       01  UserRecord.
+       COPY "../../Utility Functions/userFile.cpy".
+
+       FD  TrxFile.
+       01  TransactionRecord.
+       COPY "../../Utility Functions/transactionFile.cpy".
+
+       FD  NextUIDFile.
+       01  NextUIDLine         PIC 9(5).
+
+       FD  ImportFile.
+       01  ImportLine          PIC X(120).
+
+       FD  ImportLog.
+       01  ImportLogLine       PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS               PIC XX.
+       01  WS-NextUIDFS        PIC XX.
+       01  WS-TrxFS            PIC XX.
+       01  WS-IMP-FS           PIC XX.
+       01  WS-LOG-FS           PIC XX.
+       01  WS-IMPORT-PATH      PIC X(60).
+       01  CurrentDate         PIC x(8).
+       01  CurrentTime         PIC x(6).
+       01  WS-OpenDeposit      PIC 9(10)V99.
+       01  minDspDepo          PIC Z(10).
+       01  maxDspDepo          PIC Z(10).
+       01  Dup-Flag            PIC X VALUE 'N'.
+       01  RPSW                PIC 9(6).
+       01  PlainPassword       PIC X(20).
+       01  EncryptedPassword   PIC X(32).
+       01  WS-Salt             PIC X(32).
+       01  PrevUID             PIC 9(5) value 00000.
+       01  EOF-Flag            PIC X value 'N'.
+       01  PTR                 PIC 9(4)  COMP-5.
+       01  I                   PIC 9(4)  COMP-5.
+       01  statusCode          pic xx.
+       01  temp-nrc            pic x(30).
+       01  ws-logAction        pic x(10) value "CREATE".
+       01  ws-logAcct          pic x(16).
+
+       01  WS-ROW-COUNT        PIC 9(5) VALUE 0.
+       01  WS-OK-COUNT         PIC 9(5) VALUE 0.
+       01  WS-REJECT-COUNT     PIC 9(5) VALUE 0.
+       01  WS-ROW-VALID        PIC X.
+           88  ROW-VALID       VALUE 'Y'.
+           88  ROW-INVALID     VALUE 'N'.
+       01  WS-REJECT-REASON    PIC X(40).
+
+      *>One row of the bulk-import CSV:
+      *>UName,UNrc,UAddress,UBeneficiary,UPh,OpeningDeposit
+       01  BULK-IN-FIELDS.
+           05  BIN-UName           PIC X(20).
+           05  BIN-UNrc            PIC X(30).
+           05  BIN-UAddress        PIC X(20).
+           05  BIN-UBeneficiary    PIC X(20).
+           05  BIN-UPh             PIC X(20).
+           05  BIN-OpenDepositTxt  PIC X(15).
+
+       01  DIGITS-ONLY         PIC X(20).
+       01  DIGIT-COUNT         PIC 9(2) COMP.
+       01  WS-VALID-PHONE      PIC X.
+
+       01  UserData.
+           05  ws-UID        PIC 9(5).
+           05  ws-UName      PIC X(20).
+           05  ws-ULoginName PIC X(25).
+           05  ws-UAccNo     PIC 9(16).
+           05  ws-UEncPsw    PIC X(32).
+           05  ws-UNrc       PIC X(30).
+           05  ws-UAddress   PIC X(20).
+           05  ws-UPh        PIC X(11).
+           05  ws-Balance    PIC s9(10)V99.
+           05  ws-TrxCount   PIC 9(5).
+           05  ws-UDate      PIC 9(8).
+           05  ws-UTime      PIC 9(6).
+           05  ws-USalt      PIC X(32).
+
+       *>For display colors
+       COPY "../../Utility Functions/colorCodes.cpy".
+
+       *>For trxConstant VALUES
+       COPY "../../Utility Functions/trxConstants.cpy".
+
+       COPY "../../Utility Functions/trxTypeCodes.cpy".
+
+       LINKAGE SECTION.
+       01  WS-ReturnCode       PIC X(2).
+       01  LS-AdminID          PIC 9(5).
+
+       PROCEDURE DIVISION USING WS-ReturnCode, LS-AdminID.
+
+       Main-Section.
+           call '../../Utility Functions/bin/loadTrxLimits'
+           using by REFERENCE minAmoDepo, maxAmoDepo,
+               minwithdraw, maxwithdraw, minaccountbalance
+           PERFORM File-Check
+           PERFORM Prompt-Import-Path
+           PERFORM Open-Import
+           IF WS-IMP-FS = "00"
+               PERFORM Process-Import
+               CLOSE ImportFile
+           END-IF
+           PERFORM Display-Summary
+           GOBACK.
+
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       *>Creating a new file to store data if not already exist
+       File-Check.
+
+           OPEN INPUT UserFile
+           IF WS-FS  = '35'
+               DISPLAY "No file with name UserAccounts.DAT , creating"
+               OPEN OUTPUT UserFile
+               DISPLAY "Created..."
+               CLOSE UserFile
+           END-IF
+           CLOSE UserFile.
+
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       *>Ask which CSV file to import
+       Prompt-Import-Path.
+
+           DISPLAY "================================================="
+           DISPLAY "Bulk account onboarding - import from CSV"
+           DISPLAY "Each row: UName,UNrc,UAddress,UBeneficiary,UPh,"
+               "OpeningDeposit"
+           DISPLAY "================================================="
+           DISPLAY "Enter path to import file : "
+           ACCEPT WS-IMPORT-PATH.
+
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       Open-Import.
+
+           OPEN INPUT ImportFile
+           IF WS-IMP-FS NOT = "00"
+               DISPLAY ESC REDX
+                   "[ERROR] Unable to open import file (Status="
+                   WS-IMP-FS ")"
+               DISPLAY ESC RESETX
+           END-IF.
+
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       *>Read every row of the import file, creating one account per
+       *>valid row, and skipping (with a logged reason) any row that
+       *>fails the same checks the interactive path enforces.
+       Process-Import.
+
+           OPEN EXTEND ImportLog
+           IF WS-LOG-FS NOT = "00"
+               CLOSE ImportLog
+               OPEN OUTPUT ImportLog
+           END-IF
+
+           MOVE 'N' TO EOF-Flag
+           PERFORM UNTIL EOF-Flag = 'Y'
+               READ ImportFile INTO ImportLine
+                   AT END
+                       MOVE 'Y' TO EOF-Flag
+                   NOT AT END
+                       ADD 1 TO WS-ROW-COUNT
+                       PERFORM Process-Row
+               END-READ
+           END-PERFORM
+
+           CLOSE ImportLog.
+
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       Process-Row.
+
+           PERFORM Parse-Row
+           PERFORM Validate-Row
+           IF ROW-VALID
+               PERFORM Create-Account-From-Row
+               ADD 1 TO WS-OK-COUNT
+               STRING "ROW=" WS-ROW-COUNT " OK UID=" UID
+                   " NRC=" FUNCTION TRIM(BIN-UNrc)
+                   DELIMITED BY SIZE INTO ImportLogLine
+               WRITE ImportLogLine
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+               STRING "ROW=" WS-ROW-COUNT " REJECTED "
+                   FUNCTION TRIM(WS-REJECT-REASON)
+                   DELIMITED BY SIZE INTO ImportLogLine
+               WRITE ImportLogLine
+           END-IF.
+
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       *>Split the fixed comma-separated row into its fields
+       Parse-Row.
+
+           INITIALIZE BULK-IN-FIELDS
+           UNSTRING ImportLine DELIMITED BY ","
+               INTO BIN-UName, BIN-UNrc, BIN-UAddress,
+                   BIN-UBeneficiary, BIN-UPh, BIN-OpenDepositTxt
+           END-UNSTRING.
+
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       *>Run the same checks userCreate.cbl's Prompt-Box and
+       *>ValidCheck-IniPsw enforce interactively, but reject the row
+       *>instead of re-prompting when a check fails.
+       Validate-Row.
+
+           SET ROW-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           call '../../Utility Functions/bin/userNameVal'
+               using by REFERENCE BIN-UName, statusCode
+           IF statusCode NOT EQUAL "00"
+               SET ROW-INVALID TO TRUE
+               MOVE "Invalid or blank name" TO WS-REJECT-REASON
+           END-IF
+
+           IF ROW-VALID AND FUNCTION TRIM(BIN-UNrc) = SPACES
+               SET ROW-INVALID TO TRUE
+               MOVE "Blank NRC" TO WS-REJECT-REASON
+           END-IF
+
+           IF ROW-VALID
+               MOVE BIN-UNrc TO temp-nrc
+               call '../../Utility Functions/bin/getUserByNRC'
+               using by REFERENCE temp-nrc UserData statusCode
+               IF statusCode EQUAL "00"
+                   SET ROW-INVALID TO TRUE
+                   MOVE "NRC already has an account" TO
+                       WS-REJECT-REASON
+               END-IF
+           END-IF
+
+           IF ROW-VALID
+               PERFORM Validate-Phone
+               IF NOT ROW-VALID
+                   MOVE "Invalid phone number" TO WS-REJECT-REASON
+               END-IF
+           END-IF
+
+           IF ROW-VALID
+               MOVE FUNCTION NUMVAL(BIN-OpenDepositTxt) TO
+                   WS-OpenDeposit
+               IF WS-OpenDeposit < minAmoDepo
+                   OR WS-OpenDeposit > maxAmoDepo
+                   SET ROW-INVALID TO TRUE
+                   MOVE "Opening deposit out of allowed range" TO
+                       WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       *>Same digit-extraction and prefix/length rule as
+       *>phoneValidCheck.cbl, without the interactive re-prompt loop.
+       Validate-Phone.
+
+           MOVE SPACES TO DIGITS-ONLY
+           MOVE 'N' TO WS-VALID-PHONE
+           MOVE FUNCTION TRIM(BIN-UPh) TO BIN-UPh
+           MOVE 0 TO DIGIT-COUNT
+
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > LENGTH OF BIN-UPh
+               IF BIN-UPh(I:1) IS NUMERIC
+                   ADD 1 TO DIGIT-COUNT
+                   MOVE BIN-UPh(I:1) TO DIGITS-ONLY(DIGIT-COUNT:1)
+               END-IF
+           END-PERFORM
+
+           IF DIGITS-ONLY(1:2) = "09"
+               IF DIGITS-ONLY(3:1) = "5"
+                   IF DIGIT-COUNT = 9
+                       MOVE 'Y' TO WS-VALID-PHONE
+                   END-IF
+               ELSE
+                   IF DIGIT-COUNT = 11
+                       MOVE 'Y' TO WS-VALID-PHONE
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-VALID-PHONE = 'Y'
+               SET ROW-VALID TO TRUE
+               MOVE DIGITS-ONLY TO BIN-UPh
+           ELSE
+               SET ROW-INVALID TO TRUE
+           END-IF.
+
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       *>A validated row runs through the same account-creation
+       *>sequence as userCreate.cbl's Main-Section, minus the prompts.
+       Create-Account-From-Row.
+
+           PERFORM Generate-UID
+           PERFORM Generate-CardNo
+           MOVE BIN-UName         TO UName
+           MOVE BIN-UNrc          TO UNrc
+           MOVE BIN-UAddress      TO UAddress
+           MOVE BIN-UBeneficiary  TO UBeneficiary
+           MOVE BIN-UPh           TO UPh
+           PERFORM Generate-Login
+           PERFORM Generate-Salt
+           PERFORM Encryption-Call
+           PERFORM Write-Record
+           PERFORM Post-Opening-Deposit.
+
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       *>Assigning the next UID from the persisted counter file
+       *>(data/NextUID.dat), same as userCreate.cbl
+       Generate-UID.
+
+           OPEN INPUT NextUIDFile
+           IF WS-NextUIDFS = '00'
+               READ NextUIDFile INTO NextUIDLine
+               CLOSE NextUIDFile
+           END-IF
+
+           IF WS-NextUIDFS = '00'
+               MOVE NextUIDLine TO UID
+           ELSE
+               PERFORM Generate-UID-FromScan
+           END-IF
+
+           PERFORM Save-Next-UID.
+
+       Save-Next-UID.
+
+           COMPUTE NextUIDLine = UID + 1
+           OPEN OUTPUT NextUIDFile
+           WRITE NextUIDLine
+           CLOSE NextUIDFile.
+
+       Generate-UID-FromScan.
+
+           OPEN INPUT UserFile
+           IF WS-FS NOT = '00'
+              display esc redx
+              display "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+              DISPLAY "! Error opening UserAccounts.dat ("WS-FS") !"
+              display "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+              display esc redx
+              MOVE 1 TO WS-ReturnCode
+              GO TO End-Program
+           END-IF
+
+           MOVE 0       TO PrevUID
+           MOVE 'N'      TO EOF-Flag
+
+           PERFORM UNTIL EOF-Flag = 'Y'
+               READ UserFile NEXT
+                   AT END
+                       MOVE PrevUID TO UID
+                       ADD 1 TO UID
+                       MOVE 'Y'    TO EOF-Flag
+                   NOT AT END
+                       ADD 1 TO PrevUID
+               END-READ
+           END-PERFORM
+           CLOSE UserFile.
+
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       *>Generating user bank account Number
+       Generate-CardNo.
+
+           CALL '../../Utility Functions/bin/generateCardNo'
+               USING BY REFERENCE UID,UAccNo.
+
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       *>Generating Login name ( full name + ID )
+       Generate-Login.
+
+           COMPUTE RPSW = FUNCTION RANDOM() * 1000000.
+           MOVE RPSW TO PlainPassword.
+
+           MOVE FUNCTION LOWER-CASE(UName) to ULoginName
+
+           MOVE 1 TO PTR
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > LENGTH OF ULoginName
+               IF ULoginName(I:1) NOT = SPACE
+                  MOVE ULoginName(I:1) TO ULoginName(PTR:1)
+                  ADD 1 TO PTR
+               END-IF
+           END-PERFORM
+
+           STRING
+               ULoginName(1:PTR - 1) DELIMITED BY SIZE
+               UID               DELIMITED BY SIZE
+           INTO ULoginName.
+
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       *>Generating a random per-user salt for password hashing
+       Generate-Salt.
+
+           CALL '../../Utility Functions/bin/generateSalt'
+               USING BY REFERENCE UID, WS-Salt.
+
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       *> Call encryption submodule
+       Encryption-Call.
+
+           CALL '../../Utility Functions/bin/encryption'
+           USING BY REFERENCE PlainPassword,WS-Salt,EncryptedPassword
+           IF RETURN-CODE NOT = 0
+               display esc redx
+               display "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY "! Error encrypting password. Aborting !"
+               display "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               display esc resetx
+               MOVE 4 TO WS-ReturnCode
+               GO TO End-Program
+           END-IF
+
+           MOVE EncryptedPassword TO UEncPsw.
+           MOVE WS-Salt           TO USalt.
+
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       *>Writing a new record to user file
+       Write-Record.
+
+           MOVE    WS-OpenDeposit      TO      Balance
+           MOVE    1               TO      TrxCount
+           MOVE    "A"             TO      UStatus
+           MOVE    0               TO      UFailedLogins
+           MOVE    "N"             TO      ULockStatus
+           move FUNCTION CURRENT-DATE(1:8) to CurrentDate
+           move FUNCTION CURRENT-DATE(9:6) to CurrentTime
+           MOVE    CurrentDate     TO      UDate
+           MOVE    CurrentTime     TO      UTime
+           OPEN I-O UserFile
+           WRITE UserRecord
+               INVALID KEY
+                   DISPLAY "Error writing to file (Status=" WS-FS ")"
+                   MOVE 2 TO WS-ReturnCode
+               NOT INVALID KEY
+                   MOVE UID TO ws-logAcct
+                   call '../../Utility Functions/bin/logAdminAction'
+                   using by REFERENCE LS-AdminID, ws-logAction,
+                       ws-logAcct
+           END-WRITE
+
+           CLOSE UserFile.
+
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       *>Post the opening deposit as a real transaction, same as
+       *>userCreate.cbl
+       Post-Opening-Deposit.
+
+           STRING
+               TrxCount DELIMITED BY SIZE
+               WS-TrxDepoPrefix DELIMITED BY SIZE
+               UID DELIMITED BY SIZE
+               INTO TrxID
+           END-STRING
+
+           OPEN INPUT TrxFile
+           IF WS-TrxFS = '35'
+               DISPLAY "No file with name Transactions.DAT , creating"
+               OPEN OUTPUT TrxFile
+               CLOSE TrxFile
+           END-IF
+           CLOSE TrxFile
+
+           MOVE 0                  TO SenderAcc
+           MOVE UAccNo             TO ReceiverAcc
+           MOVE "Opening Deposit"  TO Description
+           MOVE WS-OpenDeposit     TO Amount
+           MOVE TRX-TYPE-DEPOSIT   TO TrxType
+           move FUNCTION CURRENT-DATE(1:14) to TimeStamp
+
+           OPEN I-O TrxFile
+           WRITE TransactionRecord
+               INVALID KEY
+                   DISPLAY ESC REDX
+                   "Error posting opening deposit (Status="
+                   WS-TrxFS ")" ESC RESETX
+           END-WRITE
+           CLOSE TrxFile.
+
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       Display-Summary.
+
+           DISPLAY ESC GREENX
+           DISPLAY "================================================="
+           DISPLAY "Bulk import finished."
+           DISPLAY "Rows read     : " WS-ROW-COUNT
+           DISPLAY "Accounts made : " WS-OK-COUNT
+           DISPLAY "Rows rejected : " WS-REJECT-COUNT
+           DISPLAY "See data/BulkImportAudit.log for details."
+           DISPLAY "================================================="
+           DISPLAY ESC RESETX.
+
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       *>Sub routine to end the program if something happened
+       End-Program.
+
+           GOBACK.
+
+       END PROGRAM bulkUserImport.
