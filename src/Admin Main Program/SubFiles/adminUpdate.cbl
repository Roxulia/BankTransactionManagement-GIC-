@@ -13,6 +13,7 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS AID
+               ALTERNATE RECORD KEY IS ALoginName WITH DUPLICATES
                FILE STATUS IS WS-FileStatus.
 
        DATA DIVISION.
@@ -24,12 +25,17 @@
            05  ALoginName PIC X(25).
            05  AEncPsw    PIC X(32).
            05  role       PIC 9.
+           05  AFailedLogins PIC 9(2).
+           05  ALockStatus   PIC X.
+               88  ADMIN-LOCKED  VALUE "Y".
 
        WORKING-STORAGE SECTION.
 
        *>For display colors
        COPY "../../Utility Functions/colorCodes.cpy".
 
+       COPY "../../Utility Functions/saltConstant.cpy".
+
        77  WS-FileStatus     PIC XX.
        77  OptCode           PIC 9(1).
        77  NewName           PIC X(20).
@@ -56,7 +62,7 @@
            PERFORM UNTIL OptCode = 4
                PERFORM Update-Menu
                PERFORM Process-option
-               IF OptCode >= 1 AND OptCode <= 3
+               IF (OptCode >= 1 AND OptCode <= 3) OR OptCode = 5
                    PERFORM Update-record
                END-If
            END-PERFORM
@@ -98,12 +104,17 @@
            DISPLAY "=  Current Name : " ESC GREENX AName ESC RESETX
            DISPLAY "=  Current Role : " ESC GREENX RoleStr ESC RESETX
            DISPLAY "=  Current Password : " ESC GREENX "????" ESC RESETX
+           IF ADMIN-LOCKED
+               DISPLAY "=  Lockout      : " ESC GREENX "LOCKED ("
+                   AFailedLogins " failed)" ESC RESETX
+           END-IF
            DISPLAY "========================================"
            DISPLAY "=  Which field to update?"
            DISPLAY "=  1. Name"
            DISPLAY "=  2. Password"
            DISPLAY "=  3. Role"
            DISPLAY "=  4. Exit"
+           DISPLAY "=  5. Clear Lockout"
            DISPLAY "========================================"
            DISPLAY "=  Enter option code: "
            ACCEPT OptCode
@@ -173,8 +184,9 @@
                        using by REFERENCE newpsw STatuscode
                    END-PERFORM
 
-                   CALL '../../UtilityFunctions/bin/encryption'
-                       USING BY REFERENCE NewPsw EncryptedPassword
+                   CALL '../../Utility Functions/bin/encryption'
+                       USING BY REFERENCE NewPsw WS-DEFAULT-SALT
+                                          EncryptedPassword
                    IF RETURN-CODE NOT = 0
                        DISPLAY "Error encrypting password. Aborting."
                        MOVE '04' TO LNK-Status
@@ -194,6 +206,10 @@
                    CLOSE AdminFile
                    CONTINUE
 
+               WHEN 5
+                   MOVE 0   TO AFailedLogins
+                   MOVE "N" TO ALockStatus
+
                WHEN OTHER
                    DISPLAY "Invalid option, please choose 1 to 4 :"
                    MOVE '99' TO LNK-Status
