@@ -13,6 +13,7 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS UID
+               ALTERNATE RECORD KEY IS UAccNo
                FILE STATUS IS WS-FileStatus.
 
        DATA DIVISION.
@@ -33,6 +34,7 @@
        77  NewPsw            PIC X(20).
        77  newph             pic x(11).
        77  new_add           pic x(20).
+       77  new_benef         pic x(20).
        77  EncryptedPassword PIC X(32).
        77  statusCode pic xx.
        77  ws-nrc pic x(30).
@@ -61,10 +63,10 @@
                move "99" to LNK-Status
                go to exit-process
            end-if
-           PERFORM UNTIL OptCode = 5
+           PERFORM UNTIL OptCode = 6
                PERFORM Update-Menu
                PERFORM Process-option
-               IF OptCode >= 1 AND OptCode <= 4
+               IF OptCode >= 1 AND OptCode <= 5
                    PERFORM Update-record
                END-IF
            END-PERFORM
@@ -86,13 +88,16 @@
            DISPLAY "=  Current Password : "ESC GREENX "????" ESC RESETX
            DISPLAY "=  Current Address : "ESC GREENX UAddress ESC RESETX
            DISPLAY "=  Current Phone : " ESC GREENX UPh ESC RESETX
+           DISPLAY "=  Current Beneficiary : " ESC GREENX UBeneficiary
+               ESC RESETX
            DISPLAY "========================================"
            DISPLAY "=  Which field to update?"
            DISPLAY "=  1. Name"
            DISPLAY "=  2. Password"
            DISPLAY "=  3. Address"
            DISPLAY "=  4. Phone"
-           DISPLAY "=  5. Exit"
+           DISPLAY "=  5. Beneficiary"
+           DISPLAY "=  6. Exit"
            DISPLAY "========================================"
            DISPLAY "=  Enter option code: "
            ACCEPT OptCode
@@ -181,7 +186,8 @@
                        using by REFERENCE newpsw STatuscode
                    END-PERFORM
                    CALL '../../Utility Functions/bin/encryption'
-                       USING BY REFERENCE NewPsw EncryptedPassword
+                       USING BY REFERENCE NewPsw USalt
+                                          EncryptedPassword
                    IF RETURN-CODE NOT = 0
                        DISPLAY "Error encrypting password. Aborting"
                        MOVE '04' TO LNK-Status
@@ -217,12 +223,23 @@
                    move 'n' to is_exit
                    move newph to uph
                WHEN 5
+                   DISPLAY "==========================================="
+                   DISPLAY "=  Enter new Beneficiary Name: "
+                   ACCEPT new_benef
+                   if new_benef = "EXIT" or new_benef = "exit"
+                       DISPLAY "CANCEL BENEFICIARY UPDATE"
+                       move 'y' to is_exit
+                       NEXT SENTENCE
+                   END-IF
+                   move 'n' to is_exit
+                   move new_benef to UBeneficiary
+               WHEN 6
                    CLOSE UserFile
                    move 'y' to is_exit
                    CONTINUE
 
                WHEN OTHER
-                   DISPLAY "Invalid option, please choose 1 to 5 :"
+                   DISPLAY "Invalid option, please choose 1 to 6 :"
                    MOVE '99' TO LNK-Status
                    CONTINUE
            END-EVALUATE.
