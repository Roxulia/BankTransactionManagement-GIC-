@@ -12,8 +12,9 @@
            SELECT AdminFile
                ASSIGN TO '../../../data/AdminAccounts.dat'
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS SEQUENTIAL
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS AID
+               ALTERNATE RECORD KEY IS ALoginName WITH DUPLICATES
                FILE STATUS IS WS-FS.
        DATA DIVISION.
        FILE SECTION.
@@ -23,9 +24,15 @@
        COPY "../../Utility Functions/adminFile.cpy".
 
        WORKING-STORAGE SECTION.
+       COPY "../../Utility Functions/saltConstant.cpy".
+
+       *>For failed-login lockout threshold
+       COPY "../../Utility Functions/trxConstants.cpy".
+
+       *>For display colors
+       COPY "../../Utility Functions/colorCodes.cpy".
+
        01  loginname pic x(25).
-       01  password pic x(20).
-       01  enc_password pic x(32).
        01  ws-fs pic x(2).
        01  optcode pic 9.
        01  eof pic x value 'n'.
@@ -36,51 +43,71 @@
        01  adminId pic 9(5).
        PROCEDURE DIVISION using adminId,username,arole,statusCode.
            INITIALIZE loginname
-           INITIALIZE password
            move 'n' to eof
+           CALL '../../Utility Functions/bin/loadLoginSecurity'
+               USING BY REFERENCE WS-MaxFailedLogins
            perform display-prompt thru process_login.
 
        display-prompt.
            DISPLAY "======================================="
            DISPLAY "=              Login Form             ="
            DISPLAY "======================================="
-           display "Enter Login Name : " ACCEPT loginname
-           display "Enter Ur Password : " ACCEPT password.
+           display "Enter Login Name : " ACCEPT loginname.
 
        process_login.
-           call '../../Utility Functions/bin/encryption'
-           using REFERENCE password , enc_password
-           OPEN INPUT AdminFile
+           OPEN I-O AdminFile
            if ws-fs not equal '00' THEN
                move '99' to statusCode
                close AdminFile
                exit program
            end-if
-           perform until eof equal 'y'
-               read AdminFile into admin
 
-               at end
-                   move 'y' to eof
+           MOVE loginname TO ALoginName
+           READ AdminFile INTO admin KEY IS ALoginName
+               INVALID KEY
                    move "96" to statusCode
                    move SPACE to username
                    move 0 to arole
-               not at end
-                   *>display admin
-                   if ALoginName = loginname THEN
-                       if AEncPsw = enc_password THEN
-                           move "00" to statusCode
+               NOT INVALID KEY
+                   IF ADMIN-LOCKED
+                       DISPLAY ESC REDX
+                       DISPLAY "Admin account locked due to repeated "
+                           "failed logins."
+                       DISPLAY "Contact a Manager to unlock it."
+                       DISPLAY ESC RESETX
+                       move "94" to statusCode
+                       move SPACE to username
+                       move 0 to arole
+                   ELSE
+                       call
+                       '../../Utility Functions/bin/credentialCheck'
+                       using by REFERENCE WS-DEFAULT-SALT, AEncPsw,
+                           statusCode
+                       if statusCode EQUAL "00"
                            move AID to adminId
                            move AName to username
                            move role to arole
+                           move 0   to AFailedLogins
+                           move "N" to ALockStatus
                        ELSE
-                           move "95" to statusCode
                            move SPACE to username
                            move Zero to arole
+                           add 1 to AFailedLogins
+                           if AFailedLogins >= WS-MaxFailedLogins
+                               move "Y" to ALockStatus
+                               DISPLAY ESC REDX
+                               DISPLAY "Too many failed attempts - "
+                                   "admin account now locked."
+                               DISPLAY ESC RESETX
+                           end-if
                        END-IF
-                       move 'y' to eof
+                       REWRITE admin
+                           INVALID KEY
+                               DISPLAY "Error updating login attempt "
+                                   "count."
+                       END-REWRITE
                    END-IF
-               END-READ
-           END-PERFORM
+           END-READ
            close AdminFile
            exit program.
 
