@@ -0,0 +1,116 @@
+      ******************************************************************
+      * Author: Sat Paing Thu
+      * Date: 9.8.2025
+      * Purpose: Freeze, close or reactivate a user account
+      *          (data/UserAccounts.dat) from the admin menu.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. acctStatusManage.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UserFile ASSIGN TO "../../../data/UserAccounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UID
+               ALTERNATE RECORD KEY IS UAccNo
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UserFile.
+       01  UserRecord.
+           COPY "../../Utility Functions/userFile.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS         pic xx.
+       01  ws-choice     pic 9 value 0.
+       01  ws-uid        pic 9(5).
+
+       *>For display colors
+       COPY "../../Utility Functions/colorCodes.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "==============================================="
+           DISPLAY "=======    Account Status Maintenance    ======"
+           DISPLAY "==============================================="
+           perform MENU-LOOP.
+
+      *-------------------------------------------------------------------*
+       MENU-LOOP.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Enter UID to manage, or 0 to exit : "
+           ACCEPT ws-uid
+           IF ws-uid = 0
+               DISPLAY "Returning to Main Screen..."
+               EXIT PROGRAM
+           END-IF
+           PERFORM FIND-USER
+           PERFORM MENU-LOOP.
+
+      *-------------------------------------------------------------------*
+       FIND-USER.
+           OPEN I-O UserFile
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: Unable to OPEN UserAccounts file, "
+                   WS-FS
+               EXIT PARAGRAPH
+           END-IF
+           MOVE ws-uid TO UID
+           READ UserFile KEY IS UID
+               INVALID KEY
+                   DISPLAY "ERROR: User not found."
+                   CLOSE UserFile
+                   EXIT PARAGRAPH
+           END-READ
+
+           DISPLAY "Name   : " UName
+           DISPLAY "Acc No : " UAccNo
+           EVALUATE TRUE
+               WHEN ACCT-ACTIVE
+                   DISPLAY "Status : ACTIVE"
+               WHEN ACCT-FROZEN
+                   DISPLAY "Status : FROZEN"
+               WHEN ACCT-CLOSED
+                   DISPLAY "Status : CLOSED"
+               WHEN OTHER
+                   DISPLAY "Status : UNKNOWN (" UStatus ")"
+           END-EVALUATE
+
+           IF ACCT-LOCKED
+               DISPLAY "Lockout : LOCKED (" UFailedLogins
+                   " failed attempts)"
+           ELSE
+               DISPLAY "Lockout : Not locked (" UFailedLogins
+                   " failed attempts)"
+           END-IF
+
+           DISPLAY "1=Activate, 2=Freeze, 3=Close, 4=Leave unchanged"
+           DISPLAY "5=Clear Lockout"
+           ACCEPT ws-choice
+           EVALUATE ws-choice
+               WHEN 1
+                   MOVE "A" TO UStatus
+               WHEN 2
+                   MOVE "F" TO UStatus
+               WHEN 3
+                   MOVE "C" TO UStatus
+               WHEN 5
+                   MOVE 0   TO UFailedLogins
+                   MOVE "N" TO ULockStatus
+               WHEN OTHER
+                   DISPLAY "No change made."
+                   CLOSE UserFile
+                   EXIT PARAGRAPH
+           END-EVALUATE
+
+           REWRITE UserRecord
+               INVALID KEY
+                   DISPLAY "ERROR: Updating account status failed."
+           END-REWRITE
+           DISPLAY "Account status updated."
+           CLOSE UserFile.
+
+       END PROGRAM acctStatusManage.
