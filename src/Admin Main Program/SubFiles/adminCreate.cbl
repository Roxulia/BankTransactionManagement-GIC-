@@ -16,6 +16,7 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS AID
+               ALTERNATE RECORD KEY IS ALoginName WITH DUPLICATES
                FILE STATUS IS WS-FS.
 
        DATA DIVISION.
@@ -30,6 +31,8 @@
        *>For display colors
        COPY "../../Utility Functions/colorCodes.cpy".
 
+       COPY "../../Utility Functions/saltConstant.cpy".
+
        01  WS-FS               PIC XX.
        01  statusCode          PIC xx.
        01  Dup-Flag            PIC X VALUE 'N'.
@@ -40,11 +43,14 @@
        01  EOF-Flag            PIC X value 'N'.
        01  PTR                 PIC 9(4)  COMP-5.
        01  I                   PIC 9(4)  COMP-5.
+       01  ws-logAction        pic x(10) value "CREATE".
+       01  ws-logAcct          pic x(16).
 
        LINKAGE SECTION.
        01  WS-ReturnCode       PIC 9(4) VALUE 0.
+       01  LS-AdminID          PIC 9(5).
 
-       PROCEDURE DIVISION USING WS-ReturnCode.
+       PROCEDURE DIVISION USING WS-ReturnCode, LS-AdminID.
 
        Main-Section.
            PERFORM File-Check
@@ -122,7 +128,7 @@
 
            COMPUTE RPSW = FUNCTION RANDOM() * 1000000.
            MOVE RPSW TO PlainPassword.
-           DISPLAY "Enter Role(1 for Manager, 2 for staff):"
+           DISPLAY "Enter Role(1 Manager, 2 Staff, 3 Auditor):"
            ACCEPT role
 
            *>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<*
@@ -159,6 +165,7 @@
 
            CALL '../../Utility Functions/bin/encryption'
            USING BY REFERENCE PlainPassword
+                                              WS-DEFAULT-SALT
                                               EncryptedPassword
            IF RETURN-CODE NOT = 0
                display esc redx
@@ -178,6 +185,8 @@
        *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
        *>wRITING A NEW RECORD TO THE AdminAccounts.DAT
        Write-Record.
+           MOVE 0   TO AFailedLogins
+           MOVE "N" TO ALockStatus
            OPEN I-O AdminFile
            WRITE AdminRecord
                INVALID KEY
@@ -192,6 +201,10 @@
                    DISPLAY "**************************************"
                    MOVE 0 TO WS-ReturnCode
                    display esc RESETX
+                   MOVE AID TO ws-logAcct
+                   call '../../Utility Functions/bin/logAdminAction'
+                   using by REFERENCE LS-AdminID, ws-logAction,
+                       ws-logAcct
            END-WRITE
 
            CLOSE AdminFile.
