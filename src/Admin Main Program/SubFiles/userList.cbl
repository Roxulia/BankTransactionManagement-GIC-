@@ -32,6 +32,16 @@
        77  WS-TEXT       PIC X(50).
        77  WS-EOF        PIC X value 'N'.
        77  WS-LAST-PAGE  PIC 9(3) value 0.
+       77  WS-JUMP-PAGE  PIC 9(3) value 0.
+       77  WS-START-PAGE PIC 9(3) VALUE 0.
+       77  WS-START-KEY  PIC 9(5) VALUE 0.
+       77  WS-IDX        PIC 9(3) VALUE 0.
+       77  WS-SEARCH-FLD PIC X.
+       77  WS-SEARCH-TXT PIC X(30).
+       77  WS-SEARCH-CNT PIC 9(3) VALUE 0.
+       77  WS-SEARCH-EOF PIC X VALUE 'N'.
+       01  WS-PAGE-KEY-TABLE.
+           05  WS-PAGE-KEY OCCURS 500 TIMES PIC 9(5) VALUE 0.
        01  WS-DISPLAY-LINE.
            05 WS-UID     PIC X(6).
            05 WS-UNAME   PIC X(20).
@@ -46,7 +56,12 @@
            move 'N' to ws-eof
            INITIALIZE ws-choice
            move 0 to ws-choice
+           INITIALIZE WS-PAGE-KEY-TABLE
            OPEN INPUT UserAccounts
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: Unable to OPEN UserAccounts," WS-FS
+               STOP RUN
+           END-IF
            PERFORM DISPLAY-PAGE
            CLOSE UserAccounts
            exit program.
@@ -55,22 +70,26 @@
        MENU-LOOP.
            DISPLAY "--------------------------------------------------"
            if ws-page = 1 and ws-eof = 'Y'
-           DISPLAY "Options:                            3=Exit"
+           DISPLAY "Options:    4=Jump to Page, 5=Search, 3=Exit"
            DISPLAY "--------------------------------------------------"
            else
                if ws-eof = 'N' and ws-page = 1
-           DISPLAY "Options:               2=Next Page, 3=Exit"
+           DISPLAY "Options:   2=Next Page, 4=Jump to Page, 5=Search"
+                   ", 3=Exit"
            DISPLAY "--------------------------------------------------"
            else
                if ws-eof = 'N' and ws-page not EQUAL 1
-           DISPLAY "Options:  1=Prev Page, 2=Next Page, 3=Exit"
+           DISPLAY "Options:  1=Prev, 2=Next, 4=Jump to Page, 5=Search"
+                   ", 3=Exit"
            DISPLAY "--------------------------------------------------"
            else
                if ws-eof = 'Y' and ws-page not EQUAL 1
-           DISPLAY "Options:  1=Prev Page,            , 3=Exit"
+           DISPLAY "Options:  1=Prev Page, 4=Jump to Page, 5=Search"
+                   ", 3=Exit"
            DISPLAY "--------------------------------------------------"
            ELSE
-           DISPLAY "Options:  1=Prev Page, 2=Next Page, 3=Exit"
+           DISPLAY "Options:  1=Prev, 2=Next, 4=Jump to Page, 5=Search"
+                   ", 3=Exit"
            DISPLAY "--------------------------------------------------"
            end-if
            END-IF
@@ -97,30 +116,133 @@
              WHEN 3
                CLOSE UserAccounts
                exit program
+             WHEN 4
+               DISPLAY "Jump to page : "
+               ACCEPT WS-JUMP-PAGE
+               IF WS-JUMP-PAGE > 0
+                   MOVE WS-JUMP-PAGE TO WS-PAGE
+                   PERFORM DISPLAY-PAGE
+               ELSE
+                   DISPLAY "Invalid page number."
+                   perform DISPLAY-PAGE
+               END-IF
+             WHEN 5
+               PERFORM SEARCH-USERS
              WHEN OTHER
                DISPLAY "Invalid choice."
                perform DISPLAY-PAGE
            END-EVALUATE.
 
       *-------------------------------------------------------------------*
-       DISPLAY-PAGE.
-           *> Reposition by closing/re-opening
-           CLOSE UserAccounts
-           OPEN INPUT UserAccounts
-           move 'N' to ws-eof
-           IF WS-FS NOT = "00"
-               DISPLAY "ERROR: Unable to OPEN UserAccounts," WS-FS
-               STOP RUN
+      *> Search the whole roster by name, NRC or phone instead of
+      *> paging through it five records at a time.
+       SEARCH-USERS.
+           DISPLAY "Search by (N)ame, (R)NRC, (P)hone : "
+           ACCEPT WS-SEARCH-FLD
+           DISPLAY "Enter search text : "
+           ACCEPT WS-SEARCH-TXT
+           MOVE 0 TO WS-SEARCH-CNT
+           MOVE 'N' TO WS-SEARCH-EOF
+           MOVE 0 TO UID
+           START UserAccounts KEY IS NOT LESS THAN UID
+
+           DISPLAY "---------------------------------------------------"
+                   "---------------------------------------------------"
+           DISPLAY "UID   UName              Address              Phone"
+                   "       Account Number             Transaction Count"
+           DISPLAY "---------------------------------------------------"
+                   "---------------------------------------------------"
+
+           PERFORM UNTIL WS-SEARCH-EOF = 'Y'
+               READ UserAccounts NEXT
+                   AT END
+                       MOVE 'Y' TO WS-SEARCH-EOF
+                   NOT AT END
+                       PERFORM SEARCH-MATCH-CHECK
+               END-READ
+           END-PERFORM
+
+           DISPLAY "---------------------------------------------------"
+                   "---------------------------------------------------"
+           DISPLAY WS-SEARCH-CNT " record(s) matched."
+           PERFORM MENU-LOOP.
+
+      *-------------------------------------------------------------------*
+       SEARCH-MATCH-CHECK.
+           EVALUATE WS-SEARCH-FLD
+               WHEN "N" WHEN "n"
+                   IF FUNCTION TRIM(UName) =
+                           FUNCTION TRIM(WS-SEARCH-TXT)
+                       PERFORM SEARCH-DISPLAY-MATCH
+                   END-IF
+               WHEN "R" WHEN "r"
+                   IF FUNCTION TRIM(UNrc) =
+                           FUNCTION TRIM(WS-SEARCH-TXT)
+                       PERFORM SEARCH-DISPLAY-MATCH
+                   END-IF
+               WHEN "P" WHEN "p"
+                   IF FUNCTION TRIM(UPh) =
+                           FUNCTION TRIM(WS-SEARCH-TXT)
+                       PERFORM SEARCH-DISPLAY-MATCH
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       SEARCH-DISPLAY-MATCH.
+           ADD 1 TO WS-SEARCH-CNT
+           MOVE UID TO WS-UID
+           MOVE UName TO WS-UNAME
+           MOVE UAddress TO WS-ADDRESS
+           MOVE UPh TO WS-PHONE
+           MOVE UAccNo TO WS-Uaccno
+           MOVE TrxCount TO WS-trxcount
+           DISPLAY WS-DISPLAY-LINE.
+
+      *-------------------------------------------------------------------*
+       REPOSITION-FOR-PAGE.
+           *> Reposition the open file to the start of WS-PAGE using
+           *> keyed START instead of rereading from record 1 every time.
+           IF WS-PAGE-KEY(WS-PAGE) NOT = 0
+               MOVE WS-PAGE-KEY(WS-PAGE) TO UID
+               START UserAccounts KEY IS NOT LESS THAN UID
+               MOVE 0 TO WS-SKIP-COUNT
+           ELSE
+               MOVE 0 TO WS-START-PAGE
+               MOVE 0 TO WS-START-KEY
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX >= WS-PAGE
+                   IF WS-PAGE-KEY(WS-IDX) NOT = 0
+                       MOVE WS-IDX TO WS-START-PAGE
+                       MOVE WS-PAGE-KEY(WS-IDX) TO WS-START-KEY
+                   END-IF
+               END-PERFORM
+               IF WS-START-PAGE NOT = 0
+                   MOVE WS-START-KEY TO UID
+                   START UserAccounts KEY IS NOT LESS THAN UID
+               ELSE
+                   START UserAccounts KEY IS NOT LESS THAN UID
+                   MOVE 1 TO WS-START-PAGE
+               END-IF
+               COMPUTE WS-SKIP-COUNT = (WS-PAGE - WS-START-PAGE) * 5
            END-IF
 
-           *> Skip records from previous pages
-           COMPUTE WS-SKIP-COUNT = (WS-PAGE - 1) * 5
            PERFORM VARYING WS-REC-COUNT FROM 1 BY 1
                    UNTIL WS-REC-COUNT > WS-SKIP-COUNT
-               READ UserAccounts
+               READ UserAccounts NEXT
                    AT END EXIT PERFORM
                END-READ
-           END-PERFORM
+           END-PERFORM.
+
+      *-------------------------------------------------------------------*
+       DISPLAY-PAGE.
+           move 'N' to ws-eof
+           IF WS-PAGE = 1
+               MOVE 0 TO UID
+               START UserAccounts KEY IS NOT LESS THAN UID
+           ELSE
+               PERFORM REPOSITION-FOR-PAGE
+           END-IF
 
            *> Display header
            DISPLAY "***************************************************"
@@ -138,13 +260,16 @@
            *> Read and display up to 10 records
            PERFORM VARYING WS-REC-COUNT FROM 1 BY 1
                    UNTIL WS-REC-COUNT > 5
-               READ UserAccounts
+               READ UserAccounts NEXT
                    AT END
                      DISPLAY "-- End of file reached --"
                      MOVE WS-PAGE TO WS-LAST-PAGE
                      MOVE 'Y' TO WS-EOF
                      EXIT PERFORM
                NOT AT END
+                     IF WS-REC-COUNT = 1
+                         MOVE UID TO WS-PAGE-KEY(WS-PAGE)
+                     END-IF
                      MOVE UID TO WS-UID
                      MOVE UName TO WS-UNAME
                      MOVE UAddress TO WS-ADDRESS
