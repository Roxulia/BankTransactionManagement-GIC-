@@ -0,0 +1,357 @@
+      ******************************************************************
+      * Author:Myo Thein Chit
+      * Date:9-8-2025
+      * Purpose:void/reverse a previously posted transaction and
+      *         restore the affected balance(s)
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. trxReverse.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+           FILE-CONTROL.
+           SELECT UserFile ASSIGN TO '../../../data/UserAccounts.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UID
+               ALTERNATE RECORD KEY IS UAccNo
+               FILE STATUS IS WS-FS.
+
+           SELECT TrxFile ASSIGN TO '../../../data/Transactions.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TrxID
+               FILE STATUS IS WS-FS.
+
+           SELECT ReversedLog
+               ASSIGN TO '../../../data/ReversedTrx.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FS.
+
+           SELECT DayEndLockFile
+               ASSIGN TO '../../../data/DayEndLock.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  UserFile.
+       01  UserRecord.
+           COPY "../../Utility Functions/userFile.cpy".
+
+       FD  TrxFile.
+       01  TrxRecord.
+           COPY "../../Utility Functions/transactionFile.cpy".
+
+       FD  ReversedLog.
+       01  ReversedLogLine     PIC X(11).
+
+       FD  DayEndLockFile.
+       01  DayEndLockLine      PIC X(1).
+
+       WORKING-STORAGE SECTION.
+
+       *>For display colors
+       COPY "../../Utility Functions/colorCodes.cpy".
+
+       COPY "../../Utility Functions/trxConstants.cpy".
+
+       COPY "../../Utility Functions/trxTypeCodes.cpy".
+
+       01  WS-FS               PIC XX.
+       01  WS-LOG-FS           PIC XX.
+       01  WS-LOCK-FS          PIC XX.
+       01  WS-ORIG-TRXID       PIC X(11).
+       01  WS-ALREADY-REVERSED PIC X VALUE 'N'.
+       01  WS-LOG-EOF          PIC X VALUE 'N'.
+       01  WS-NEW-DESC         PIC X(30).
+      *>set just before REWRITE-SENDER/REWRITE-RECEIVER runs, so only
+      *>the side that actually owns the reversal's TrxID gets its
+      *>TrxCount bumped and persisted
+       01  WS-GEN-ID-HERE      PIC X VALUE 'N'.
+       01  WS-REV-TRXID        PIC X(11).
+
+       01  SENDER-RECORD.
+           05 SR-UID        PIC 9(5).
+           05 SR-UName      PIC X(20).
+           05 SR-ULoginName PIC X(25).
+           05 SR-UAccNo     PIC 9(16).
+           05 SR-UEncPsw    PIC X(32).
+           05 SR-UNrc       PIC X(30).
+           05 SR-UAddress   PIC X(20).
+           05 SR-UPh        PIC X(11).
+           05 SR-Balance    PIC S9(10)V99.
+           05 SR-TrxCount   PIC 9(5).
+           05 SR-UDate      PIC 9(8).
+           05 SR-UTime      PIC 9(6).
+           05 SR-USalt      PIC X(32).
+
+       01  RECEIVER-RECORD.
+           05 RR-UID        PIC 9(5).
+           05 RR-UName      PIC X(20).
+           05 RR-ULoginName PIC X(25).
+           05 RR-UAccNo     PIC 9(16).
+           05 RR-UEncPsw    PIC X(32).
+           05 RR-UNrc       PIC X(30).
+           05 RR-UAddress   PIC X(20).
+           05 RR-UPh        PIC X(11).
+           05 RR-Balance    PIC S9(10)V99.
+           05 RR-TrxCount   PIC 9(5).
+           05 RR-UDate      PIC 9(8).
+           05 RR-UTime      PIC 9(6).
+           05 RR-USalt      PIC X(32).
+
+       01  statusCode          PIC XX.
+       01  WS-ORIG-SenderAcc   PIC 9(16).
+       01  WS-ORIG-ReceiverAcc PIC 9(16).
+       01  WS-ORIG-Amount      PIC S9(10)V99.
+       01  WS-ORIG-TrxType     PIC 9.
+
+       PROCEDURE DIVISION.
+       MAIN-SECTION.
+           PERFORM CHECK-DAY-END-LOCK
+
+           DISPLAY "================================================="
+           DISPLAY "ENTER TrxID TO REVERSE :"
+           ACCEPT WS-ORIG-TRXID
+
+           PERFORM FIND-ORIGINAL
+           PERFORM CHECK-NOT-ALREADY-REVERSED
+           PERFORM RESTORE-BALANCES
+           PERFORM WRITE-REVERSAL-TRX
+           PERFORM MARK-REVERSED
+
+           DISPLAY ESC GREENX
+           DISPLAY "Transaction " FUNCTION TRIM(WS-ORIG-TRXID)
+               " reversed successfully."
+           DISPLAY ESC RESETX
+           GOBACK.
+
+      *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<
+      *>Refuse to reverse postings while a batch job holds the
+      *>day-end lock, same as trxDeposit/trxWithdraw/trxTransfer
+      *>since this program also REWRITEs UserAccounts.dat.
+       CHECK-DAY-END-LOCK.
+           OPEN INPUT DayEndLockFile
+           IF WS-LOCK-FS EQUAL "00"
+               READ DayEndLockFile INTO DayEndLockLine
+               CLOSE DayEndLockFile
+               IF DayEndLockLine EQUAL "Y"
+                   DISPLAY ESC REDX
+                   DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+                   DISPLAY "! Day-end processing in progress        !"
+                   DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+                   DISPLAY ESC RESETX
+                   GOBACK
+               END-IF
+           END-IF.
+
+      *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<
+      *>Find the original posting and hold its key fields
+       FIND-ORIGINAL.
+           OPEN I-O TrxFile
+           MOVE WS-ORIG-TRXID TO TrxID
+           READ TrxFile KEY IS TrxID
+               INVALID KEY
+                   DISPLAY ESC REDX
+                   DISPLAY "[ERROR] Transaction not found."
+                   DISPLAY ESC RESETX
+                   CLOSE TrxFile
+                   GOBACK
+           END-READ
+
+           IF Description(1:12) = "Reversal of "
+               DISPLAY ESC REDX
+               DISPLAY "[ERROR] Can't reverse a reversal entry."
+               DISPLAY ESC RESETX
+               CLOSE TrxFile
+               GOBACK
+           END-IF
+
+           MOVE SenderAcc   TO WS-ORIG-SenderAcc
+           MOVE ReceiverAcc TO WS-ORIG-ReceiverAcc
+           MOVE Amount      TO WS-ORIG-Amount
+           MOVE TrxType     TO WS-ORIG-TrxType
+           CLOSE TrxFile.
+
+      *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<
+      *>Refuse to reverse the same TrxID twice
+       CHECK-NOT-ALREADY-REVERSED.
+           OPEN INPUT ReversedLog
+           IF WS-LOG-FS = "00"
+               MOVE "N" TO WS-LOG-EOF
+               PERFORM UNTIL WS-LOG-EOF = "Y"
+                   READ ReversedLog INTO ReversedLogLine
+                       AT END
+                           MOVE "Y" TO WS-LOG-EOF
+                       NOT AT END
+                           IF ReversedLogLine = WS-ORIG-TRXID
+                               MOVE "Y" TO WS-ALREADY-REVERSED
+                               MOVE "Y" TO WS-LOG-EOF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ReversedLog
+           END-IF
+
+           IF WS-ALREADY-REVERSED = "Y"
+               DISPLAY ESC REDX
+               DISPLAY "[ERROR] Transaction already reversed."
+               DISPLAY ESC RESETX
+               GOBACK
+           END-IF.
+
+      *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<
+      *>Restore the balance(s) the original posting touched, based on
+      *>which kind of transaction it was
+       RESTORE-BALANCES.
+           EVALUATE WS-ORIG-TrxType
+               WHEN TRX-TYPE-DEPOSIT
+                   PERFORM LOOKUP-RECEIVER
+                   MOVE "Y" TO WS-GEN-ID-HERE
+                   PERFORM REWRITE-RECEIVER
+               WHEN TRX-TYPE-INTEREST
+                   PERFORM LOOKUP-RECEIVER
+                   MOVE "Y" TO WS-GEN-ID-HERE
+                   PERFORM REWRITE-RECEIVER
+               WHEN TRX-TYPE-WITHDRAW
+                   PERFORM LOOKUP-SENDER
+                   MOVE "Y" TO WS-GEN-ID-HERE
+                   PERFORM REWRITE-SENDER
+               WHEN TRX-TYPE-TRANSFER
+                   PERFORM LOOKUP-SENDER
+                   MOVE "Y" TO WS-GEN-ID-HERE
+                   PERFORM REWRITE-SENDER
+                   PERFORM LOOKUP-RECEIVER
+                   MOVE "N" TO WS-GEN-ID-HERE
+                   PERFORM REWRITE-RECEIVER
+           END-EVALUATE.
+
+       LOOKUP-SENDER.
+           CALL '../../Utility Functions/bin/getUserByAccNumber'
+           USING BY REFERENCE WS-ORIG-SenderAcc, SENDER-RECORD,
+               statusCode
+           IF statusCode NOT EQUAL "00"
+               DISPLAY ESC REDX
+               DISPLAY "[ERROR] Sender account not found."
+               DISPLAY ESC RESETX
+               GOBACK
+           END-IF.
+
+       LOOKUP-RECEIVER.
+           CALL '../../Utility Functions/bin/getUserByAccNumber'
+           USING BY REFERENCE WS-ORIG-ReceiverAcc, RECEIVER-RECORD,
+               statusCode
+           IF statusCode NOT EQUAL "00"
+               DISPLAY ESC REDX
+               DISPLAY "[ERROR] Receiver account not found."
+               DISPLAY ESC RESETX
+               GOBACK
+           END-IF.
+
+       REWRITE-SENDER.
+           OPEN I-O UserFile
+           MOVE SR-UID TO UID
+           READ UserFile KEY IS UID
+               INVALID KEY
+                   DISPLAY ESC REDX
+                   DISPLAY "[ERROR] Sender user record not found."
+                   DISPLAY ESC RESETX
+                   CLOSE UserFile
+                   GOBACK
+           END-READ
+           ADD WS-ORIG-Amount TO Balance
+           IF WS-GEN-ID-HERE = "Y"
+               ADD 1 TO TrxCount
+               MOVE TrxCount TO SR-TrxCount
+               STRING SR-TrxCount DELIMITED BY SIZE
+                   WS-TrxRevPrefix DELIMITED BY SIZE
+                   SR-UID DELIMITED BY SIZE
+                   INTO WS-REV-TRXID
+           END-IF
+           REWRITE UserRecord
+               INVALID KEY
+                   DISPLAY ESC REDX
+                   DISPLAY "[ERROR] Updating sender balance failed."
+                   DISPLAY ESC RESETX
+                   CLOSE UserFile
+                   GOBACK
+           END-REWRITE
+           CLOSE UserFile.
+
+       REWRITE-RECEIVER.
+           OPEN I-O UserFile
+           MOVE RR-UID TO UID
+           READ UserFile KEY IS UID
+               INVALID KEY
+                   DISPLAY ESC REDX
+                   DISPLAY "[ERROR] Receiver user record not found."
+                   DISPLAY ESC RESETX
+                   CLOSE UserFile
+                   GOBACK
+           END-READ
+           SUBTRACT WS-ORIG-Amount FROM Balance
+           IF WS-GEN-ID-HERE = "Y"
+               ADD 1 TO TrxCount
+               MOVE TrxCount TO RR-TrxCount
+               STRING RR-TrxCount DELIMITED BY SIZE
+                   WS-TrxRevPrefix DELIMITED BY SIZE
+                   RR-UID DELIMITED BY SIZE
+                   INTO WS-REV-TRXID
+           END-IF
+           REWRITE UserRecord
+               INVALID KEY
+                   DISPLAY ESC REDX
+                   DISPLAY "[ERROR] Updating receiver balance failed."
+                   DISPLAY ESC RESETX
+                   CLOSE UserFile
+                   GOBACK
+           END-REWRITE
+           CLOSE UserFile.
+
+      *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<
+      *>Post the offsetting entry so the reversal shows up on both
+      *>parties' statements, same as the original posting did
+       WRITE-REVERSAL-TRX.
+           STRING "Reversal of " WS-ORIG-TRXID
+               DELIMITED BY SIZE INTO WS-NEW-DESC
+
+           MOVE WS-ORIG-SenderAcc   TO SenderAcc
+           MOVE WS-ORIG-ReceiverAcc TO ReceiverAcc
+           MOVE WS-NEW-DESC         TO Description
+           MOVE WS-ORIG-Amount      TO Amount
+           MOVE TRX-TYPE-REVERSAL   TO TrxType
+           MOVE WS-ORIG-TrxType     TO RevOfType
+           MOVE FUNCTION CURRENT-DATE(1:14) TO TimeStamp
+           MOVE WS-REV-TRXID        TO TrxID
+
+           OPEN I-O TrxFile
+           WRITE TrxRecord
+               INVALID KEY
+                   DISPLAY ESC REDX
+                   DISPLAY "[ERROR] Writing reversal transaction"
+                       " failed."
+                   DISPLAY ESC RESETX
+                   CLOSE TrxFile
+                   GOBACK
+           END-WRITE
+           CLOSE TrxFile
+           DISPLAY "Generated Reversal TrxID: " TrxID.
+
+      *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<
+      *>Record that this TrxID has now been reversed, so it can't be
+      *>reversed a second time
+       MARK-REVERSED.
+           OPEN EXTEND ReversedLog
+           IF WS-LOG-FS NOT = "00"
+               CLOSE ReversedLog
+               OPEN OUTPUT ReversedLog
+           END-IF
+           MOVE WS-ORIG-TRXID TO ReversedLogLine
+           WRITE ReversedLogLine
+           CLOSE ReversedLog.
+
+       END PROGRAM trxReverse.
