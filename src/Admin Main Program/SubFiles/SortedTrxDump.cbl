@@ -12,21 +12,19 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       * Original indexed transactions file
-           SELECT TrxFile ASSIGN TO 'Transactions.dat'
+           SELECT TrxFile ASSIGN TO '../../../data/Transactions.dat'
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS TRX-ID
                FILE STATUS IS WS-FS.
 
       * Sorted output file
-           SELECT SortedOutput ASSIGN TO 'SORTED.TXT'
+           SELECT SortedOutput ASSIGN TO '../../../data/SortedTrx.txt'
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-FS.
 
       * Sort work file (temporary file for sorting)
-           SELECT SortWork ASSIGN TO 'SORTWORK.TMP'
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-FS.
+           SELECT SortWork ASSIGN TO '../../../data/SortWork.tmp'.
 
        DATA DIVISION.
        FILE SECTION.
@@ -54,7 +52,7 @@
            05  OUT-TIMESTAMP PIC 9(14).
 
       *-- Sort work file
-       FD  SortWork.
+       SD  SortWork.
        01  SortRecord.
            05  SRT-TIMESTAMP PIC 9(14).
            05  SRT-REST-OF-RECORD PIC X(86).
@@ -63,6 +61,7 @@
        01  WS-FS          PIC XX.
        01  END-OF-FILE    PIC X    VALUE 'N'.
        01  DISPLAY-TIME   PIC X(14).
+       01  anykey         PIC X.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
@@ -95,4 +94,6 @@
 
            *> Cleanup and exit
            CLOSE SortedOutput.
-           STOP RUN.
+           DISPLAY "Press any key to exit : "
+           ACCEPT anykey.
+           EXIT PROGRAM.
