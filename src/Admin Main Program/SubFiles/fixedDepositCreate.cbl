@@ -0,0 +1,230 @@
+      ******************************************************************
+      * Author: Sat Paing Thu
+      * Date: 9.8.2025
+      * Purpose: Open a new term deposit in data/FixedDeposits.dat,
+      *          moving the principal out of the user's on-demand
+      *          balance in UserAccounts.dat until it matures.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. fixedDepositCreate.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UserFile ASSIGN TO "../../../data/UserAccounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UID
+               ALTERNATE RECORD KEY IS UAccNo
+               FILE STATUS IS WS-FS.
+
+           SELECT FDFile ASSIGN TO "../../../data/FixedDeposits.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FXD-ID
+               FILE STATUS IS WS-FD-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UserFile.
+       01  UserRecord.
+           COPY "../../Utility Functions/userFile.cpy".
+
+       FD  FDFile.
+       01  FDRecord.
+           COPY "../../Utility Functions/fixedDepositFile.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS               PIC XX.
+       01  WS-FD-FS            PIC XX.
+       01  EOF-Flag            PIC X VALUE 'N'.
+       01  PrevFDID            PIC 9(5) VALUE ZERO.
+       01  WS-UID              PIC 9(5).
+       01  WS-Principal        PIC 9(10)V99.
+       01  WS-TermMonths       PIC 9(3).
+       01  WS-NewBalance       PIC S9(10)V99.
+       01  WS-MaturityYY       PIC 9(4).
+       01  WS-MaturityMM       PIC 9(2).
+       01  WS-MaturityDate.
+           05  WS-MaturityYear  PIC 9(4).
+           05  WS-MaturityMon   PIC 9(2).
+           05  WS-MaturityDay   PIC 9(2).
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURR-DATE.
+               10  WS-CURR-YEAR    PIC 9(4).
+               10  WS-CURR-MONTH   PIC 9(2).
+               10  WS-CURR-DAY     PIC 9(2).
+           05  WS-CURR-TIME.
+               10  WS-CURR-HOUR    PIC 9(2).
+               10  WS-CURR-MINUTES PIC 9(2).
+               10  WS-CURR-SECONDS PIC 9(2).
+
+       *>For trxConstant VALUES (minaccountbalance)
+       COPY "../../Utility Functions/trxConstants.cpy".
+
+       *>For display colors
+       COPY "../../Utility Functions/colorCodes.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-SECTION.
+           call '../../Utility Functions/bin/loadTrxLimits'
+           using by REFERENCE minAmoDepo, maxAmoDepo,
+               minwithdraw, maxwithdraw, minaccountbalance
+           PERFORM File-Check
+           PERFORM Prompt-Owner
+           PERFORM Prompt-Terms
+           PERFORM Generate-FDID
+           PERFORM Debit-Account
+           PERFORM Write-Record
+           GOBACK.
+
+      *-------------------------------------------------------------------*
+      *>Creating a new file to store data if not already exist
+       File-Check.
+
+           OPEN INPUT FDFile
+           IF WS-FD-FS = '35'
+               DISPLAY "No file with name FixedDeposits.DAT, creating"
+               OPEN OUTPUT FDFile
+               CLOSE FDFile
+           END-IF
+           CLOSE FDFile.
+
+      *-------------------------------------------------------------------*
+       Prompt-Owner.
+
+           DISPLAY "===== Open New Fixed Deposit ====="
+           DISPLAY "Enter Owner UID: "
+           ACCEPT WS-UID
+
+           OPEN I-O UserFile
+           MOVE WS-UID TO UID
+           READ UserFile
+               INVALID KEY
+                   DISPLAY esc redx
+                   DISPLAY "!!!!!!!!!!!!!!!!!!"
+                   DISPLAY "! User Not Found !"
+                   DISPLAY "!!!!!!!!!!!!!!!!!!"
+                   DISPLAY esc resetx
+                   CLOSE UserFile
+                   exit PROGRAM
+           END-READ
+
+           IF NOT ACCT-ACTIVE
+               DISPLAY esc redx
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY "! Account is frozen or closed   !"
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY esc resetx
+               CLOSE UserFile
+               exit PROGRAM
+           END-IF.
+
+      *-------------------------------------------------------------------*
+       Prompt-Terms.
+
+           DISPLAY "Enter Principal Amount: "
+           ACCEPT WS-Principal
+
+           MOVE Balance TO WS-NewBalance
+           SUBTRACT WS-Principal FROM WS-NewBalance
+           IF WS-NewBalance < minaccountbalance
+               DISPLAY esc redx
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY "! Insufficient available balance !"
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY esc resetx
+               CLOSE UserFile
+               exit PROGRAM
+           END-IF
+
+           DISPLAY "Enter Term in Months (1-60): "
+           ACCEPT WS-TermMonths
+           PERFORM UNTIL WS-TermMonths >= 1 AND WS-TermMonths <= 60
+               DISPLAY esc redx "Term must be 1 to 60 months."
+               DISPLAY esc resetx
+               DISPLAY "Enter Term in Months (1-60): "
+               ACCEPT WS-TermMonths
+           END-PERFORM
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+           COMPUTE WS-MaturityYY =
+               WS-CURR-YEAR + ((WS-CURR-MONTH + WS-TermMonths - 1) / 12)
+           COMPUTE WS-MaturityMM =
+               FUNCTION MOD(WS-CURR-MONTH + WS-TermMonths - 1, 12) + 1
+           MOVE WS-MaturityYY TO WS-MaturityYear
+           MOVE WS-MaturityMM TO WS-MaturityMon
+           MOVE WS-CURR-DAY   TO WS-MaturityDay.
+
+      *-------------------------------------------------------------------*
+      *>Opening the file for generating FXD-ID
+       Generate-FDID.
+
+           OPEN INPUT FDFile
+           IF WS-FD-FS NOT = '00'
+               DISPLAY esc redx
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY "! Error opening FixedDeposits.dat !"
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY esc resetx
+               CLOSE UserFile
+               exit PROGRAM
+           END-IF
+
+           MOVE 0   TO PrevFDID
+           MOVE 'N' TO EOF-Flag
+
+           PERFORM UNTIL EOF-Flag = 'Y'
+               READ FDFile NEXT
+                   AT END
+                       MOVE PrevFDID TO FXD-ID
+                       ADD 1 TO FXD-ID
+                       MOVE 'Y' TO EOF-Flag
+                   NOT AT END
+                       ADD 1 TO PrevFDID
+               END-READ
+           END-PERFORM
+           CLOSE FDFile.
+
+      *-------------------------------------------------------------------*
+       Debit-Account.
+
+           MOVE WS-NewBalance TO Balance
+           REWRITE UserRecord
+               INVALID KEY
+                   DISPLAY esc redx
+                   DISPLAY "Error debiting account (Status=" WS-FS ")"
+                   DISPLAY esc resetx
+                   CLOSE UserFile
+                   exit PROGRAM
+           END-REWRITE
+           CLOSE UserFile.
+
+      *-------------------------------------------------------------------*
+       Write-Record.
+
+           MOVE WS-UID           TO FXD-UID
+           MOVE WS-Principal     TO FXD-Principal
+           MOVE 0.02             TO FXD-Rate
+           MOVE WS-CURR-DATE     TO FXD-OpenDate
+           MOVE WS-MaturityDate  TO FXD-MaturityDate
+           MOVE "O"              TO FXD-Status
+
+           OPEN I-O FDFile
+           WRITE FDRecord
+               INVALID KEY
+                   DISPLAY esc redx
+                   DISPLAY "Error writing fixed deposit (Status="
+                       WS-FD-FS ")"
+                   DISPLAY esc resetx
+               NOT INVALID KEY
+                   DISPLAY esc greenx
+                   DISPLAY "**************************************"
+                   DISPLAY "* Fixed deposit " FXD-ID " opened     *"
+                   DISPLAY "* Matures : " FXD-MaturityDate "       *"
+                   DISPLAY "**************************************"
+                   DISPLAY esc resetx
+           END-WRITE
+           CLOSE FDFile.
+
+       END PROGRAM fixedDepositCreate.
