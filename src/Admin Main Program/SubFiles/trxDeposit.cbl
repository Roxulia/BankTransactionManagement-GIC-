@@ -11,46 +11,48 @@
        INPUT-OUTPUT SECTION.
 
            FILE-CONTROL.
-           SELECT UserFile ASSIGN TO '../../../../data/UserAccounts.dat'
+           SELECT UserFile ASSIGN TO '../../../data/UserAccounts.dat'
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS UID
+               ALTERNATE RECORD KEY IS UAccNo
                FILE STATUS IS WS-FS.
 
-           SELECT TrxFile ASSIGN TO '../../../../data/Transactions.dat'
+           SELECT TrxFile ASSIGN TO '../../../data/Transactions.dat'
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS TrxID
                FILE STATUS IS WS-FS.
 
+           SELECT DayEndLockFile
+               ASSIGN TO '../../../data/DayEndLock.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK-FS.
+
+           SELECT ReceiptFile ASSIGN TO '../../../data/Receipts.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RCT-TrxID
+               FILE STATUS IS WS-RCT-FS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  UserFile.
        01  UserRecord.
-           05  UID        PIC 9(5).
-           05  UName      PIC X(20).
-           05  ULoginName PIC X(25).
-           05  UEncPsw    PIC X(32).
-           05  UAddress   PIC X(20).
-           05  UPh        PIC X(9).
-           05  Balance    PIC 9(10)V99.
-           05  TrxCount   PIC 9(5).
-           05  UDate      PIC 9(6).
-           05  UTime      PIC 9(6).
+           COPY "../../Utility Functions/userFile.cpy".
 
        FD  TrxFile.
        01  TransactionRecord.
-           05  TrxID       PIC 9(10).
-           05  SenderID    PIC 9(5).
-           05  ReceiverID  PIC 9(5).
-           05  Description PIC X(30).
-           05  Amount      PIC 9(10).
-           05  TrxType     PIC 9.  *>  1 = SENT
-                                   *>  2 = RECEIVED
-                                   *>  3 = DEPOSIT
-                                   *>  4 = WITHDRAW
-           05  TimeStamp   PIC 9(16).
+
+       COPY "../../Utility Functions/transactionFile.cpy".
+
+       FD  DayEndLockFile.
+       01  DayEndLockLine  PIC X(1).
+
+       FD  ReceiptFile.
+       01  ReceiptRecord.
+           COPY "../../Utility Functions/receiptFile.cpy".
 
        WORKING-STORAGE SECTION.
 
@@ -58,53 +60,116 @@
        COPY "../../Utility Functions/colorCodes.cpy".
 
        01  WS-FS               PIC XX.
+       01  WS-LOCK-FS          PIC XX.
+       01  WS-RCT-FS           PIC XX.
        01  depoAmo             PIC 9(10).
 
-       01  CurrentDate         PIC 9(6).
-       01  CurrentTime         PIC 9(6).
-
-       01  WS-TrxBaseID        PIC 9(5).
-       01  WS-TrxFullID        PIC X(10).
-
-
        01  minDspDepo      PIC Z(10).
        01  maxDspDepo      PIC Z(10).
        01  depoDsp         PIC Z(10).
 
+       01  WS-DualAuthLimit    PIC 9(10)V99.
+       01  WS-CheckerId        PIC 9(5).
+       01  WS-CheckerName      PIC X(20).
+       01  WS-CheckerRole      PIC 9.
+       01  WS-CheckerStatus    PIC X(2).
+
+       01  chkStatusCode   PIC XX.
+       01  CHK-USER-DATA.
+           05  CHK-UID            PIC 9(5).
+           05  CHK-UName          PIC X(20).
+           05  CHK-ULoginName     PIC X(25).
+           05  CHK-UAccNumber     PIC 9(16).
+           05  CHK-UEncodedPsw    PIC X(32).
+           05  CHK-UNRC           PIC X(30).
+           05  CHK-UAddress       PIC X(20).
+           05  CHK-UPhone         PIC X(11).
+           05  CHK-UBalance       PIC 9(10)V99.
+           05  CHK-TrxCount       PIC 9(5).
+           05  CHK-UDate          PIC 9(8).
+           05  CHK-UTime          PIC 9(6).
+           05  CHK-USalt          PIC X(32).
+           05  CHK-UStatus        PIC X.
+               88  CHK-ACCT-ACTIVE  VALUE "A".
+
        *>For trxConstant VALUES
        COPY "../../Utility Functions/trxConstants.cpy".
 
+       COPY "../../Utility Functions/trxTypeCodes.cpy".
+
       *LINKAGE section.
 
        01  userId          PIC 9(5).
-       01  optStatus       PIC 9(2).
 
-       PROCEDURE DIVISION.*> using REFERENCE userId,optStatus.
+       LINKAGE SECTION.
+
+       01  LS-OperatorId       PIC 9(5).
+       01  LS-AccNo            PIC 9(16).
+       01  LS-StatusCode       PIC X(2).
+
+       PROCEDURE DIVISION USING LS-OperatorId, LS-AccNo, LS-StatusCode.
        Main-Section.
-           PERFORM TEST-HELPER
+           call '../../Utility Functions/bin/loadTrxLimits'
+           using by REFERENCE minAmoDepo, maxAmoDepo,
+               minwithdraw, maxwithdraw, minaccountbalance
+           call '../../Utility Functions/bin/loadDualAuthLimit'
+           using by REFERENCE WS-DualAuthLimit
+           PERFORM CHECK-DAY-END-LOCK
            PERFORM RECORD-POINTER
            PERFORM TRXID-GENERATE
            PERFORM AMOUNT-VALID-PROMPT-BOX
+           PERFORM DUAL-AUTH-CHECK
            PERFORM File-Check
            PERFORM WRITE-TRX
            PERFORM BALANCE-UPDATE
+           PERFORM WRITE-RECEIPT
            GOBACK.
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+       *>Refuse to post while a batch job is rewriting UserAccounts.
+       CHECK-DAY-END-LOCK.
+           OPEN INPUT DayEndLockFile
+           IF WS-LOCK-FS EQUAL "00"
+               READ DayEndLockFile INTO DayEndLockLine
+               CLOSE DayEndLockFile
+               IF DayEndLockLine EQUAL "Y"
+                   DISPLAY ESC REDX
+                       "[ERROR] Day-end processing in progress."
+                   DISPLAY ESC RESETX
+                   MOVE 97 TO LS-StatusCode
+                   GOBACK
+               END-IF
+           END-IF.
+
        *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<
-       *>Find the designated user record from the user file .
-       TEST-HELPER.
-           DISPLAY "================================================="
-           DISPLAY "ENTER UID TO MAKE DEPOSIT :"
-           ACCEPT userId.
-       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<
-       *>Find the designated user record from the user file .
+       *>Find the designated user record from the user file, looked up
+       *>by the account number the caller passed in.
        RECORD-POINTER.
 
            OPEN I-O UserFile
-           MOVE userId TO UID
+
+           CALL '../../Utility Functions/bin/getUserByAccNumber'
+           USING BY REFERENCE LS-AccNo, CHK-USER-DATA, chkStatusCode
+           IF chkStatusCode NOT EQUAL "00"
+               DISPLAY ESC REDX "[ERROR] Account not found." ESC RESETX
+               MOVE 44 TO LS-StatusCode
+               CLOSE UserFile
+               GOBACK
+           END-IF
+
+           IF NOT CHK-ACCT-ACTIVE
+               DISPLAY ESC REDX
+                   "[ERROR] Account is frozen or closed." ESC RESETX
+               MOVE 97 TO LS-StatusCode
+               CLOSE UserFile
+               GOBACK
+           END-IF
+
+           MOVE CHK-UID TO userId
+           MOVE CHK-UID TO UID
            READ UserFile KEY IS UID
                INVALID KEY
                    DISPLAY ESC REDX "[ERROR] User not found." ESC RESETX
-                   MOVE 44 TO optStatus
+                   MOVE 44 TO LS-StatusCode
                    CLOSE UserFile
                    GOBACK
            END-READ.
@@ -115,13 +180,12 @@
        TRXID-GENERATE.
 
            ADD 1 TO TrxCount
-           MOVE TrxCount TO TrxID.
-
            STRING
-               FUNCTION NUMVAL(WS-TrxBaseID) DELIMITED BY SIZE
+               TrxCount DELIMITED BY SIZE
                WS-TrxDepoPrefix DELIMITED BY SIZE
-               FUNCTION NUMVAL(userId) DELIMITED BY SIZE
-               INTO WS-TrxFullID.
+               userId DELIMITED BY SIZE
+               INTO TrxID
+           END-STRING.
 
        *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<
        *>Prompt box display for accepting amount deposit and validate Amount
@@ -150,6 +214,42 @@
 
            MOVE depoAmo    to depoDsp.
 
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<
+       *>Maker-checker control - deposits over the configurable
+       *>dual-authorization threshold need a second admin to log in
+       *>before the deposit is allowed to post.
+       DUAL-AUTH-CHECK.
+
+           IF depoAmo > WS-DualAuthLimit
+               DISPLAY "========================================"
+               DISPLAY ESC REDX
+               DISPLAY "This deposit requires a second admin's "
+                   "approval."
+               DISPLAY ESC RESETX
+               CALL '../SubFiles/bin/adminLogin'
+                   USING WS-CheckerId, WS-CheckerName,
+                   WS-CheckerRole, WS-CheckerStatus
+               IF WS-CheckerStatus NOT EQUAL "00"
+                   DISPLAY ESC REDX
+                       "[ERROR] Second admin approval failed."
+                   DISPLAY ESC RESETX
+                   MOVE 95 TO LS-StatusCode
+                   GOBACK
+               END-IF
+               IF WS-CheckerId EQUAL LS-OperatorId
+                   DISPLAY ESC REDX
+                       "[ERROR] The approving admin must be "
+                       "different from the admin making the "
+                       "deposit."
+                   DISPLAY ESC RESETX
+                   MOVE 95 TO LS-StatusCode
+                   GOBACK
+               END-IF
+               DISPLAY ESC GREENX
+                   "Approved by " FUNCTION TRIM(WS-CheckerName)
+               DISPLAY ESC RESETX
+           END-IF.
+
        *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
        *>Creating a new file to store data if not already exist
        File-Check.
@@ -166,29 +266,24 @@
        *>Write a new record in TrxFile
        WRITE-TRX.
 
-           MOVE userId    TO SenderID
-           MOVE userId    TO ReceiverID
+           MOVE 0 TO SenderAcc
+           MOVE CHK-UAccNumber TO ReceiverAcc
            MOVE "Admin Deposit" TO Description
            MOVE depoAmo   TO Amount
-           MOVE 3         TO TrxType
-           ACCEPT CurrentDate FROM DATE
-           ACCEPT CurrentTime FROM TIME
-           STRING CurrentDate DELIMITED BY SIZE
-                  CurrentTime DELIMITED BY SIZE
-                  INTO TimeStamp
-           END-STRING
+           MOVE TRX-TYPE-DEPOSIT TO TrxType
+           MOVE FUNCTION CURRENT-DATE(1:14) TO TimeStamp
            OPEN I-O TrxFile
            WRITE TransactionRecord
               INVALID KEY
                DISPLAY ESC REDX "Writing transaction failed." ESC RESETX
-                   MOVE 97 TO optStatus
+                   MOVE 97 TO LS-StatusCode
                    CLOSE TrxFile
                    GOBACK
            END-WRITE
            DISPLAY "================================================="
            DISPLAY ESC GREENX FUNCTION TRIM(depoDsp)WITH NO ADVANCING
            DISPLAY " successfully deposited" WITH NO ADVANCING
-           DISPLAY ESC RESETX "into account ID :"ESC GREENX ReceiverID
+           DISPLAY ESC RESETX "into account ID :"ESC GREENX ReceiverAcc
            DISPLAY ESC RESETX
            DISPLAY "================================================="
            CLOSE TrxFile.
@@ -201,12 +296,37 @@
            REWRITE UserRecord
                INVALID KEY
                    DISPLAY ESC REDX "Updating user balance failed." ESC RESETX
-                   MOVE 97 TO optStatus
+                   MOVE 97 TO LS-StatusCode
                    CLOSE UserFile
                    GOBACK
            END-REWRITE
-           DISPLAY ESC GREENX" Balance updated for ID :" ReceiverID
+           DISPLAY ESC GREENX" Balance updated for ID :" ReceiverAcc
            DISPLAY ESC RESETX
            DISPLAY "================================================="
-           MOVE 00 TO optStatus
+           MOVE 00 TO LS-StatusCode
            CLOSE UserFile.
+
+       *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<
+       *>Save a per-transaction receipt record, keyed by TrxID, so
+       *>the customer's slip can be reprinted later on request.
+       WRITE-RECEIPT.
+
+           OPEN I-O ReceiptFile
+           IF WS-RCT-FS = '35'
+               OPEN OUTPUT ReceiptFile
+               CLOSE ReceiptFile
+               OPEN I-O ReceiptFile
+           END-IF
+
+           MOVE TrxID         TO RCT-TrxID
+           MOVE userId        TO RCT-UID
+           MOVE ReceiverAcc   TO RCT-AccNo
+           MOVE "DEPOSIT"     TO RCT-TrxType
+           MOVE depoAmo       TO RCT-Amount
+           MOVE Balance       TO RCT-NewBalance
+           MOVE TimeStamp     TO RCT-TimeStamp
+           WRITE ReceiptRecord
+               INVALID KEY
+                   DISPLAY ESC REDX "Saving receipt failed." ESC RESETX
+           END-WRITE
+           CLOSE ReceiptFile.
