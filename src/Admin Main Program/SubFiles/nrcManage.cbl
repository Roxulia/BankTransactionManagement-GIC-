@@ -0,0 +1,198 @@
+      ******************************************************************
+      * Author: Sat Paing Thu
+      * Date: 9.8.2025
+      * Purpose: List, add and correct NRC city codes (data/NRC.dat)
+      *          from the admin menu instead of hand-editing the file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. nrcManage.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT nrcfile ASSIGN TO "../../../data/NRC.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+           SELECT nrcscratch ASSIGN TO "../../../data/NRCScratch.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  nrcfile.
+       01  nrclist.
+           05  city_code pic xx.
+           05  city_name pic x(10).
+
+       FD  nrcscratch.
+       01  scratchlist.
+           05  s_city_code pic xx.
+           05  s_city_name pic x(10).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS         pic xx.
+       01  WS-FS2        pic xx.
+       01  ws-choice     pic 9 value 0.
+       01  ws-eof        pic x value 'N'.
+       01  ws-new-code   pic xx.
+       01  ws-new-name   pic x(10).
+       01  ws-dup        pic x value 'N'.
+       01  ws-found      pic x value 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "==============================================="
+           DISPLAY "=======    NRC City Code Maintenance     ======"
+           DISPLAY "==============================================="
+           perform MENU-LOOP.
+
+      *-------------------------------------------------------------------*
+       MENU-LOOP.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "1=List Codes, 2=Add Code, 3=Correct Code, 4=Exit"
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Choice : "
+           ACCEPT ws-choice
+           EVALUATE ws-choice
+               WHEN 1
+                   perform LIST-CODES
+                   perform MENU-LOOP
+               WHEN 2
+                   perform ADD-CODE
+                   perform MENU-LOOP
+               WHEN 3
+                   perform CORRECT-CODE
+                   perform MENU-LOOP
+               WHEN 4
+                   DISPLAY "Returning to Main Screen..."
+                   EXIT PROGRAM
+               WHEN OTHER
+                   DISPLAY "Invalid choice."
+                   perform MENU-LOOP
+           END-EVALUATE.
+
+      *-------------------------------------------------------------------*
+       LIST-CODES.
+           move 'N' to ws-eof
+           OPEN INPUT nrcfile
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: Unable to OPEN NRC file, " WS-FS
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY "Code  City"
+           DISPLAY "------------------"
+           PERFORM UNTIL ws-eof = 'Y'
+               READ nrcfile
+                   AT END
+                       MOVE 'Y' TO ws-eof
+                   NOT AT END
+                       DISPLAY city_code "    " city_name
+               END-READ
+           END-PERFORM
+           CLOSE nrcfile.
+
+      *-------------------------------------------------------------------*
+       ADD-CODE.
+           DISPLAY "Enter City Code (2 chars) : "
+           ACCEPT ws-new-code
+           DISPLAY "Enter City Name : "
+           ACCEPT ws-new-name
+           MOVE FUNCTION UPPER-CASE(ws-new-name) TO ws-new-name
+
+           move 'N' to ws-dup
+           move 'N' to ws-eof
+           OPEN INPUT nrcfile
+           IF WS-FS = "00"
+               PERFORM UNTIL ws-eof = 'Y'
+                   READ nrcfile
+                       AT END
+                           MOVE 'Y' TO ws-eof
+                       NOT AT END
+                           IF city_code EQUAL ws-new-code
+                               MOVE 'Y' TO ws-dup
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE nrcfile
+           END-IF
+
+           IF ws-dup EQUAL 'Y'
+               DISPLAY "ERROR: City code already exists."
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN EXTEND nrcfile
+           IF WS-FS NOT = "00" AND WS-FS NOT = "05"
+               DISPLAY "ERROR: Unable to OPEN NRC file, " WS-FS
+               EXIT PARAGRAPH
+           END-IF
+           MOVE ws-new-code TO city_code
+           MOVE ws-new-name TO city_name
+           WRITE nrclist
+           CLOSE nrcfile
+           DISPLAY "City code added.".
+
+      *-------------------------------------------------------------------*
+       CORRECT-CODE.
+           DISPLAY "Enter City Code to correct : "
+           ACCEPT ws-new-code
+           DISPLAY "Enter corrected City Name : "
+           ACCEPT ws-new-name
+           MOVE FUNCTION UPPER-CASE(ws-new-name) TO ws-new-name
+
+           move 'N' to ws-found
+           move 'N' to ws-eof
+           OPEN INPUT nrcfile
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: Unable to OPEN NRC file, " WS-FS
+               EXIT PARAGRAPH
+           END-IF
+           OPEN OUTPUT nrcscratch
+           IF WS-FS2 NOT = "00"
+               DISPLAY "ERROR: Unable to OPEN scratch file, " WS-FS2
+               CLOSE nrcfile
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL ws-eof = 'Y'
+               READ nrcfile
+                   AT END
+                       MOVE 'Y' TO ws-eof
+                   NOT AT END
+                       IF city_code EQUAL ws-new-code
+                           MOVE ws-new-code TO s_city_code
+                           MOVE ws-new-name TO s_city_name
+                           MOVE 'Y' TO ws-found
+                       ELSE
+                           MOVE city_code TO s_city_code
+                           MOVE city_name TO s_city_name
+                       END-IF
+                       WRITE scratchlist
+               END-READ
+           END-PERFORM
+           CLOSE nrcfile
+           CLOSE nrcscratch
+
+           IF ws-found NOT EQUAL 'Y'
+               DISPLAY "ERROR: City code not found."
+               EXIT PARAGRAPH
+           END-IF
+
+           move 'N' to ws-eof
+           OPEN INPUT nrcscratch
+           OPEN OUTPUT nrcfile
+           PERFORM UNTIL ws-eof = 'Y'
+               READ nrcscratch
+                   AT END
+                       MOVE 'Y' TO ws-eof
+                   NOT AT END
+                       MOVE s_city_code TO city_code
+                       MOVE s_city_name TO city_name
+                       WRITE nrclist
+               END-READ
+           END-PERFORM
+           CLOSE nrcscratch
+           CLOSE nrcfile
+           DISPLAY "City code updated.".
+
+       END PROGRAM nrcManage.
