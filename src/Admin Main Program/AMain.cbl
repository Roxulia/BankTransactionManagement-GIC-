@@ -23,6 +23,26 @@
        01  edit-id pic 9(5).
        01  dpAccNum pic 9(16).
        01  statusCode pic x(2) value "00".
+       01  ws-run-interest-confirm pic x.
+       01  rptStatusCode pic x(2).
+       01  rptAccNum     pic 9(16).
+       01  ws-logAction  pic x(10).
+       01  ws-logAcct    pic x(16).
+       01  RPT-USER-DATA.
+           05  RPT-UID            PIC 9(5).
+           05  RPT-UName          PIC X(20).
+           05  RPT-ULoginName     PIC X(25).
+           05  RPT-UAccNumber     PIC 9(16).
+           05  RPT-UEncodedPsw    PIC X(32).
+           05  RPT-UNRC           PIC X(30).
+           05  RPT-UAddress       PIC X(20).
+           05  RPT-UPhone         PIC X(11).
+           05  RPT-UBalance       PIC 9(10)V99.
+           05  RPT-TrxCount       PIC 9(5).
+           05  RPT-UDate          PIC 9(8).
+           05  RPT-UTime          PIC 9(6).
+           05  RPT-USalt          PIC X(32).
+           05  RPT-UStatus        PIC X.
 
        *>For display colors
        copy '../Utility Functions/colorCodes.cpy'.
@@ -59,11 +79,35 @@
                DISPLAY "=     6.View Admin List    ="
                DISPLAY "=     7.Update Admin Info  ="
                DISPLAY "=     8.Generate Report    ="
+               DISPLAY "=     9.Day-End Summary    ="
+               DISPLAY "=    10.View All Trx(sort) ="
+               DISPLAY "=    11.Manage NRC Codes   ="
+               DISPLAY "=    12.Run Interest Job   ="
+               DISPLAY "=    13.Reverse Trx        ="
+               DISPLAY "=    14.Acct Status        ="
+               DISPLAY "=    15.Reset User Pswd    ="
+               DISPLAY "=    16.New Standing Order ="
+               DISPLAY "=    17.Run Standing Orders="
+               DISPLAY "=    18.New Fixed Deposit  ="
+               DISPLAY "=    19.Run FD Maturity    ="
+               DISPLAY "=    20.Export Data Extract="
+               DISPLAY "=    21.Run Reconciliation ="
+               DISPLAY "=    22.Bulk Import Users  ="
                display "=    99.Log Out            ="
                display "============================"
                DISPLAY esc resetx
                PERFORM choice-opt-home
 
+           else if adminRole = 3 THEN
+               DISPLAY "=======Choose Options======="
+               DISPLAY "=     1.View User List     ="
+               DISPLAY "=     2.View Admin List    ="
+               DISPLAY "=     3.Generate Report    ="
+               display "=    99.Log Out            ="
+               display "============================"
+               DISPLAY esc resetx
+               PERFORM choice-opt-home-auditor
+
            else
                DISPLAY "=======Choose Options======="
                DISPLAY "=     1.Create User        ="
@@ -72,6 +116,7 @@
                DISPLAY "=     4.Deposit to User    ="
                DISPLAY "=     5.Update Your Info   ="
                display "=     6.Generate Report    ="
+               DISPLAY "=     7.View All Trx(sort) ="
                display "=    99.Log Out            ="
                display "============================"
                DISPLAY esc resetx
@@ -88,6 +133,8 @@
                DISPLAY "=           NOTE:            ="
                display "=    U can enter user NRC    ="
                DISPLAY "=            OR              ="
+               DISPLAY "=  'LIST' to browse users    ="
+               DISPLAY "=            OR              ="
                DISPLAY "=    'EXIT' to go back       ="
                DISPLAY "=============================="
                DISPLAY esc resetx
@@ -102,6 +149,8 @@
                DISPLAY "=           NOTE:            ="
                display "=    U can enter Admin ID    ="
                DISPLAY "=            OR              ="
+               DISPLAY "=  'LIST' to browse admins   ="
+               DISPLAY "=            OR              ="
                DISPLAY "=    'EXIT' to go back       ="
                DISPLAY "=============================="
                DISPLAY esc resetx
@@ -119,46 +168,207 @@
            DISPLAY "=           NOTE:            ="
            display "=  U can enter user Acc Num  ="
            DISPLAY "=            OR              ="
+           DISPLAY "=  'LIST' to browse users    ="
+           DISPLAY "=            OR              ="
            DISPLAY "=    'EXIT' to go back       ="
            DISPLAY "=============================="
            DISPLAY esc resetx
            perform choice-opt-deposit.
 
-       generate-report-page.
+       run-interest-job-page.
            DISPLAY color-blue
            display "=============================="
-           DISPLAY "=    Generate Trx Report     ="
+           DISPLAY "=   Run Month-End Interest   ="
+           DISPLAY "=           Job              ="
            DISPLAY "=============================="
+           DISPLAY esc resetx
+           DISPLAY "This will post interest for every eligible "
+                   "account. Continue? (Y/N): "
+           ACCEPT ws-run-interest-confirm
+           if ws-run-interest-confirm = "Y"
+               or ws-run-interest-confirm = "y"
+               CALL '../../Utility Functions/bin/Maintenance'
+               DISPLAY color-pink
+               display "Interest job finished."
+               DISPLAY esc resetx
+           else
+               DISPLAY "Interest job cancelled."
+           end-if.
+
+       run-standing-orders-page.
+           DISPLAY color-blue
            display "=============================="
-           DISPLAY "=           NOTE:            ="
-           display "=    U can enter user ID     ="
-           DISPLAY "=            OR              ="
-           DISPLAY "=    'EXIT' to go back       ="
+           DISPLAY "=   Run Standing Orders      ="
            DISPLAY "=============================="
            DISPLAY esc resetx
-           perform choice-opt-genrp.
+           DISPLAY "This will post every standing order due today. "
+                   "Continue? (Y/N): "
+           ACCEPT ws-run-interest-confirm
+           if ws-run-interest-confirm = "Y"
+               or ws-run-interest-confirm = "y"
+               CALL '../../Utility Functions/bin/StandingOrders'
+               DISPLAY color-pink
+               display "Standing orders job finished."
+               DISPLAY esc resetx
+           else
+               DISPLAY "Standing orders job cancelled."
+           end-if.
 
-       choice-opt-genrp.
-           DISPLAY "Enter User ID : "
-           ACCEPT userid.
-           perform until userid = "EXIT" or userid = "exit"
+       run-fd-maturity-page.
+           DISPLAY color-blue
+           display "=============================="
+           DISPLAY "=   Run Fixed Deposit        ="
+           DISPLAY "=          Maturity Job      ="
+           DISPLAY "=============================="
+           DISPLAY esc resetx
+           DISPLAY "This will pay out every fixed deposit that has "
+                   "matured. Continue? (Y/N): "
+           ACCEPT ws-run-interest-confirm
+           if ws-run-interest-confirm = "Y"
+               or ws-run-interest-confirm = "y"
+               CALL '../../Utility Functions/bin/FixedDepositMaturity'
+               DISPLAY color-pink
+               display "Fixed deposit maturity job finished."
+               DISPLAY esc resetx
+           else
+               DISPLAY "Fixed deposit maturity job cancelled."
+           end-if.
 
+       run-reconciliation-page.
+           DISPLAY color-blue
+           display "=============================="
+           DISPLAY "=   Run Balance              ="
+           DISPLAY "=   Reconciliation Job       ="
+           DISPLAY "=============================="
+           DISPLAY esc resetx
+           DISPLAY "This will compare total account balances against "
+                   "posted transactions. Continue? (Y/N): "
+           ACCEPT ws-run-interest-confirm
+           if ws-run-interest-confirm = "Y"
+               or ws-run-interest-confirm = "y"
+               CALL '../../Utility Functions/bin/Reconciliation'
+               DISPLAY color-pink
+               display "Reconciliation job finished."
+               DISPLAY esc resetx
+           else
+               DISPLAY "Reconciliation job cancelled."
+           end-if.
+
+       reset-password-page.
+           DISPLAY color-blue
+           display "=============================="
+           DISPLAY "=   Reset User Password      ="
+           DISPLAY "=============================="
+           DISPLAY esc resetx
+           DISPLAY "Enter User ID to reset, or 'EXIT' to go back : "
+           ACCEPT userid
+           perform until userid = "EXIT" or userid = "exit"
+           if userid = "LIST" or userid = "list"
+               CALL '../SubFiles/bin/userList'
+               perform reset-password-page
+           else
            INITIALIZE text-input
            move userid to text-input
            call '../../Utility Functions/bin/numberCheck' USING
            by REFERENCE text-input,statusCode
            if statusCode equal "00"
                move userid to edit-ID
-               CALL '../../Utility Functions/bin/generateReport'
-               USING REFERENCE edit-id
-               perform generate-report-page
+               call '../SubFiles/bin/adminResetPassword'
+               using by REFERENCE edit-id, adminId, statusCode
+               EVALUATE statusCode
+                   when equal "00"
+                       perform reset-password-page
+                   when equal "96"
+                       DISPLAY esc redx
+                       DISPLAY "!!!!!!!!!!!!!!!!!!"
+                       DISPLAY "! User Not Found !"
+                       DISPLAY "!!!!!!!!!!!!!!!!!!"
+                       DISPLAY esc resetx
+                       perform reset-password-page
+                   when OTHER
+                       DISPLAY esc redx
+                       DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+                       DISPLAY "! Could Not Reset Password     !"
+                       DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+                       DISPLAY esc resetx
+                       perform reset-password-page
+               END-EVALUATE
            Else
                DISPLAY esc REDx
                DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
                DISPLAY "! Invalid Input Type  !"
                DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
                DISPLAY esc RESETx
-               PERFORM generate-report-page
+               PERFORM reset-password-page
+           end-if
+           end-if
+           END-PERFORM
+           DISPLAY esc COLOR-pink
+           DISPLAY "++++++++++++++++++++++++++++++++"
+           DISPLAY "+ Going Back To Main Screen... +"
+           DISPLAY "++++++++++++++++++++++++++++++++"
+           DISPLAY esc resetx
+           perform home-page.
+
+       generate-report-page.
+           DISPLAY color-blue
+           display "=============================="
+           DISPLAY "=    Generate Trx Report     ="
+           DISPLAY "=============================="
+           display "=============================="
+           DISPLAY "=           NOTE:            ="
+           display "= U can enter User ID,       ="
+           DISPLAY "= Account Number, or NRC     ="
+           DISPLAY "=            OR              ="
+           DISPLAY "=  'LIST' to browse users    ="
+           DISPLAY "=            OR              ="
+           DISPLAY "=    'EXIT' to go back       ="
+           DISPLAY "=============================="
+           DISPLAY esc resetx
+           perform choice-opt-genrp.
+
+       choice-opt-genrp.
+           DISPLAY "Enter User ID, Account Number, or NRC : "
+           ACCEPT unrc.
+           perform until unrc = "EXIT" or unrc = "exit"
+
+           if unrc = "LIST" or unrc = "list"
+               CALL '../SubFiles/bin/userList'
+               perform generate-report-page
+           else
+           INITIALIZE text-input
+           move unrc to text-input
+           call '../../Utility Functions/bin/numberCheck' USING
+           by REFERENCE text-input,statusCode
+           if statusCode equal "00"
+               and FUNCTION LENGTH(FUNCTION TRIM(unrc)) <= 5
+               move unrc to edit-ID
+               move "00" to rptStatusCode
+           else if statusCode equal "00"
+               move unrc to rptAccNum
+               call '../../Utility Functions/bin/getUserByAccNumber'
+               using by REFERENCE rptAccNum, RPT-USER-DATA,
+                   rptStatusCode
+               move RPT-UID to edit-ID
+           else
+               call '../../Utility Functions/bin/getUserByNRC'
+               using by REFERENCE unrc, RPT-USER-DATA, rptStatusCode
+               move RPT-UID to edit-ID
+           end-if
+
+           EVALUATE rptStatusCode
+               when "00"
+                   CALL '../../Utility Functions/bin/generateReport'
+                   USING REFERENCE edit-id
+                   perform generate-report-page
+               when OTHER
+                   DISPLAY esc REDx
+                   DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                   DISPLAY "!  User Not Found     !"
+                   DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                   DISPLAY esc RESETx
+                   PERFORM generate-report-page
+           END-EVALUATE
            end-if
            END-PERFORM
            DISPLAY esc COLOR-pink
@@ -174,13 +384,23 @@
            INITIALIZE text-input
            move userAccNum to text-input
            perform until text-input = "EXIT" or text-input = "exit"
+           if text-input = "LIST" or text-input = "list"
+               CALL '../SubFiles/bin/userList'
+               perform deposit-page
+           else
            call '../../Utility Functions/bin/numberCheck' USING
            by REFERENCE text-input,statusCode
            if statusCode equal "00"
                move userAccNum to dpAccNum
                *>DISPLAY dpAccNum
                CALL '../SubFiles/bin/trxDeposit'
-               USING REFERENCE dpAccNum statusCode
+               USING REFERENCE adminId dpAccNum statusCode
+               if statusCode equal "00"
+                   move "DEPOSIT" to ws-logAction
+                   move dpAccNum to ws-logAcct
+                   call '../../Utility Functions/bin/logAdminAction'
+                   using by REFERENCE adminId, ws-logAction, ws-logAcct
+               end-if
                perform deposit-page
            Else
                DISPLAY esc REDx
@@ -190,6 +410,7 @@
                DISPLAY esc RESETx
                PERFORM deposit-page
            end-if
+           end-if
            END-PERFORM
            DISPLAY color-pink
            DISPLAY "++++++++++++++++++++++++++++++++"
@@ -204,10 +425,19 @@
                DISPLAY "Enter NRC to be updated : "
                ACCEPT unrc
                perform until unrc = "EXIT" or unrc = "exit"
+               if unrc = "LIST" or unrc = "list"
+                  CALL '../SubFiles/bin/userList'
+                  perform update-info-page
+               else
                   call '../SubFiles/bin/userUpdate'
                   using by REFERENCE unrc, statusCode
                   EVALUATE statusCode
                    when equal "00"
+                       move "UPDATE" to ws-logAction
+                       move unrc to ws-logAcct
+                       call '../../Utility Functions/bin/logAdminAction'
+                       using by REFERENCE adminId, ws-logAction,
+                           ws-logAcct
                        DISPLAY esc GREENx
                        DISPLAY "*************************"
                        DISPLAY "* Updated Info for User *"
@@ -229,6 +459,7 @@
                        DISPLAY esc RESETx
                        perform update-info-page
                    END-EVALUATE
+               end-if
                END-PERFORM
                DISPLAY "Going Back To Main Screen"
                perform home-page
@@ -239,6 +470,10 @@
                INITIALIZE text-input
                move userid to text-input
                perform until text-input = "EXIT" or text-input = "exit"
+               if text-input = "LIST" or text-input = "list"
+                   CALL '../SubFiles/bin/adminList'
+                   perform update-info-page
+               else
                call '../../Utility Functions/bin/numberCheck' USING
                by REFERENCE text-input,statusCode
                if statusCode equal "00"
@@ -247,6 +482,11 @@
                    using by REFERENCE edit-id,statusCode
                   EVALUATE statusCode
                    when equal "00"
+                       move "UPDATE" to ws-logAction
+                       move edit-id to ws-logAcct
+                       call '../../Utility Functions/bin/logAdminAction'
+                       using by REFERENCE adminId, ws-logAction,
+                           ws-logAcct
                        DISPLAY esc GREENx
                        DISPLAY "**********************************"
                        DISPLAY "* Updated Info for ID ("userid") *"
@@ -318,6 +558,13 @@
                                DISPLAY "!!!!!!!!!!!!!!!!!!!!!!"
                                DISPLAY esc RESETx
                                perform login-page
+                           when equal "94"
+                               DISPLAY esc REDx
+                               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!"
+                               DISPLAY "! ACCOUNT IS LOCKED  !"
+                               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!"
+                               DISPLAY esc RESETx
+                               perform login-page
                        END-EVALUATE
                    when OTHER
                        DISPLAY esc REDx
@@ -335,6 +582,38 @@
            DISPLAY esc RESETx
            stop run.
 
+      *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+      *>Read-only menu for the Auditor role - browse only, no
+      *>Create/Update/Deposit options.
+       choice-opt-home-auditor.
+           DISPLAY "Choosen Option Code : "
+           accept homepageOpt
+           perform UNTIL homepageOpt = 99
+               EVALUATE homepageOpt
+                   when EQUAL 1
+                       call '../SubFiles/bin/userList'
+                       perform home-page
+                   when EQUAL 2
+                       call '../SubFiles/bin/adminList'
+                       perform home-page
+                   when EQUAL 3
+                       perform generate-report-page
+                   when OTHER
+                       display esc REDx
+                       DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                       display "! INVALID OPTION CODE !"
+                       DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                       display esc RESETx
+                       perform home-page
+               END-EVALUATE
+           END-PERFORM
+           DISPLAY color-pink
+           display "++++++++++++++++++"
+           display "+ Logging Out... +"
+           display "++++++++++++++++++"
+           DISPLAY esc RESETx
+           perform login-page.
+
        choice-opt-home.
            DISPLAY "Choosen Option Code : "
            accept homepageOpt
@@ -342,7 +621,7 @@
                EVALUATE homepageOpt
                    when EQUAL 1
                        call '../SubFiles/bin/userCreate'
-                       using statusCode
+                       using statusCode, adminId
                        DISPLAY SPACE
                        perform home-page
                    when  EQUAL 2
@@ -355,7 +634,7 @@
                    when EQUAL 5
                        if adminRole equal 1 then
                            call '../SubFiles/bin/adminCreate'
-                           using statusCode
+                           using statusCode, adminId
                            display SPACE
                            perform home-page
                        else
@@ -373,9 +652,183 @@
                        END-IF
       *
                    when equal 7
-                       perform update-info-page
+                       if adminRole equal 1 then
+                           perform update-info-page
+                       else
+                           call '../SubFiles/bin/SortedTrxDump'
+                           perform home-page
+                       END-IF
                    when equal 8
                        perform generate-report-page
+                   when equal 9
+                       if adminRole equal 1 then
+                           call '../SubFiles/bin/dayEndSummary'
+                           perform home-page
+                       else
+                           display esc REDx
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display "! INVALID OPTION CODE !"
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display esc RESETx
+                           perform home-page
+                       end-if
+                   when equal 10
+                       if adminRole equal 1 then
+                           call '../SubFiles/bin/SortedTrxDump'
+                           perform home-page
+                       else
+                           display esc REDx
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display "! INVALID OPTION CODE !"
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display esc RESETx
+                           perform home-page
+                       end-if
+                   when equal 11
+                       if adminRole equal 1 then
+                           call '../SubFiles/bin/nrcManage'
+                           perform home-page
+                       else
+                           display esc REDx
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display "! INVALID OPTION CODE !"
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display esc RESETx
+                           perform home-page
+                       end-if
+                   when equal 12
+                       if adminRole equal 1 then
+                           perform run-interest-job-page
+                           perform home-page
+                       else
+                           display esc REDx
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display "! INVALID OPTION CODE !"
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display esc RESETx
+                           perform home-page
+                       end-if
+                   when equal 13
+                       if adminRole equal 1 then
+                           call '../SubFiles/bin/trxReverse'
+                           perform home-page
+                       else
+                           display esc REDx
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display "! INVALID OPTION CODE !"
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display esc RESETx
+                           perform home-page
+                       end-if
+                   when equal 14
+                       if adminRole equal 1 then
+                           call '../SubFiles/bin/acctStatusManage'
+                           perform home-page
+                       else
+                           display esc REDx
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display "! INVALID OPTION CODE !"
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display esc RESETx
+                           perform home-page
+                       end-if
+                   when equal 15
+                       if adminRole equal 1 then
+                           perform reset-password-page
+                       else
+                           display esc REDx
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display "! INVALID OPTION CODE !"
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display esc RESETx
+                           perform home-page
+                       end-if
+                   when equal 16
+                       if adminRole equal 1 then
+                           call '../SubFiles/bin/standingOrderCreate'
+                           perform home-page
+                       else
+                           display esc REDx
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display "! INVALID OPTION CODE !"
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display esc RESETx
+                           perform home-page
+                       end-if
+                   when equal 17
+                       if adminRole equal 1 then
+                           perform run-standing-orders-page
+                           perform home-page
+                       else
+                           display esc REDx
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display "! INVALID OPTION CODE !"
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display esc RESETx
+                           perform home-page
+                       end-if
+                   when equal 18
+                       if adminRole equal 1 then
+                           call '../SubFiles/bin/fixedDepositCreate'
+                           perform home-page
+                       else
+                           display esc REDx
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display "! INVALID OPTION CODE !"
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display esc RESETx
+                           perform home-page
+                       end-if
+                   when equal 19
+                       if adminRole equal 1 then
+                           perform run-fd-maturity-page
+                           perform home-page
+                       else
+                           display esc REDx
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display "! INVALID OPTION CODE !"
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display esc RESETx
+                           perform home-page
+                       end-if
+                   when equal 20
+                       if adminRole equal 1 then
+                          call '../../Utility Functions/bin/DataExtract'
+                           perform home-page
+                       else
+                           display esc REDx
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display "! INVALID OPTION CODE !"
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display esc RESETx
+                           perform home-page
+                       end-if
+                   when equal 21
+                       if adminRole equal 1 then
+                           perform run-reconciliation-page
+                           perform home-page
+                       else
+                           display esc REDx
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display "! INVALID OPTION CODE !"
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display esc RESETx
+                           perform home-page
+                       end-if
+                   when equal 22
+                       if adminRole equal 1 then
+                           call '../SubFiles/bin/bulkUserImport'
+                           using statusCode, adminId
+                           DISPLAY SPACE
+                           perform home-page
+                       else
+                           display esc REDx
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display "! INVALID OPTION CODE !"
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           display esc RESETx
+                           perform home-page
+                       end-if
                    when OTHER
                        display esc REDx
                        DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
