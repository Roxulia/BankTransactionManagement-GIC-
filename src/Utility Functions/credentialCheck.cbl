@@ -0,0 +1,39 @@
+      ******************************************************************
+      * Author: Sat Paing Thu
+      * Date: 9.8.2025
+      * Purpose: Shared password-prompt + credential-check module, so
+      *          every caller verifies a password the same way instead
+      *          of each hand-rolling its own ACCEPT/encryption/compare.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. credentialCheck.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-Password     PIC X(20).
+       01  WS-EncPassword  PIC X(32).
+
+       LINKAGE SECTION.
+       01  LS-Salt         PIC X(32).
+       01  LS-StoredHash   PIC X(32).
+       01  LS-StatusCode   PIC X(2).
+
+       PROCEDURE DIVISION USING LS-Salt, LS-StoredHash, LS-StatusCode.
+       MAIN-PROCEDURE.
+           DISPLAY "Enter Password : "
+           ACCEPT WS-Password
+
+           CALL '../../Utility Functions/bin/encryption'
+           USING BY REFERENCE WS-Password, LS-Salt, WS-EncPassword
+
+           IF WS-EncPassword EQUAL LS-StoredHash
+               MOVE "00" TO LS-StatusCode
+           ELSE
+               MOVE "95" TO LS-StatusCode
+           END-IF
+
+           EXIT PROGRAM.
+
+       END PROGRAM credentialCheck.
