@@ -23,10 +23,6 @@
            05 SALT-SIZE       PIC 99 VALUE 32.
            05 ROUNDS          PIC 999 VALUE 100.
 
-      * Salt for pseudo-hashing
-       01  SALT-VALUE         PIC X(32)
-           VALUE "Kj#9$mP2@nQ5*vR8&wS4^xT7%yU3!zV6".
-
       * Work areas
        01  HASH-WORK-AREA.
            05 WS-I            PIC 99.
@@ -45,9 +41,10 @@
 
        LINKAGE SECTION.
        01  LS-INPUT-PW        PIC X(20).
+       01  LS-SALT            PIC X(32).
        01  LS-HASHED-PW       PIC X(32).
 
-       PROCEDURE DIVISION USING LS-INPUT-PW, LS-HASHED-PW.
+       PROCEDURE DIVISION USING LS-INPUT-PW, LS-SALT, LS-HASHED-PW.
 
        MAIN-PROCESS.
 
@@ -77,7 +74,7 @@
                    COMPUTE WS-CHAR-CODE =
                        FUNCTION ORD(LS-INPUT-PW(WS-J:1))
                    COMPUTE WS-SALT-CODE =
-                       FUNCTION ORD(SALT-VALUE(WS-I:1))
+                       FUNCTION ORD(LS-SALT(WS-I:1))
                    COMPUTE WS-POSITION = WS-J * 13
 
       * Enhanced multipliers based on character types and position
@@ -120,7 +117,7 @@
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > HASH-SIZE
                COMPUTE WS-CHAR-CODE = FUNCTION ORD(WS-HASH-TMP(WS-I:1))
                COMPUTE WS-PREV-CODE = FUNCTION ORD(WS-PREV-HASH(WS-I:1))
-               COMPUTE WS-SALT-CODE = FUNCTION ORD(SALT-VALUE(WS-I:1))
+               COMPUTE WS-SALT-CODE = FUNCTION ORD(LS-SALT(WS-I:1))
 
       * Enhanced mixing formula with better distribution
                COMPUTE WS-TEMP = FUNCTION MOD(
