@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FixedDepositMaturity.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT userfile
+           ASSIGN TO "../../../data/UserAccounts.dat"
+           ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UID
+               ALTERNATE RECORD KEY IS UAccNo
+               FILE STATUS IS WS-FS.
+
+           SELECT TrxFile ASSIGN TO '../../../data/Transactions.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TrxID
+               FILE STATUS IS WS-FS.
+
+           SELECT FDFile ASSIGN TO '../../../data/FixedDeposits.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FXD-ID
+               FILE STATUS IS WS-FD-FS.
+
+           SELECT FDLog
+               ASSIGN TO '../../../data/FixedDepositAudit.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FS.
+
+           SELECT DayEndLockFile
+               ASSIGN TO '../../../data/DayEndLock.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  userfile.
+       01  userdata.
+           copy 'userFile.cpy'.
+
+       FD  TrxFile.
+       01  TransactionRecord.
+           copy 'transactionFile.cpy'.
+
+       FD  FDFile.
+       01  FDRecord.
+           copy 'fixedDepositFile.cpy'.
+
+       FD  FDLog.
+       01  FDLogLine           PIC X(80).
+
+       FD  DayEndLockFile.
+       01  DayEndLockLine      PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS               PIC XX.
+       01  WS-FD-FS            PIC XX.
+       01  WS-LOG-FS           PIC XX.
+       01  WS-LOCK-FS          PIC XX.
+       01  eof                 PIC X VALUE 'N'.
+       01  record_count        PIC 9(11) VALUE 0.
+       01  WS-NewBalance       PIC S9(10)V99.
+       01  WS-TRXID            PIC X(11).
+
+       01  WS-IC-INPUT.
+           05  WS-IC-IN-DATE       PIC 9(6).
+           05  WS-IC-IN-AMOUNT     PIC 9(10).
+           05  WS-IC-IN-TIME       PIC 9(6).
+       01  WS-IC-OUTPUT.
+           05  WS-IC-OUT-DATE.
+               10  WS-IC-OUT-YY    PIC 9(2).
+               10  WS-IC-OUT-MM    PIC 9(2).
+               10  WS-IC-OUT-DD    PIC 9(2).
+           05  WS-IC-OUT-AMOUNT    PIC 9(10)V99.
+           05  WS-IC-OUT-INTEREST  PIC 9(6)V99.
+           05  WS-IC-OUT-MONTHS    PIC 9(4).
+           05  WS-IC-OUT-TIME      PIC 9(6).
+
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURR-DATE.
+               10  WS-CURR-YEAR    PIC 9(4).
+               10  WS-CURR-MONTH   PIC 9(2).
+               10  WS-CURR-DAY     PIC 9(2).
+           05  WS-CURR-TIME.
+               10  WS-CURR-HOUR    PIC 9(2).
+               10  WS-CURR-MINUTES PIC 9(2).
+               10  WS-CURR-SECONDS PIC 9(2).
+
+       copy 'trxConstants.cpy'.
+
+       copy 'trxTypeCodes.cpy'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           MOVE 'N' TO eof
+           MOVE 0 TO record_count
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+           PERFORM POST-MATURED-DEPOSITS
+           DISPLAY "Done - " record_count " deposit(s) matured."
+           STOP RUN
+           .
+
+       POST-MATURED-DEPOSITS.
+           OPEN INPUT FDFile
+           IF WS-FD-FS NOT = "00"
+               DISPLAY "No fixed deposits on file."
+               CLOSE FDFile
+               EXIT PARAGRAPH
+           END-IF
+           CLOSE FDFile
+
+           OPEN I-O FDFile
+           IF WS-FD-FS NOT EQUAL "00"
+               DISPLAY "FILE ERROR OPENING FIXED DEPOSITS"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM SET-DAY-END-LOCK
+
+           OPEN EXTEND FDLog
+           IF WS-LOG-FS NOT = "00"
+               CLOSE FDLog
+               OPEN OUTPUT FDLog
+           END-IF
+
+           PERFORM UNTIL eof = 'Y'
+               READ FDFile NEXT INTO FDRecord
+                   AT END
+                       MOVE 'Y' TO eof
+                   NOT AT END
+                       IF FXD-OPEN
+                           AND WS-CURR-DATE >= FXD-MaturityDate
+                           PERFORM POST-ONE-MATURITY
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE FDFile
+           CLOSE FDLog
+           PERFORM CLEAR-DAY-END-LOCK
+           .
+
+      *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+      *>Raises/clears the day-end lock flag so trxDeposit,
+      *>trxWithdraw and trxTransfer can refuse online postings
+      *>while this batch job is rewriting UserAccounts.dat.
+       SET-DAY-END-LOCK.
+           OPEN OUTPUT DayEndLockFile
+           MOVE "Y" TO DayEndLockLine
+           WRITE DayEndLockLine
+           CLOSE DayEndLockFile
+           .
+
+       CLEAR-DAY-END-LOCK.
+           OPEN OUTPUT DayEndLockFile
+           MOVE "N" TO DayEndLockLine
+           WRITE DayEndLockLine
+           CLOSE DayEndLockFile
+           .
+
+       POST-ONE-MATURITY.
+           MOVE SPACES TO userdata
+           MOVE FXD-UID TO UID
+           OPEN I-O userfile
+           READ userfile INTO userdata
+               INVALID KEY
+                   DISPLAY "Owner UID not found for FD " FXD-ID
+                   CLOSE userfile
+                   EXIT PARAGRAPH
+           END-READ
+
+           MOVE FXD-OpenDate(3:6)  TO WS-IC-IN-DATE
+           MOVE FXD-Principal      TO WS-IC-IN-AMOUNT
+           MOVE UTime              TO WS-IC-IN-TIME
+           CALL 'INTEREST-CALC' USING WS-IC-INPUT, WS-IC-OUTPUT,
+               FXD-Rate
+
+           MOVE Balance TO WS-NewBalance
+           ADD WS-IC-OUT-AMOUNT TO WS-NewBalance
+           MOVE WS-NewBalance TO Balance
+
+           ADD 1 TO TrxCount
+           REWRITE userdata
+               INVALID KEY
+                   DISPLAY "Error crediting maturity for FD " FXD-ID
+                   CLOSE userfile
+                   EXIT PARAGRAPH
+           END-REWRITE
+           CLOSE userfile
+
+           STRING
+               TrxCount DELIMITED BY SIZE
+               WS-TrxDepoPrefix DELIMITED BY SIZE
+               FXD-UID DELIMITED BY SIZE
+               INTO WS-TRXID
+           END-STRING
+
+           MOVE WS-TRXID            TO TrxID
+           MOVE 0                   TO SenderAcc
+           MOVE UAccNo              TO ReceiverAcc
+           MOVE "FD Maturity"       TO Description
+           MOVE WS-IC-OUT-AMOUNT    TO Amount
+           MOVE TRX-TYPE-DEPOSIT    TO TrxType
+           MOVE FUNCTION CURRENT-DATE(1:14) TO TimeStamp
+
+           OPEN I-O TrxFile
+           WRITE TransactionRecord
+               INVALID KEY
+                   DISPLAY "Writing transaction failed for FD " FXD-ID
+               NOT INVALID KEY
+                   DISPLAY "Matured fixed deposit " FXD-ID
+                   ADD 1 TO record_count
+           END-WRITE
+           CLOSE TrxFile
+
+           MOVE "M" TO FXD-Status
+           REWRITE FDRecord
+               INVALID KEY
+                   DISPLAY "Error closing out FD " FXD-ID
+           END-REWRITE
+
+           PERFORM WRITE-FD-LOG
+           .
+
+       WRITE-FD-LOG.
+           STRING "FDID=" FXD-ID
+               " UID=" FXD-UID
+               " PRINCIPAL=" FXD-Principal
+               " MONTHS=" WS-IC-OUT-MONTHS
+               " PAYOUT=" WS-IC-OUT-AMOUNT
+               " TRXID=" WS-TRXID
+               " ON=" WS-CURR-DATE " " WS-CURR-TIME
+               DELIMITED BY SIZE INTO FDLogLine
+           WRITE FDLogLine
+           .
+
+       END PROGRAM FixedDepositMaturity.
