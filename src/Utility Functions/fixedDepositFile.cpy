@@ -0,0 +1,13 @@
+      *>Shared record layout for data/FixedDeposits.dat - a term
+      *>deposit taken out of a user's on-demand balance, locked until
+      *>FXD-MaturityDate, then paid back with interest by
+      *>FixedDepositMaturity.cbl.
+           05  FXD-ID             PIC 9(5).
+           05  FXD-UID            PIC 9(5).
+           05  FXD-Principal      PIC 9(10)V99.
+           05  FXD-Rate           PIC 9(3)V99.
+           05  FXD-OpenDate       PIC 9(8).
+           05  FXD-MaturityDate   PIC 9(8).
+           05  FXD-Status         PIC X VALUE "O".
+               88  FXD-OPEN           VALUE "O".
+               88  FXD-MATURED        VALUE "M".
