@@ -0,0 +1,61 @@
+      ******************************************************************
+      * Author: Sat Paing Thu
+      * Date: 9.8.2025
+      * Purpose: Append one line to the admin action audit log
+      *          (data/AdminActionLog.dat) recording which admin did
+      *          what to which account and when, so a Create, Update
+      *          or Deposit can be traced back to who performed it.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. logAdminAction.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AdminActionLog
+               ASSIGN TO "../../../data/AdminActionLog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AdminActionLog.
+       01  AdminActionLogLine  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-FS           PIC XX.
+       01  WS-DATE             PIC 9(8).
+       01  WS-TIME             PIC 9(6).
+
+       LINKAGE SECTION.
+       01  LS-AdminID          PIC 9(5).
+       01  LS-Action           PIC X(10).
+       01  LS-AffectedAcct     PIC X(16).
+
+       PROCEDURE DIVISION USING LS-AdminID, LS-Action, LS-AffectedAcct.
+       MAIN-PROCEDURE.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+
+           STRING
+               "AID:"       DELIMITED BY SIZE
+               LS-AdminID   DELIMITED BY SIZE
+               " ACTION:"   DELIMITED BY SIZE
+               LS-Action    DELIMITED BY SIZE
+               " ACCT:"     DELIMITED BY SIZE
+               LS-AffectedAcct DELIMITED BY SIZE
+               " "          DELIMITED BY SIZE
+               WS-DATE      DELIMITED BY SIZE
+               WS-TIME      DELIMITED BY SIZE
+               INTO AdminActionLogLine
+
+           OPEN EXTEND AdminActionLog
+           IF WS-LOG-FS NOT = "00"
+               CLOSE AdminActionLog
+               OPEN OUTPUT AdminActionLog
+           END-IF
+           WRITE AdminActionLogLine
+           CLOSE AdminActionLog
+           EXIT PROGRAM.
+
+       END PROGRAM logAdminAction.
