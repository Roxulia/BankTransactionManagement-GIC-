@@ -9,9 +9,21 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SeqFile ASSIGN TO '../../../data/CardNoSequence.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQ-FS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  SeqFile.
+       01  SeqFileLine.
+           05  SEQF-DATE      PIC 9(8).
+           05  SEQF-SEQUENCE  PIC 9(4).
+
        WORKING-STORAGE SECTION.
+       01 WS-SEQ-FS          PIC XX.
        01 WS-CURRENT-DATE.
           05 WS-YEAR         PIC 9(4).
           05 WS-MONTH        PIC 9(2).
@@ -26,8 +38,6 @@
           05 WS-SEQ-NUM      PIC 9(4).
 
        LINKAGE SECTION.
-       01 LS-RETURN-NUM      PIC X(16).
-
        01  UID               PIC 9(5).
        01  LS-RETURN-NUM     PIC 9(16).
 
@@ -42,6 +52,23 @@
                (WS-HOUR * 100) +
                WS-MINUTE
 
+      *> the sequence has to survive across calls (each CALL is a
+      *> fresh invocation), so it is persisted to disk rather than
+      *> kept in WORKING-STORAGE - otherwise two accounts opened in
+      *> the same minute collide on the same card number.
+           OPEN INPUT SeqFile
+           IF WS-SEQ-FS = "00"
+               READ SeqFile INTO SeqFileLine
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-SEQ-FS = "00"
+                   MOVE SEQF-DATE     TO WS-PREV-DATE
+                   MOVE SEQF-SEQUENCE TO WS-SEQUENCE
+               END-IF
+               CLOSE SeqFile
+           END-IF
+
            IF WS-PREV-DATE NOT = FUNCTION CURRENT-DATE(1:8)
                MOVE FUNCTION CURRENT-DATE(1:8) TO WS-PREV-DATE
                MOVE 1 TO WS-SEQUENCE
@@ -49,6 +76,12 @@
                ADD 1 TO WS-SEQUENCE
            END-IF
 
+           MOVE WS-PREV-DATE TO SEQF-DATE
+           MOVE WS-SEQUENCE  TO SEQF-SEQUENCE
+           OPEN OUTPUT SeqFile
+           WRITE SeqFileLine
+           CLOSE SeqFile
+
            MOVE WS-SEQUENCE TO WS-SEQ-NUM
            MOVE WS-FORMATTED-NUM TO LS-RETURN-NUM
 
