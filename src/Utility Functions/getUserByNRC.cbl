@@ -19,18 +19,7 @@
        FILE SECTION.
        FD testfile.
        01 userdata.
-           05 UID      PIC 9(5).
-           05 UName    PIC X(20).
-           05 ULoginName PIC X(25).
-           05 UAccNumber PIC 9(16).
-           05 UEncodedPassword PIC X(32).
-           05 UNRC     PIC x(30).
-           05 UAddress PIC X(20).
-           05 UPhone PIC x(9).
-           05 UBalance PIC 9(10)V99.
-           05 UtrxCount pic 9(5).
-           05 UDate PIC 9(8).
-           05 UTime PIC 9(6).  *> New field: NRC number
+           copy '../Utility Functions/userFile.cpy'.
        WORKING-STORAGE SECTION.
        01 WS-FS             PIC XX.
        01 EOF-Flag          PIC X VALUE 'N'.
@@ -49,10 +38,11 @@
            05 RET-UNRC     PIC x(30).
            05 RET-UAddress PIC X(20).
            05 RET-UPhone PIC x(9).
-           05 RET-UBalance PIC 9(10)V99.
+           05 RET-UBalance PIC S9(10)V99.
            05 RET-TrxCount PIC 9(5).
            05 RET-UDate PIC 9(8).
            05 RET-UTime PIC 9(6).
+           05 RET-USalt PIC X(32).
        01 statusCode        PIC XX.
        PROCEDURE DIVISION USING NRCInput, ReturnUserData, statusCode.
        MAIN-PROCEDURE.
@@ -73,20 +63,21 @@
                        MOVE 'Y' TO EOF-Flag
                    NOT AT END
                        *>DISPLAY unrc InputNRC "a"
-                       IF UNRC EQUAL NRC
+                       IF UNrc EQUAL NRC
                            MOVE UID TO RET-UID
                            MOVE UName TO RET-UName
                            MOVE ULoginName TO RET-ULoginName
-                            MOVE UNRC        TO RET-UNRC
-                            move UAccNumber  to RET-UAccNumber
-                           MOVE UEncodedPassword TO RET-UEncodedPassword
+                            MOVE UNrc        TO RET-UNRC
+                            move UAccNo      to RET-UAccNumber
+                           MOVE UEncPsw TO RET-UEncodedPassword
                            MOVE UAddress TO RET-UAddress
-                           MOVE UPhone TO RET-UPhone
-                           MOVE UBalance TO RET-UBalance
-                           MOVE UTrxCount TO RET-TrxCount
+                           MOVE UPh TO RET-UPhone
+                           MOVE Balance TO RET-UBalance
+                           MOVE TrxCount TO RET-TrxCount
                            MOVE UDate TO RET-UDate
                            MOVE UTime TO RET-UTime
-                           MOVE UNRC TO RET-UNRC
+                           MOVE USalt TO RET-USalt
+                           MOVE UNrc TO RET-UNRC
                            MOVE 'Y' TO FoundFlag
                            MOVE 'Y' TO EOF-Flag  *> Stop after finding
                        END-IF
