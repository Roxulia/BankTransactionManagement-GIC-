@@ -0,0 +1,16 @@
+      *>Shared record layout for data/StandingOrders.dat - a recurring
+      *>transfer set up once and posted automatically every month by
+      *>StandingOrders.cbl, instead of the one-time interactive
+      *>transfers trxTransfer.cbl handles.
+           05  SO-ID            PIC 9(5).
+           05  SO-SenderUID     PIC 9(5).
+           05  SO-SenderAcc     PIC 9(16).
+           05  SO-ReceiverUID   PIC 9(5).
+           05  SO-ReceiverAcc   PIC 9(16).
+           05  SO-Amount        PIC 9(10)V99.
+           05  SO-DayOfMonth    PIC 99.
+           05  SO-Description   PIC X(30).
+           05  SO-LastRunDate   PIC 9(8).
+           05  SO-Status        PIC X VALUE "A".
+               88  SO-ACTIVE        VALUE "A".
+               88  SO-STOPPED       VALUE "S".
