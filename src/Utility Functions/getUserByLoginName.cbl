@@ -14,6 +14,7 @@
            ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS UID
+               ALTERNATE RECORD KEY IS UAccNo
                FILE STATUS IS WS-FS.
        DATA DIVISION.
        FILE SECTION.
@@ -54,6 +55,7 @@
            05 RET-TrxCount PIC 9(5).
            05 RET-UDate PIC 9(8).
            05 RET-UTime PIC 9(6).
+           05 RET-USalt PIC X(32).
 
        PROCEDURE DIVISION
        USING InputLoginName, ReturnUserData , statusCode .
@@ -105,6 +107,7 @@
                             move trxCount to RET-trxCount
                             MOVE UDate TO RET-UDate
                             MOVE UTime TO RET-UTime
+                            MOVE USalt TO RET-USalt
                             MOVE 'Y' TO RET-Found
                             MOVE 'Y' TO EOF-Flag  *> Stop after finding
                            MOVE InputLoginName        TO Cached-UID
