@@ -0,0 +1,69 @@
+      ******************************************************************
+      * Author: Sat Paing Thu
+      * Date: 9.8.2025
+      * Purpose: Sum an account's same-day withdrawal and transfer
+      *          postings in Transactions.dat, so trxWithdraw and
+      *          trxTransfer can enforce a daily cumulative limit on
+      *          top of their existing per-transaction caps.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. getDailyPostedAmount.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TrxFile ASSIGN TO "../../../data/Transactions.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TrxID
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TrxFile.
+       01  TrxRecord.
+           copy '../Utility Functions/transactionFile.cpy'.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS           pic xx.
+       01  ws-eof          pic x value 'N'.
+       01  ws-today        pic 9(8).
+
+       copy '../Utility Functions/trxTypeCodes.cpy'.
+
+       LINKAGE SECTION.
+       01  LS-AccNo        PIC 9(16).
+       01  LS-DailyTotal   PIC 9(10)V99.
+       01  LS-StatusCode   PIC X(2).
+
+       PROCEDURE DIVISION USING LS-AccNo, LS-DailyTotal, LS-StatusCode.
+       MAIN-PROCEDURE.
+           MOVE 0 TO LS-DailyTotal
+           move FUNCTION CURRENT-DATE(1:8) to ws-today
+
+           OPEN INPUT TrxFile
+           IF WS-FS NOT = "00"
+               MOVE "99" TO LS-StatusCode
+               EXIT PROGRAM
+           END-IF
+
+           MOVE 'N' TO ws-eof
+           PERFORM UNTIL ws-eof = 'Y'
+               READ TrxFile NEXT INTO TrxRecord
+                   AT END
+                       MOVE 'Y' TO ws-eof
+                   NOT AT END
+                       IF SenderAcc = LS-AccNo
+                           AND TimeStamp(1:8) = ws-today
+                           AND (TrxType = TRX-TYPE-WITHDRAW
+                               OR TrxType = TRX-TYPE-TRANSFER)
+                           ADD Amount TO LS-DailyTotal
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TrxFile
+
+           MOVE "00" TO LS-StatusCode
+           EXIT PROGRAM.
+
+       END PROGRAM getDailyPostedAmount.
