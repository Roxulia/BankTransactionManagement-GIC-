@@ -19,7 +19,7 @@
            05 RET-UEncodedPassword PIC X(32).
            05 WS-RET-UAddress PIC X(20).
            05 RET-UPhone PIC 9(9).
-           05 RET-UBalance PIC 9(10)V99.
+           05 RET-UBalance PIC S9(10)V99.
            05 RET-UDate PIC 9(8).
            05 RET-UTime PIC 9(6).
            05 WS-RET-Found    PIC X(1).
