@@ -0,0 +1,71 @@
+      ******************************************************************
+      * Author: Sat Paing Thu
+      * Date: 9.8.2025
+      * Purpose: Load the transfer fee type/value/income-account used
+      *          by trxTransfer from the same editable parameters file
+      *          loadTrxLimits reads, so fee policy changes don't
+      *          require recompiling the caller.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. loadFeeConfig.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT paramfile ASSIGN TO "../../../data/TrxLimits.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  paramfile.
+       01  paramrec.
+           05  param-label     pic x(8).
+           05  param-value     pic 9(10)v99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS           pic xx.
+       01  ws-eof          pic x value 'N'.
+
+       LINKAGE SECTION.
+       01  LS-FeeType        PIC X.
+       01  LS-FeeValue       PIC 9(10)V99.
+       01  LS-FeeAcctUID     PIC 9(5).
+
+       PROCEDURE DIVISION USING LS-FeeType, LS-FeeValue, LS-FeeAcctUID.
+       MAIN-PROCEDURE.
+           *> shop defaults, used if the parameters file is missing,
+           *> unreadable, or silent on a given item
+           move "F"          to LS-FeeType
+           move 50           to LS-FeeValue
+           move 99999        to LS-FeeAcctUID
+
+           move 'N' to ws-eof
+           OPEN INPUT paramfile
+           IF WS-FS NOT = "00"
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM UNTIL ws-eof = 'Y'
+               READ paramfile
+                   AT END
+                       MOVE 'Y' TO ws-eof
+                   NOT AT END
+                       EVALUATE param-label
+                           WHEN "FEETYPE "
+                               IF param-value = 0
+                                   MOVE "F" TO LS-FeeType
+                               ELSE
+                                   MOVE "P" TO LS-FeeType
+                               END-IF
+                           WHEN "FEEVAL  "
+                               MOVE param-value TO LS-FeeValue
+                           WHEN "FEEACCT "
+                               MOVE param-value TO LS-FeeAcctUID
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+           CLOSE paramfile
+           EXIT PROGRAM.
+
+       END PROGRAM loadFeeConfig.
