@@ -0,0 +1,8 @@
+      *>Shared record layout for data/Receipts.dat
+           05  RCT-TrxID       PIC X(11).
+           05  RCT-UID         PIC 9(5).
+           05  RCT-AccNo       PIC 9(16).
+           05  RCT-TrxType     PIC X(10).
+           05  RCT-Amount      PIC 9(10)V99.
+           05  RCT-NewBalance  PIC 9(10)V99.
+           05  RCT-TimeStamp   PIC 9(14).
