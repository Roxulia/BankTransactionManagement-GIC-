@@ -0,0 +1,296 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StandingOrders.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT userfile
+           ASSIGN TO "../../../data/UserAccounts.dat"
+           ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UID
+               ALTERNATE RECORD KEY IS UAccNo
+               FILE STATUS IS WS-FS.
+
+           SELECT TrxFile ASSIGN TO '../../../data/Transactions.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TrxID
+               FILE STATUS IS WS-FS.
+
+           SELECT SOFile ASSIGN TO '../../../data/StandingOrders.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SO-ID
+               FILE STATUS IS WS-SO-FS.
+
+           SELECT SOLog
+               ASSIGN TO '../../../data/StandingOrderAudit.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FS.
+
+           SELECT DayEndLockFile
+               ASSIGN TO '../../../data/DayEndLock.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  userfile.
+       01  userdata.
+           copy 'userFile.cpy'.
+
+       FD  TrxFile.
+       01  TransactionRecord.
+           copy 'transactionFile.cpy'.
+
+       FD  SOFile.
+       01  SORecord.
+           copy 'standingOrderFile.cpy'.
+
+       FD  SOLog.
+       01  SOLogLine           PIC X(80).
+
+       FD  DayEndLockFile.
+       01  DayEndLockLine      PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS               PIC XX.
+       01  WS-SO-FS            PIC XX.
+       01  WS-LOG-FS           PIC XX.
+       01  WS-LOCK-FS          PIC XX.
+       01  eof                 PIC X VALUE 'N'.
+       01  record_count        PIC 9(11) VALUE 0.
+       01  WS-SENDER-BALANCE   PIC S9(10)V99.
+       01  WS-RECEIVER-BALANCE PIC S9(10)V99.
+       01  WS-SENDER-TRXCOUNT  PIC 9(5).
+       01  WS-TRXID            PIC X(11).
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURR-DATE.
+               10  WS-CURR-YEAR    PIC 9(4).
+               10  WS-CURR-MONTH   PIC 9(2).
+               10  WS-CURR-DAY     PIC 9(2).
+           05  WS-CURR-TIME.
+               10  WS-CURR-HOUR    PIC 9(2).
+               10  WS-CURR-MINUTES PIC 9(2).
+               10  WS-CURR-SECONDS PIC 9(2).
+
+       copy 'trxConstants.cpy'.
+
+       copy 'trxTypeCodes.cpy'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           CALL '../../Utility Functions/bin/loadTrxLimits'
+           USING BY REFERENCE minAmoDepo, maxAmoDepo,
+               minwithdraw, maxwithdraw, minaccountbalance
+           MOVE 'N' TO eof
+           MOVE 0 TO record_count
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+
+           IF WS-CURR-TIME >= paytime
+               PERFORM POST-DUE-ORDERS
+           ELSE
+               DISPLAY "Outside posting window - job not run. "
+                   WS-CURR-DATE " " WS-CURR-TIME
+           END-IF
+           STOP RUN
+           .
+
+       POST-DUE-ORDERS.
+           OPEN INPUT SOFile
+           IF WS-SO-FS NOT = "00"
+               DISPLAY "No standing orders on file."
+               CLOSE SOFile
+               EXIT PARAGRAPH
+           END-IF
+           CLOSE SOFile
+
+           OPEN I-O SOFile
+           IF WS-SO-FS NOT EQUAL "00"
+               DISPLAY "FILE ERROR OPENING STANDING ORDERS"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM SET-DAY-END-LOCK
+
+           OPEN EXTEND SOLog
+           IF WS-LOG-FS NOT = "00"
+               CLOSE SOLog
+               OPEN OUTPUT SOLog
+           END-IF
+
+           PERFORM UNTIL eof = 'Y'
+               READ SOFile NEXT INTO SORecord
+                   AT END
+                       MOVE 'Y' TO eof
+                   NOT AT END
+                       IF SO-ACTIVE
+                           AND SO-DayOfMonth = WS-CURR-DAY
+                           AND SO-LastRunDate < WS-CURR-DATE
+                           PERFORM POST-ONE-ORDER
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           DISPLAY "Done - " record_count " standing order(s) posted."
+           CLOSE SOFile
+           CLOSE SOLog
+           PERFORM CLEAR-DAY-END-LOCK
+           .
+
+      *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+      *>Raises/clears the day-end lock flag so trxDeposit,
+      *>trxWithdraw and trxTransfer can refuse online postings
+      *>while this batch job is rewriting UserAccounts.dat.
+       SET-DAY-END-LOCK.
+           OPEN OUTPUT DayEndLockFile
+           MOVE "Y" TO DayEndLockLine
+           WRITE DayEndLockLine
+           CLOSE DayEndLockFile
+           .
+
+       CLEAR-DAY-END-LOCK.
+           OPEN OUTPUT DayEndLockFile
+           MOVE "N" TO DayEndLockLine
+           WRITE DayEndLockLine
+           CLOSE DayEndLockFile
+           .
+
+      *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+      *>Verify the receiver is on file before the sender is ever
+      *>touched, then re-credit the sender if the receiver side
+      *>still fails after the debit has been committed.
+       POST-ONE-ORDER.
+           MOVE SPACES TO userdata
+           MOVE SO-ReceiverUID TO UID
+           READ userfile INTO userdata
+               INVALID KEY
+                   DISPLAY "Receiver UID not found for SO " SO-ID
+                   EXIT PARAGRAPH
+           END-READ
+
+           IF NOT ACCT-ACTIVE
+               DISPLAY "Receiver account frozen/closed for SO " SO-ID
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO userdata
+           MOVE SO-SenderUID TO UID
+           READ userfile INTO userdata
+               INVALID KEY
+                   DISPLAY "Sender UID not found for SO " SO-ID
+                   EXIT PARAGRAPH
+           END-READ
+
+           IF NOT ACCT-ACTIVE
+               DISPLAY "Sender account frozen/closed for SO " SO-ID
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE Balance TO WS-SENDER-BALANCE
+           SUBTRACT SO-Amount FROM WS-SENDER-BALANCE
+           IF WS-SENDER-BALANCE < minaccountbalance
+               DISPLAY "Insufficient funds for SO " SO-ID
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-SENDER-BALANCE TO Balance
+           ADD 1 TO TrxCount
+           MOVE TrxCount TO WS-SENDER-TRXCOUNT
+           REWRITE userdata
+               INVALID KEY
+                   DISPLAY "Error updating sender balance for SO "
+                       SO-ID
+                   EXIT PARAGRAPH
+           END-REWRITE
+
+           MOVE SPACES TO userdata
+           MOVE SO-ReceiverUID TO UID
+           READ userfile INTO userdata
+               INVALID KEY
+                   DISPLAY "Receiver UID vanished for SO " SO-ID
+                   PERFORM RECREDIT-SENDER
+                   EXIT PARAGRAPH
+           END-READ
+
+           MOVE Balance TO WS-RECEIVER-BALANCE
+           ADD SO-Amount TO WS-RECEIVER-BALANCE
+           MOVE WS-RECEIVER-BALANCE TO Balance
+           REWRITE userdata
+               INVALID KEY
+                   DISPLAY "Error updating receiver balance for SO "
+                       SO-ID
+                   PERFORM RECREDIT-SENDER
+                   EXIT PARAGRAPH
+           END-REWRITE
+
+           STRING
+               WS-SENDER-TRXCOUNT DELIMITED BY SIZE
+               WS-TrxSentPrefix DELIMITED BY SIZE
+               SO-SenderUID DELIMITED BY SIZE
+               INTO WS-TRXID
+           END-STRING
+
+           MOVE WS-TRXID         TO TrxID
+           MOVE SO-SenderAcc     TO SenderAcc
+           MOVE SO-ReceiverAcc   TO ReceiverAcc
+           MOVE SO-Description   TO Description
+           MOVE SO-Amount        TO Amount
+           MOVE TRX-TYPE-TRANSFER TO TrxType
+           MOVE FUNCTION CURRENT-DATE(1:14) TO TimeStamp
+
+           OPEN I-O TrxFile
+           WRITE TransactionRecord
+               INVALID KEY
+                   DISPLAY "Writing transaction failed for SO " SO-ID
+               NOT INVALID KEY
+                   DISPLAY "Posted standing order " SO-ID
+                   ADD 1 TO record_count
+           END-WRITE
+           CLOSE TrxFile
+
+           MOVE WS-CURR-DATE TO SO-LastRunDate
+           REWRITE SORecord
+               INVALID KEY
+                   DISPLAY "Error updating last-run date for SO "
+                       SO-ID
+           END-REWRITE
+
+           PERFORM WRITE-SO-LOG
+           .
+
+      *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+      *>Puts the sender's debited amount back when the receiver
+      *>side of the posting fails after the sender was already
+      *>rewritten, so the money is never silently destroyed.
+       RECREDIT-SENDER.
+           MOVE SPACES TO userdata
+           MOVE SO-SenderUID TO UID
+           READ userfile INTO userdata
+               INVALID KEY
+                   DISPLAY "Could not re-credit sender for SO " SO-ID
+                   EXIT PARAGRAPH
+           END-READ
+
+           MOVE Balance TO WS-SENDER-BALANCE
+           ADD SO-Amount TO WS-SENDER-BALANCE
+           MOVE WS-SENDER-BALANCE TO Balance
+           REWRITE userdata
+               INVALID KEY
+                   DISPLAY "Error re-crediting sender for SO " SO-ID
+           END-REWRITE
+           .
+
+       WRITE-SO-LOG.
+           STRING "SOID=" SO-ID
+               " FROM=" SO-SenderAcc
+               " TO=" SO-ReceiverAcc
+               " AMOUNT=" SO-Amount
+               " TRXID=" WS-TRXID
+               " ON=" WS-CURR-DATE " " WS-CURR-TIME
+               DELIMITED BY SIZE INTO SOLogLine
+           WRITE SOLogLine
+           .
+
+       END PROGRAM StandingOrders.
