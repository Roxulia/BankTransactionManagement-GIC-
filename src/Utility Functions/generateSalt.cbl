@@ -0,0 +1,43 @@
+      ******************************************************************
+      * Author: Sat Paing Thu
+      * Date: 09.08.2025
+      * Purpose: 32 Character Random Salt For Password Hashing.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. generateSalt.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-I               PIC 99.
+       01 WS-RAND-VAL        PIC 9V9(9).
+       01 WS-CHAR-CODE       PIC 999.
+
+       LINKAGE SECTION.
+       01  LS-UID            PIC 9(5).
+       01  LS-SALT-OUT       PIC X(32).
+
+       PROCEDURE DIVISION USING LS-UID, LS-SALT-OUT.
+       MAIN-PARA.
+           COMPUTE WS-RAND-VAL =
+               FUNCTION RANDOM(FUNCTION NUMVAL(LS-UID) +
+                   FUNCTION ORD(FUNCTION CURRENT-DATE(14:1)))
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 32
+               COMPUTE WS-RAND-VAL = FUNCTION RANDOM
+               COMPUTE WS-CHAR-CODE =
+                   FUNCTION MOD((WS-RAND-VAL * 1000000), 36)
+               IF WS-CHAR-CODE < 10
+                   COMPUTE WS-CHAR-CODE = WS-CHAR-CODE + 48
+               ELSE
+                   COMPUTE WS-CHAR-CODE = WS-CHAR-CODE + 55
+               END-IF
+               MOVE FUNCTION CHAR(WS-CHAR-CODE) TO LS-SALT-OUT(WS-I:1)
+           END-PERFORM
+
+           EXIT PROGRAM.
+
+       END PROGRAM generateSalt.
