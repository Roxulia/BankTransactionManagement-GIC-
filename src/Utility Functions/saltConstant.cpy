@@ -0,0 +1,4 @@
+      *>Legacy fixed salt, kept for admin accounts (customers get a
+      *>per-user salt generated at account creation - see generateSalt).
+       01  WS-DEFAULT-SALT PIC X(32)
+           VALUE "Kj#9$mP2@nQ5*vR8&wS4^xT7%yU3!zV6".
