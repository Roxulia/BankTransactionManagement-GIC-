@@ -45,8 +45,17 @@
            05 LS-TOTAL-MONTHS    PIC 9(4).
            05 LS-UPDATED-TIME    PIC 9(6).  *> Output time (HHMMSS format)
 
-       PROCEDURE DIVISION USING LS-INPUT-DATA, LS-OUTPUT-DATA.
+      *> Optional per-product monthly rate (e.g. a term deposit's own
+      *> FXD-Rate); callers that don't pass it get the generic savings
+      *> rate above.
+       01 LS-RATE-OVERRIDE      PIC 9(3)V99.
+
+       PROCEDURE DIVISION USING LS-INPUT-DATA, LS-OUTPUT-DATA,
+               OPTIONAL LS-RATE-OVERRIDE.
        MAIN-LOGIC.
+           IF LS-RATE-OVERRIDE > 0
+               MOVE LS-RATE-OVERRIDE TO WS-INTEREST-RATE
+           END-IF
            *> Get current date and time
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
 
