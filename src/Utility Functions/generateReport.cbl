@@ -10,16 +10,20 @@
                RECORD KEY IS TrxID
                FILE STATUS IS WS-FS.
 
-           SELECT SeqTrx    ASSIGN TO "TmpSeqTrx.dat"
+           SELECT SeqTrx    ASSIGN TO WS-SEQTRX-PATH
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE    IS SEQUENTIAL
                FILE STATUS    IS WS-FS.
 
-           SELECT TrxChrono ASSIGN TO '../../../data/TrxChrono.dat'
+           SELECT TrxChrono ASSIGN TO WS-TRXCHRONO-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FS.
 
-           SELECT WORK ASSIGN TO 'WRK.DAT'.
+           SELECT WORK ASSIGN TO WS-WORK-PATH.
+
+           SELECT StatementOut ASSIGN TO WS-STATEMENT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
 
      **     SELECT TRANSACTIONS ASSIGN TO "C:\Users\W24016\Desktop
       *     \BankTransactionManagement-GIC-hsy\src\Utility Functions\Transactions.dat"
@@ -59,7 +63,21 @@
            05  W-TrxType      PIC 9.
            05  W-TimeStamp    PIC 9(14).
 
+       FD  StatementOut.
+       01  StatementLine      PIC X(100).
+
        WORKING-STORAGE SECTION.
+      *> These three working files are named per run (by UID) below,
+      *> in BUILD-SCRATCH-PATHS, so two statement runs for different
+      *> users never read or write each other's scratch data.
+       01  WS-SEQTRX-PATH     PIC X(30).
+       01  WS-TRXCHRONO-PATH  PIC X(40).
+       01  WS-WORK-PATH       PIC X(30).
+       01  WS-STATEMENT-PATH  PIC X(60).
+       01  WS-EXPORT-OPT      PIC X VALUE "N".
+       01  WS-EXPORT-FMT      PIC X VALUE "T".
+       88  EXPORT-WANTED      VALUE "Y" "y".
+       88  EXPORT-CSV         VALUE "C" "c".
        01  END-FILE            PIC X VALUE "N".
        01  T-BALANCE           PIC s9(12)V99 VALUE 0.
        01  withdraw            pic s9(10)v99.
@@ -68,9 +86,15 @@
        01  TYPE-NAME           PIC X(10).
        01  WITHDRAW-AMT        PIC Zzzzzzzzz9.99.
        01  DEPOSIT-AMT         PIC Zzzzzzzzz9.99.
+       01  RUN-BALANCE-AMT     PIC -(10)9.99.
        01  anykey              pic x.
        01  ws-fs               pic xx.
        01  statusCode          pic xx.
+       01  WS-FROM-DATE        PIC 9(8) VALUE 0.
+       01  WS-TO-DATE          PIC 9(8) VALUE 99999999.
+       01  WS-DATE-OPT         PIC X VALUE "N".
+       88  DATE-FILTER-WANTED  VALUE "Y" "y".
+       01  WS-ENTRY-DATE       PIC 9(8).
 
        01  DISPLAY-TIME.
            05 DSP-DATE.
@@ -91,11 +115,14 @@
 
        copy '../Utility Functions/colorCodes.cpy'.
 
+       copy '../Utility Functions/trxTypeCodes.cpy'.
+
        LINKAGE SECTION.
        01  Input-uid pic 9(5).
 
        PROCEDURE DIVISION using INPUT-UID.
        MAIN-PARA.
+           PERFORM BUILD-SCRATCH-PATHS
            move "n" to END-FILE
            initialize balance
            INITIALIZE WITHDRAW
@@ -140,13 +167,53 @@
                ON ASCENDING KEY S-TimeStamp
                USING SeqTrx GIVING TrxChrono
 
+           DISPLAY "Filter by date range? (Y/N): "
+           ACCEPT WS-DATE-OPT
+           IF DATE-FILTER-WANTED
+               DISPLAY "  From Date (YYYYMMDD): "
+               ACCEPT WS-FROM-DATE
+               DISPLAY "  To Date   (YYYYMMDD): "
+               ACCEPT WS-TO-DATE
+           END-IF
+
+           DISPLAY "Export this statement to a file? (Y/N): "
+           ACCEPT WS-EXPORT-OPT
+           IF EXPORT-WANTED
+               DISPLAY "  Format - T)ext or C)SV: "
+               ACCEPT WS-EXPORT-FMT
+               STRING "../../../data/Statement_" INPUT-UID
+                   DELIMITED BY SIZE INTO WS-STATEMENT-PATH
+               IF EXPORT-CSV
+                   STRING WS-STATEMENT-PATH DELIMITED BY SPACE
+                       ".csv" DELIMITED BY SIZE INTO WS-STATEMENT-PATH
+               ELSE
+                   STRING WS-STATEMENT-PATH DELIMITED BY SPACE
+                       ".txt" DELIMITED BY SIZE INTO WS-STATEMENT-PATH
+               END-IF
+               OPEN OUTPUT StatementOut
+               IF EXPORT-CSV
+                   MOVE "Date,Time,Type,Withdraw,Deposit,"
+                       & "RunningBalance,Description"
+                       TO StatementLine
+               ELSE
+                   MOVE "Date          Time         Type"
+                       & "       Withdraw       Deposit  Running Bal"
+                       & "    Description"
+                       TO StatementLine
+               END-IF
+               WRITE StatementLine
+           END-IF
+
            OPEN INPUT TrxChrono.
            *>display ws-fs
 
+           MOVE 0 TO T-BALANCE
+
            DISPLAY "==============================================="
                    "=============================================="
-           DISPLAY color-blue "  Date          Time         Withdraw"
-                   "       Deposit    Description" ESC RESETX
+           DISPLAY color-blue "  Date          Time         Type"
+                   "       Withdraw       Deposit  Running Bal"
+                   ESC RESETX
            DISPLAY "-----------------------------------------------"
                    "-----------------------------------------------"
 
@@ -157,9 +224,49 @@
                        MOVE "Y" TO END-FILE
                    NOT AT END
                        *>display Chr-TrxRecord
-                       MOVE SPACES TO TYPE-NAME
+                       MOVE Chr-TimeStamp(1:8) TO WS-ENTRY-DATE
+                       IF WS-ENTRY-DATE >= WS-FROM-DATE
+                           AND WS-ENTRY-DATE <= WS-TO-DATE
+                         PERFORM DISPLAY-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF EXPORT-WANTED
+               CLOSE StatementOut
+               DISPLAY "Statement exported to " WS-STATEMENT-PATH
+           END-IF
+           compute BALANCE = DEPOSIT - WITHDRAW
+           move BALANCE to format-balance
+           DISPLAY "-----------------------------------------------"
+                   "-----------------------------------------------"
+           DISPLAY "Current Balance:                      "ESC GREENX
+                   format-balance
+           DISPLAY "==============================================="
+                   "==============================================="
+           display esc resetx
+           CLOSE TrxFile
+
+           DISPLAY esc redx
+           display "Press any key to exit : "
+           accept anykey
+           DISPLAY esc resetx
+
+           exit program.
+
+      *-------------------------------------------------------------------*
+       BUILD-SCRATCH-PATHS.
+           STRING "TmpSeqTrx" INPUT-UID ".dat"
+               DELIMITED BY SIZE INTO WS-SEQTRX-PATH
+           STRING "../../../data/TrxChrono" INPUT-UID ".dat"
+               DELIMITED BY SIZE INTO WS-TRXCHRONO-PATH
+           STRING "WRK" INPUT-UID ".DAT"
+               DELIMITED BY SIZE INTO WS-WORK-PATH.
+
+       DISPLAY-ENTRY.
+           MOVE SPACES TO TYPE-NAME
                        MOVE zeroS TO WITHDRAW-AMT
                        MOVE zeroS TO DEPOSIT-AMT
+                       PERFORM DECODE-TRX-TYPE
                        IF Chr-SenderAcc = UAccNo
 
                            *>display TrxRecord
@@ -171,10 +278,14 @@
 
                            MOVE Chr-Amount to WITHDRAW-AMT
                            Add Chr-Amount to withdraw
+                           SUBTRACT Chr-Amount FROM T-BALANCE
+                           MOVE T-BALANCE TO RUN-BALANCE-AMT
                            DISPLAY color-blue   DSP-DATE"  "
                                    color-yellow DSP-HMS
+                                   "  "TYPE-NAME
                                    "  "ESC REDX WITHDRAW-AMT
                                    "  "ESC GREENX DEPOSIT-AMT ESC RESETX
+                                   "  "RUN-BALANCE-AMT
                                    "  "Chr-Description
                        else if Chr-ReceiverAcc = UAccNo
 
@@ -186,28 +297,49 @@
 
                            MOVE Chr-Amount to deposit-AMT
                            Add Chr-Amount to deposit
+                           ADD Chr-Amount TO T-BALANCE
+                           MOVE T-BALANCE TO RUN-BALANCE-AMT
                            DISPLAY color-blue   DSP-DATE"  "
                                    color-yellow DSP-HMS
+                                   "  "TYPE-NAME
                                    "  "ESC REDX WITHDRAW-AMT
                                    "  "ESC GREENX DEPOSIT-AMT ESC RESETX
+                                   "  "RUN-BALANCE-AMT
                                    "  "Chr-Description
                        END-IF
-               END-READ
-           END-PERFORM.
-           compute BALANCE = DEPOSIT - WITHDRAW
-           move BALANCE to format-balance
-           DISPLAY "-----------------------------------------------"
-                   "-----------------------------------------------"
-           DISPLAY "Current Balance:                      "ESC GREENX
-                   format-balance
-           DISPLAY "==============================================="
-                   "==============================================="
-           display esc resetx
-           CLOSE TrxFile
+                       IF EXPORT-WANTED
+                           PERFORM WRITE-EXPORT-LINE
+                       END-IF.
 
-           DISPLAY esc redx
-           display "Press any key to exit : "
-           accept anykey
-           DISPLAY esc resetx
+      *-------------------------------------------------------------------*
+       DECODE-TRX-TYPE.
+           EVALUATE Chr-TrxType
+               WHEN TRX-TYPE-DEPOSIT
+                   MOVE "Deposit"  TO TYPE-NAME
+               WHEN TRX-TYPE-WITHDRAW
+                   MOVE "Withdraw" TO TYPE-NAME
+               WHEN TRX-TYPE-TRANSFER
+                   MOVE "Transfer" TO TYPE-NAME
+               WHEN TRX-TYPE-INTEREST
+                   MOVE "Interest" TO TYPE-NAME
+               WHEN OTHER
+                   MOVE "Other"    TO TYPE-NAME
+           END-EVALUATE.
 
-           exit program.
+       WRITE-EXPORT-LINE.
+           IF EXPORT-CSV
+               STRING FUNCTION TRIM(DSP-DATE) "," FUNCTION TRIM(DSP-HMS)
+                   "," FUNCTION TRIM(TYPE-NAME) ","
+                   FUNCTION TRIM(WITHDRAW-AMT) ","
+                   FUNCTION TRIM(DEPOSIT-AMT) ","
+                   FUNCTION TRIM(RUN-BALANCE-AMT) ","
+                   FUNCTION TRIM(Chr-Description)
+                   DELIMITED BY SIZE INTO StatementLine
+           ELSE
+               STRING DSP-DATE "  " DSP-HMS "  " TYPE-NAME
+                   "  " WITHDRAW-AMT
+                   "  " DEPOSIT-AMT "  " RUN-BALANCE-AMT
+                   "  " Chr-Description
+                   DELIMITED BY SIZE INTO StatementLine
+           END-IF
+           WRITE StatementLine.
