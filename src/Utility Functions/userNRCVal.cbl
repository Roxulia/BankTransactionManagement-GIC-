@@ -29,8 +29,10 @@
        01  nrc_number pic x(6).
        01  text-input  pic x(20).
        01  nrc_status pic x.
+           88  valid-citizen-status values "N" "P" "E" "T".
        01  ws-status1 pic xx.
        01  ws-status2 pic xx.
+       01  ws-status3 pic xx.
        01  has_slash pic x.
        01  has_paren1 pic x.
        01  has_paren2 pic x.
@@ -51,10 +53,12 @@
             INITIALIZE has_paren1
             INITIALIZE ws-status1
             INITIALIZE ws-status2
+            INITIALIZE ws-status3
 
             perform
             UNTIL ws-status1 = "00"
-             and ws-status2 = "00" and has_slash = 'y'
+             and ws-status2 = "00" and ws-status3 = "00"
+             and has_slash = 'y'
              and has_paren1='y' and has_paren2 = 'y'
              perform input-process
              END-PERFORM
@@ -114,7 +118,14 @@
                 into nrc_status nrc_number
 
                 MOVE FUNCTION UPPER-CASE(nrc_city) TO nrc_city
+                MOVE FUNCTION UPPER-CASE(nrc_status) TO nrc_status
 
+                if valid-citizen-status
+                    move "00" to ws-status3
+                else
+                    move "91" to ws-status3
+                    DISPLAY "INVALID CITIZENSHIP STATUS"
+                end-if
 
                 CALL '../../Utility Functions/bin/isNRCCodeExist'
                    USING by REFERENCE
