@@ -1,4 +1,8 @@
        *>min values and max values for deposit
+       *>loaded at runtime from data/TrxLimits.dat via loadTrxLimits -
+       *>see the PERFORM LOAD-TRX-LIMITS near the top of each caller's
+       *>procedure division. VALUE clauses below are only the fallback
+       *>used if that load paragraph is never performed.
 
        01  minAmoDepo          PIC 9(10)v99   VALUE 10000.
        01  maxAmoDepo          PIC 9(10)v99   VALUE 2000000.
@@ -9,5 +13,30 @@
        01  WS-TrxDepoPrefix    PIC X       VALUE 'D'.
        01  WS-TrxWDPrefix      PIC X       VALUE 'W'.
        01  WS-TrxReciPrefix    PIC X       VALUE 'R'.
+       01  WS-TrxRevPrefix     PIC X       VALUE 'V'.
        01  payday              pic 99      value 16.
        01  paytime             pic 9(6)    value 120000.
+
+       *>transfer fee, loaded at runtime from data/TrxLimits.dat via
+       *>loadFeeConfig - see the CALL near the top of trxTransfer's
+       *>procedure division. VALUE clauses below are only the
+       *>fallback used if that load is never performed.
+       01  WS-TrxFeeType       PIC X          VALUE "F".
+           88  FEE-TYPE-FLAT      VALUE "F".
+           88  FEE-TYPE-PERCENT   VALUE "P".
+       01  WS-TrxFeeValue      PIC 9(10)V99   VALUE 50.
+       01  WS-TrxFeeAcctUID    PIC 9(5)       VALUE 99999.
+
+       *>daily cumulative withdrawal/transfer limit, loaded at runtime
+       *>from data/TrxLimits.dat via loadDailyLimit - see the CALL near
+       *>the top of trxWithdraw's and trxTransfer's procedure division.
+       *>VALUE clause below is only the fallback used if that load is
+       *>never performed.
+       01  WS-DailyTrxLimit    PIC 9(10)V99   VALUE 20000000.
+
+       *>consecutive failed-login threshold before an account is
+       *>locked, loaded at runtime from data/LoginSecurity.dat via
+       *>loadLoginSecurity - see the CALL near the top of userLogin's
+       *>and adminLogin's procedure division. VALUE clause below is
+       *>only the fallback used if that load is never performed.
+       01  WS-MaxFailedLogins  PIC 9(2)       VALUE 5.
