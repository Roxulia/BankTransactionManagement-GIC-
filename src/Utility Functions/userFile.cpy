@@ -0,0 +1,22 @@
+      *>Shared record layout for data/UserAccounts.dat
+           05  UID         PIC 9(5).
+           05  UName       PIC X(20).
+           05  ULoginName  PIC X(25).
+           05  UAccNo      PIC 9(16).
+           05  UEncPsw     PIC X(32).
+           05  UNrc        PIC X(30).
+           05  UAddress    PIC X(20).
+           05  UPh         PIC X(11).
+           05  Balance     PIC S9(10)V99.
+           05  TrxCount    PIC 9(5).
+           05  UDate       PIC 9(8).
+           05  UTime       PIC 9(6).
+           05  USalt       PIC X(32).
+           05  UStatus     PIC X VALUE "A".
+               88  ACCT-ACTIVE  VALUE "A".
+               88  ACCT-FROZEN  VALUE "F".
+               88  ACCT-CLOSED  VALUE "C".
+           05  UBeneficiary PIC X(20).
+           05  UFailedLogins PIC 9(2) VALUE 0.
+           05  ULockStatus  PIC X VALUE "N".
+               88  ACCT-LOCKED  VALUE "Y".
