@@ -0,0 +1,9 @@
+      *>Shared transaction-type codes - every posting program should
+      *>write one of these instead of a bare literal, so the same code
+      *>always means the same transaction everywhere it's written or
+      *>read.
+       01  TRX-TYPE-INTEREST   PIC 9 VALUE 1.
+       01  TRX-TYPE-WITHDRAW   PIC 9 VALUE 2.
+       01  TRX-TYPE-DEPOSIT    PIC 9 VALUE 3.
+       01  TRX-TYPE-TRANSFER   PIC 9 VALUE 4.
+       01  TRX-TYPE-REVERSAL   PIC 9 VALUE 5.
