@@ -0,0 +1,8 @@
+      *>ANSI terminal escape sequences shared by every display screen
+       01  ESC          PIC X        VALUE X'1B'.
+       01  REDX         PIC X(5)     VALUE "[31m".
+       01  GREENX       PIC X(5)     VALUE "[32m".
+       01  RESETX       PIC X(4)     VALUE "[0m".
+       01  COLOR-BLUE   PIC X(6)     VALUE X'1B' & "[34m".
+       01  COLOR-PINK   PIC X(6)     VALUE X'1B' & "[35m".
+       01  COLOR-YELLOW PIC X(6)     VALUE X'1B' & "[33m".
