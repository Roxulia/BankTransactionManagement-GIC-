@@ -0,0 +1,59 @@
+      ******************************************************************
+      * Author: Sat Paing Thu
+      * Date: 9.8.2025
+      * Purpose: Load the consecutive-failed-login lockout threshold
+      *          used by userLogin and adminLogin from an editable
+      *          parameters file, so policy changes don't require
+      *          recompiling either caller.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. loadLoginSecurity.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT paramfile ASSIGN TO "../../../data/LoginSecurity.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  paramfile.
+       01  paramrec.
+           05  param-label     pic x(8).
+           05  param-value     pic 9(2).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS           pic xx.
+       01  ws-eof          pic x value 'N'.
+
+       LINKAGE SECTION.
+       01  LS-MaxFailedLogins        PIC 9(2).
+
+       PROCEDURE DIVISION USING LS-MaxFailedLogins.
+       MAIN-PROCEDURE.
+           *> shop default, used if the parameters file is missing,
+           *> unreadable, or silent on this setting
+           move 5        to LS-MaxFailedLogins
+
+           move 'N' to ws-eof
+           OPEN INPUT paramfile
+           IF WS-FS NOT = "00"
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM UNTIL ws-eof = 'Y'
+               READ paramfile
+                   AT END
+                       MOVE 'Y' TO ws-eof
+                   NOT AT END
+                       EVALUATE param-label
+                           WHEN "MAXFAILS"
+                               MOVE param-value TO LS-MaxFailedLogins
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+           CLOSE paramfile
+           EXIT PROGRAM.
+
+       END PROGRAM loadLoginSecurity.
