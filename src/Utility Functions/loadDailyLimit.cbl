@@ -0,0 +1,59 @@
+      ******************************************************************
+      * Author: Sat Paing Thu
+      * Date: 9.8.2025
+      * Purpose: Load the daily cumulative withdrawal/transfer limit
+      *          used by trxWithdraw and trxTransfer from the same
+      *          editable parameters file loadTrxLimits reads, so
+      *          policy changes don't require recompiling the caller.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. loadDailyLimit.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT paramfile ASSIGN TO "../../../data/TrxLimits.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  paramfile.
+       01  paramrec.
+           05  param-label     pic x(8).
+           05  param-value     pic 9(10)v99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS           pic xx.
+       01  ws-eof          pic x value 'N'.
+
+       LINKAGE SECTION.
+       01  LS-DailyLimit     PIC 9(10)V99.
+
+       PROCEDURE DIVISION USING LS-DailyLimit.
+       MAIN-PROCEDURE.
+           *> shop default, used if the parameters file is missing,
+           *> unreadable, or silent on this item
+           move 20000000     to LS-DailyLimit
+
+           move 'N' to ws-eof
+           OPEN INPUT paramfile
+           IF WS-FS NOT = "00"
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM UNTIL ws-eof = 'Y'
+               READ paramfile
+                   AT END
+                       MOVE 'Y' TO ws-eof
+                   NOT AT END
+                       EVALUATE param-label
+                           WHEN "DAILYLIM"
+                               MOVE param-value TO LS-DailyLimit
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+           CLOSE paramfile
+           EXIT PROGRAM.
+
+       END PROGRAM loadDailyLimit.
