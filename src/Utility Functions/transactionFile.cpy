@@ -0,0 +1,9 @@
+      *>Shared record layout for data/Transactions.dat
+           05  TrxID        PIC X(11).
+           05  SenderAcc    PIC 9(16).
+           05  ReceiverAcc  PIC 9(16).
+           05  Description  PIC X(30).
+           05  Amount       PIC S9(10)V99.
+           05  TrxType      PIC 9.
+           05  TimeStamp    PIC 9(14).
+           05  RevOfType    PIC 9 VALUE 0.
