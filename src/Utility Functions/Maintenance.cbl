@@ -9,6 +9,7 @@
            ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS UID
+               ALTERNATE RECORD KEY IS UAccNo
                FILE STATUS IS WS-FS.
            SELECT TrxFile ASSIGN TO '../../../data/Transactions.dat'
                ORGANIZATION IS INDEXED
@@ -16,32 +17,45 @@
                RECORD KEY IS TrxID
                FILE STATUS IS WS-FS.
 
+           SELECT InterestLog
+               ASSIGN TO '../../../data/InterestAudit.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FS.
+
+           SELECT CheckpointFile
+               ASSIGN TO '../../../data/InterestCheckpoint.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FS.
+
+           SELECT DayEndLockFile
+               ASSIGN TO '../../../data/DayEndLock.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK-FS.
+
        DATA DIVISION.
         FILE SECTION.
        FD userfile.
        01 userdata.
-           05 UID      PIC 9(5).
-           05 UName    PIC X(20).
-           05 ULoginName PIC X(25).
-           05 UEncodedPassword PIC X(32).
-           05 UAddress PIC X(20).
-           05 UPhone PIC x(9).
-           05 UBalance PIC 9(10)V99.
-           05 UTrxCount PIC 9(5).
-           05 UDate PIC 9(8).
-           05 UTime PIC 9(6).
+           copy 'userFile.cpy'.
 
        FD  TrxFile.
        01  TransactionRecord.
-           05  TrxID       PIC X(11).
-           05  SenderID    PIC 9(5).
-           05  ReceiverID  PIC 9(5).
-           05  Description PIC X(30).
-           05  Amount      PIC 9(10)v99.
-           05  TrxType     PIC 9.
-           05  TimeStamp   PIC 9(14).
+           copy 'transactionFile.cpy'.
+
+       FD  InterestLog.
+       01  InterestLogLine     PIC X(80).
+
+       FD  CheckpointFile.
+       01  CheckpointLine      PIC X(5).
+
+       FD  DayEndLockFile.
+       01  DayEndLockLine      PIC X(1).
 
        WORKING-STORAGE SECTION.
+       01  WS-LOG-FS           PIC XX.
+       01  WS-CKPT-FS          PIC XX.
+       01  WS-LOCK-FS          PIC XX.
+       01  WS-LAST-UID         PIC 9(5) VALUE 0.
        01 WS-UID          PIC x(25).
        01 ws-fs pic x(2).
        01  eof pic x.
@@ -49,7 +63,6 @@
        01  currentdate pic 9(6).
        01  currenttime pic 9(6).
        01  current-yr pic 9(2).
-       01  interest pic v999 value 0.002.
        01  temp-balance pic 9(10)v99.
        01  record_count pic 9(11).
        01  WS-CURRENT-DATE-FIELDS.
@@ -70,17 +83,34 @@
            05  utime-mm pic 99.
            05  utime-ss pic 99.
 
+       01  WS-IC-INPUT.
+           05  WS-IC-IN-DATE       PIC 9(6).
+           05  WS-IC-IN-AMOUNT     PIC 9(10).
+           05  WS-IC-IN-TIME       PIC 9(6).
+       01  WS-IC-OUTPUT.
+           05  WS-IC-OUT-DATE.
+               10  WS-IC-OUT-YY    PIC 9(2).
+               10  WS-IC-OUT-MM    PIC 9(2).
+               10  WS-IC-OUT-DD    PIC 9(2).
+           05  WS-IC-OUT-AMOUNT    PIC 9(10)V99.
+           05  WS-IC-OUT-INTEREST  PIC 9(6)V99.
+           05  WS-IC-OUT-MONTHS    PIC 9(4).
+           05  WS-IC-OUT-TIME      PIC 9(6).
+
        copy 'trxConstants.cpy'.
 
+       copy 'trxTypeCodes.cpy'.
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            move 'n' to eof
            move 0 to record_count
            move FUNCTION CURRENT-DATE to WS-CURRENT-DATE-FIELDS
-           if WS-CURR-DAy = payday *>and WS-CURR-TIME = paytime
+           if WS-CURR-DAy = payday and WS-CURR-TIME >= paytime
                perform interest-add
            ELSE
-               DISPLAY WS-CURR-DAY " " WS-CURR-TIME
+               DISPLAY "Outside posting window - job not run. "
+                   WS-CURR-DAY " " WS-CURR-TIME
            end-if
            stop run
            .
@@ -92,18 +122,60 @@
                close userfile
                stop run
            END-IF
+
+           PERFORM SET-DAY-END-LOCK
+
+           OPEN OUTPUT InterestLog
+           IF WS-LOG-FS NOT = "00"
+               DISPLAY "Unable to open interest audit log " WS-LOG-FS
+           END-IF
+
+           MOVE 0 TO WS-LAST-UID
+           OPEN INPUT CheckpointFile
+           IF WS-CKPT-FS = "00"
+               READ CheckpointFile INTO CheckpointLine
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-CKPT-FS = "00"
+                   MOVE CheckpointLine TO WS-LAST-UID
+               END-IF
+               CLOSE CheckpointFile
+           END-IF
+
+           IF WS-LAST-UID > 0
+               DISPLAY "Resuming interest batch after UID " WS-LAST-UID
+               MOVE WS-LAST-UID TO UID
+               START userfile KEY IS GREATER THAN UID
+                   INVALID KEY
+                       DISPLAY "Checkpoint UID not found, "
+                               "restarting from the top"
+                       MOVE 0 TO UID
+                       START userfile KEY IS NOT LESS THAN UID
+                           INVALID KEY
+                               DISPLAY "No user records on file"
+                       END-START
+               END-START
+           END-IF
+
            perform until eof = 'y'
                read userfile into userdata
                at end
                    move 'y' to eof
                    DISPLAY "Done" record_count "record"
+                   PERFORM CLEAR-CHECKPOINT
                not at END
                    *>DISPLAY userdata
                    move UDate to ws-user-udate
                    if WS-CURR-DATE > ws-user-udate
                        add 1 to record_count
-                       compute temp-balance = UBalance * interest
-                       compute UBalance = UBalance + temp-balance
+                       MOVE UDate(3:6) TO WS-IC-IN-DATE
+                       MOVE Balance    TO WS-IC-IN-AMOUNT
+                       MOVE UTime      TO WS-IC-IN-TIME
+                       CALL 'INTEREST-CALC' USING
+                           WS-IC-INPUT, WS-IC-OUTPUT
+                       MOVE WS-IC-OUT-INTEREST TO temp-balance
+                       MOVE WS-IC-OUT-AMOUNT   TO Balance
 
                        move ws-curr-date to UDate
                        move WS-CURR-TIME to UTime
@@ -114,10 +186,10 @@
                            not INVALID KEY
                                DISPLAY "Successfully updated"
                                move temp-balance to Amount
-                               move UID to ReceiverID
-                               move 0 to SenderID
+                               move UAccNo to ReceiverAcc
+                               move 0 to SenderAcc
                                move 'Interest' to Description
-                               move 4 to TrxType
+                               move TRX-TYPE-INTEREST to TrxType
                                move FUNCTION CURRENT-DATE(1:14)
                                to TimeStamp
                                open i-o TrxFile
@@ -132,19 +204,67 @@
                                        display "Added TransactionRecord"
                                END-WRITE
                                close TrxFile
+                               PERFORM WRITE-INTEREST-LOG
+                               PERFORM WRITE-CHECKPOINT
                        END-REWRITE
                    END-IF
                END-READ
            END-PERFORM
            close userfile
+           CLOSE InterestLog
+           PERFORM CLEAR-DAY-END-LOCK
+           .
+
+      *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+      *>Raises/clears the day-end lock flag so trxDeposit,
+      *>trxWithdraw and trxTransfer can refuse online postings
+      *>while this batch job is rewriting UserAccounts.dat.
+       SET-DAY-END-LOCK.
+           OPEN OUTPUT DayEndLockFile
+           MOVE "Y" TO DayEndLockLine
+           WRITE DayEndLockLine
+           CLOSE DayEndLockFile
+           .
+
+       CLEAR-DAY-END-LOCK.
+           OPEN OUTPUT DayEndLockFile
+           MOVE "N" TO DayEndLockLine
+           WRITE DayEndLockLine
+           CLOSE DayEndLockFile
+           .
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CheckpointFile
+           MOVE UID TO CheckpointLine
+           WRITE CheckpointLine
+           CLOSE CheckpointFile
+           .
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CheckpointFile
+           MOVE ZEROS TO CheckpointLine
+           WRITE CheckpointLine
+           CLOSE CheckpointFile
+           .
+
+       WRITE-INTEREST-LOG.
+           STRING "UID=" UID
+               " ACCTNO=" UAccNo
+               " AMOUNT=" temp-balance
+               " MONTHS=" WS-IC-OUT-MONTHS
+               " NEWBAL=" Balance
+               " TRXID=" TrxID
+               " ON=" WS-CURR-DATE " " WS-CURR-TIME
+               DELIMITED BY SIZE INTO InterestLogLine
+           WRITE InterestLogLine
            .
 
        TRXID-GENERATE.
 
-           ADD 1 TO UTrxCount
+           ADD 1 TO TrxCount
 
            STRING
-               UTrxCount DELIMITED BY SIZE
+               TrxCount DELIMITED BY SIZE
                WS-TrxReciPrefix DELIMITED BY SIZE
                UId DELIMITED BY SIZE
                INTO TrxID
