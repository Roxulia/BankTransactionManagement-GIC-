@@ -14,6 +14,7 @@
            ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS UID
+               ALTERNATE RECORD KEY IS UAccNo
                FILE STATUS IS WS-FS.
        DATA DIVISION.
        FILE SECTION.
@@ -39,10 +40,12 @@
            05 RET-UNRC     PIC x(30).
            05 RET-UAddress PIC X(20).
            05 RET-UPhone PIC x(11).
-           05 RET-UBalance PIC 9(10)V99.
+           05 RET-UBalance PIC S9(10)V99.
            05 RET-TrxCount PIC 9(5).
            05 RET-UDate PIC 9(8).
            05 RET-UTime PIC 9(6).
+           05 RET-USalt PIC X(32).
+           05 RET-UStatus PIC X.
 
        PROCEDURE DIVISION
        USING InputUID1, ReturnUserData , statusCode.
@@ -56,38 +59,31 @@
                move "99" to statusCode
                go to back-to-main
             END-IF
-            PERFORM UNTIL EOF-Flag = 'Y'
-                READ testfile INTO userdata
-                    AT END
-                        MOVE 'Y' TO EOF-Flag
-                        move "96" to statusCode
-                    NOT AT END
-                        *>DISPLAY userdata
-                        IF UAccNo = ws-uid
-                            *>DISPLAY userdata
-                            MOVE UID         TO RET-UID
-                            MOVE UName       TO RET-UName
-                            MOVE ULoginName  TO RET-ULoginName
-                            MOVE UNRC        TO RET-UNRC
-                            move UAccNo  to RET-UAccNumber
-                            MOVE UEncpsw
-                            TO RET-UEncodedPassword
-                            MOVE UAddress  TO RET-UAddress
-                            IF UPh NOT = 0
-                                MOVE UPh TO RET-UPhone
-                            END-IF
-                            MOVE Balance TO RET-UBalance
-                            move trxCount to RET-TrxCount
-                            MOVE UDate TO RET-UDate
-                            MOVE UTime TO RET-UTime
-                            MOVE 'Y' TO RET-Found
-                            MOVE 'Y' TO EOF-Flag  *> Stop after finding
-
-                           move "00" to statusCode
-                        END-IF
-                END-READ
-            END-PERFORM
-                MOVE 'N' TO EOF-Flag
+            MOVE ws-uid TO UAccNo
+            READ testfile INTO userdata KEY IS UAccNo
+                INVALID KEY
+                    move "96" to statusCode
+                NOT INVALID KEY
+                    MOVE UID         TO RET-UID
+                    MOVE UName       TO RET-UName
+                    MOVE ULoginName  TO RET-ULoginName
+                    MOVE UNRC        TO RET-UNRC
+                    move UAccNo  to RET-UAccNumber
+                    MOVE UEncpsw
+                    TO RET-UEncodedPassword
+                    MOVE UAddress  TO RET-UAddress
+                    IF UPh NOT = 0
+                        MOVE UPh TO RET-UPhone
+                    END-IF
+                    MOVE Balance TO RET-UBalance
+                    move trxCount to RET-TrxCount
+                    MOVE UDate TO RET-UDate
+                    MOVE UTime TO RET-UTime
+                    MOVE USalt TO RET-USalt
+                    MOVE UStatus TO RET-UStatus
+                    MOVE 'Y' TO RET-Found
+                   move "00" to statusCode
+            END-READ
             CLOSE testfile
             .
 
