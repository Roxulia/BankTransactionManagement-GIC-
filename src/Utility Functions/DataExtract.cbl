@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DataExtract.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT userfile
+           ASSIGN TO "../../../data/UserAccounts.dat"
+           ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UID
+               ALTERNATE RECORD KEY IS UAccNo
+               FILE STATUS IS WS-FS.
+
+           SELECT TrxFile ASSIGN TO '../../../data/Transactions.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TrxID
+               FILE STATUS IS WS-FS.
+
+           SELECT UserExtractOut
+               ASSIGN TO '../../../data/UserExtract.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UX-FS.
+
+           SELECT TrxExtractOut
+               ASSIGN TO '../../../data/TransactionExtract.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TX-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  userfile.
+       01  userdata.
+           copy 'userFile.cpy'.
+
+       FD  TrxFile.
+       01  TransactionRecord.
+           copy 'transactionFile.cpy'.
+
+       FD  UserExtractOut.
+       01  UserExtractLine        PIC X(150).
+
+       FD  TrxExtractOut.
+       01  TrxExtractLine         PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS               PIC XX.
+       01  WS-UX-FS            PIC XX.
+       01  WS-TX-FS            PIC XX.
+       01  eof                 PIC X VALUE 'N'.
+       01  user_count          PIC 9(7) VALUE 0.
+       01  trx_count           PIC 9(7) VALUE 0.
+       01  WS-BALANCE-ED       PIC -(10)9.99.
+       01  WS-AMOUNT-ED        PIC -(10)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM EXPORT-USERS
+           PERFORM EXPORT-TRANSACTIONS
+           DISPLAY "Done - " user_count " user record(s), "
+                   trx_count " transaction record(s) extracted."
+           STOP RUN
+           .
+
+      *---------------------------------------------------------------*
+      * Writes a comma-delimited copy of every UserAccounts.dat       *
+      * record to data/UserExtract.csv for the reporting tools.       *
+      *---------------------------------------------------------------*
+       EXPORT-USERS.
+           OPEN INPUT userfile
+           IF WS-FS NOT = "00"
+               DISPLAY "No user accounts on file."
+               CLOSE userfile
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT UserExtractOut
+           MOVE "UID,Name,AccountNo,Balance,Status,TrxCount"
+               TO UserExtractLine
+           WRITE UserExtractLine
+
+           MOVE 'N' TO eof
+           PERFORM UNTIL eof = 'Y'
+               READ userfile NEXT INTO userdata
+                   AT END
+                       MOVE 'Y' TO eof
+                   NOT AT END
+                       PERFORM WRITE-USER-EXTRACT-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE userfile
+           CLOSE UserExtractOut
+           .
+
+       WRITE-USER-EXTRACT-LINE.
+           MOVE Balance TO WS-BALANCE-ED
+           STRING
+               UID                        DELIMITED BY SIZE
+               "," FUNCTION TRIM(UName)   DELIMITED BY SIZE
+               "," UAccNo                 DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-BALANCE-ED) DELIMITED BY SIZE
+               "," UStatus                DELIMITED BY SIZE
+               "," TrxCount               DELIMITED BY SIZE
+               INTO UserExtractLine
+           WRITE UserExtractLine
+           ADD 1 TO user_count
+           .
+
+      *---------------------------------------------------------------*
+      * Writes a comma-delimited copy of every Transactions.dat       *
+      * record to data/TransactionExtract.csv for the reporting       *
+      * tools.                                                        *
+      *---------------------------------------------------------------*
+       EXPORT-TRANSACTIONS.
+           OPEN INPUT TrxFile
+           IF WS-FS NOT = "00"
+               DISPLAY "No transactions on file."
+               CLOSE TrxFile
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT TrxExtractOut
+           MOVE "TrxID,SenderAcc,ReceiverAcc,Amount,Type,"
+               & "Description,TimeStamp" TO TrxExtractLine
+           WRITE TrxExtractLine
+
+           MOVE 'N' TO eof
+           PERFORM UNTIL eof = 'Y'
+               READ TrxFile NEXT INTO TransactionRecord
+                   AT END
+                       MOVE 'Y' TO eof
+                   NOT AT END
+                       PERFORM WRITE-TRX-EXTRACT-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE TrxFile
+           CLOSE TrxExtractOut
+           .
+
+       WRITE-TRX-EXTRACT-LINE.
+           MOVE Amount TO WS-AMOUNT-ED
+           STRING
+               TrxID                      DELIMITED BY SIZE
+               "," SenderAcc              DELIMITED BY SIZE
+               "," ReceiverAcc            DELIMITED BY SIZE
+               "," FUNCTION TRIM(WS-AMOUNT-ED) DELIMITED BY SIZE
+               "," TrxType                DELIMITED BY SIZE
+               "," FUNCTION TRIM(Description) DELIMITED BY SIZE
+               "," TimeStamp              DELIMITED BY SIZE
+               INTO TrxExtractLine
+           WRITE TrxExtractLine
+           ADD 1 TO trx_count
+           .
+
+       END PROGRAM DataExtract.
