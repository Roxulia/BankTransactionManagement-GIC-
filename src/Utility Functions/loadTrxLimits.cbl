@@ -0,0 +1,76 @@
+      ******************************************************************
+      * Author: Sat Paing Thu
+      * Date: 9.8.2025
+      * Purpose: Load the deposit/withdrawal/balance limits used by
+      *          trxDeposit, trxWithdraw and trxTransfer from an
+      *          editable parameters file, so policy changes to those
+      *          limits don't require recompiling every caller.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. loadTrxLimits.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT paramfile ASSIGN TO "../../../data/TrxLimits.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  paramfile.
+       01  paramrec.
+           05  param-label     pic x(8).
+           05  param-value     pic 9(10)v99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS           pic xx.
+       01  ws-eof          pic x value 'N'.
+
+       LINKAGE SECTION.
+       01  LS-MinDepo        PIC 9(10)V99.
+       01  LS-MaxDepo        PIC 9(10)V99.
+       01  LS-MinWithdraw    PIC 9(10)V99.
+       01  LS-MaxWithdraw    PIC 9(10)V99.
+       01  LS-MinBalance     PIC 9(10)V99.
+
+       PROCEDURE DIVISION USING LS-MinDepo, LS-MaxDepo,
+           LS-MinWithdraw, LS-MaxWithdraw, LS-MinBalance.
+       MAIN-PROCEDURE.
+           *> shop defaults, used if the parameters file is missing,
+           *> unreadable, or silent on a given limit
+           move 10000        to LS-MinDepo
+           move 2000000      to LS-MaxDepo
+           move 1000         to LS-MinWithdraw
+           move 10000000     to LS-MaxWithdraw
+           move 1000         to LS-MinBalance
+
+           move 'N' to ws-eof
+           OPEN INPUT paramfile
+           IF WS-FS NOT = "00"
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM UNTIL ws-eof = 'Y'
+               READ paramfile
+                   AT END
+                       MOVE 'Y' TO ws-eof
+                   NOT AT END
+                       EVALUATE param-label
+                           WHEN "MINDEPO "
+                               MOVE param-value TO LS-MinDepo
+                           WHEN "MAXDEPO "
+                               MOVE param-value TO LS-MaxDepo
+                           WHEN "MINWTHDW"
+                               MOVE param-value TO LS-MinWithdraw
+                           WHEN "MAXWTHDW"
+                               MOVE param-value TO LS-MaxWithdraw
+                           WHEN "MINBAL  "
+                               MOVE param-value TO LS-MinBalance
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+           CLOSE paramfile
+           EXIT PROGRAM.
+
+       END PROGRAM loadTrxLimits.
