@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reconciliation.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT userfile
+           ASSIGN TO "../../../data/UserAccounts.dat"
+           ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UID
+               ALTERNATE RECORD KEY IS UAccNo
+               FILE STATUS IS WS-FS.
+           SELECT TrxFile ASSIGN TO '../../../data/Transactions.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TrxID
+               FILE STATUS IS WS-FS.
+
+           SELECT ReconLog
+               ASSIGN TO '../../../data/ReconciliationAudit.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FS.
+
+       DATA DIVISION.
+        FILE SECTION.
+       FD userfile.
+       01 userdata.
+           copy 'userFile.cpy'.
+
+       FD  TrxFile.
+       01  TransactionRecord.
+           copy 'transactionFile.cpy'.
+
+       FD  ReconLog.
+       01  ReconLogLine        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS               PIC XX.
+       01  WS-LOG-FS           PIC XX.
+       01  eof                 PIC X VALUE 'N'.
+       01  WS-REC-COUNT        PIC 9(7) VALUE 0.
+       01  WS-TRX-COUNT        PIC 9(7) VALUE 0.
+       01  WS-BALANCE-TOTAL    PIC S9(12)V99 VALUE 0.
+       01  WS-TRX-NET-TOTAL    PIC S9(12)V99 VALUE 0.
+       01  WS-DRIFT            PIC S9(12)V99 VALUE 0.
+       01  WS-DSP-BAL          PIC -Z(10)9.99.
+       01  WS-DSP-NET          PIC -Z(10)9.99.
+       01  WS-DSP-DRIFT        PIC -Z(10)9.99.
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURR-DATE.
+               10  WS-CURR-YEAR    PIC 9(4).
+               10  WS-CURR-MONTH   PIC 9(2).
+               10  WS-CURR-DAY     PIC 9(2).
+           05  WS-CURR-TIME.
+               10  WS-CURR-HOUR    PIC 9(2).
+               10  WS-CURR-MINUTES PIC 9(2).
+               10  WS-CURR-SECONDS PIC 9(2).
+
+       copy 'trxTypeCodes.cpy'.
+
+       copy 'colorCodes.cpy'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM SUM-BALANCES
+           PERFORM SUM-TRANSACTIONS
+           COMPUTE WS-DRIFT = WS-BALANCE-TOTAL - WS-TRX-NET-TOTAL
+           PERFORM DISPLAY-RESULT
+           PERFORM WRITE-RECON-LOG
+           STOP RUN
+           .
+
+      *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+      *>Add up every account's Balance in UserAccounts.dat.
+       SUM-BALANCES.
+           OPEN INPUT userfile
+           IF WS-FS NOT = "00"
+               DISPLAY esc redx "Unable to open UserAccounts.dat " WS-FS
+               DISPLAY esc resetx
+               STOP RUN
+           END-IF
+
+           MOVE 'N' TO eof
+           PERFORM UNTIL eof = 'Y'
+               READ userfile INTO userdata
+                   AT END
+                       MOVE 'Y' TO eof
+                   NOT AT END
+                       ADD 1       TO WS-REC-COUNT
+                       ADD Balance TO WS-BALANCE-TOTAL
+               END-READ
+           END-PERFORM
+           CLOSE userfile
+           .
+
+      *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+      *>Add up the net effect of every transaction ever posted to
+      *>Transactions.dat. Transfers move money between two accounts
+      *>already in this same total, so they net to zero and are
+      *>skipped here.
+       SUM-TRANSACTIONS.
+           OPEN INPUT TrxFile
+           IF WS-FS NOT = "00"
+               DISPLAY esc redx "Unable to open Transactions.dat " WS-FS
+               DISPLAY esc resetx
+               STOP RUN
+           END-IF
+
+           MOVE 'N' TO eof
+           PERFORM UNTIL eof = 'Y'
+               READ TrxFile INTO TransactionRecord
+                   AT END
+                       MOVE 'Y' TO eof
+                   NOT AT END
+                       PERFORM TALLY-TRANSACTION
+               END-READ
+           END-PERFORM
+           CLOSE TrxFile
+           .
+
+       TALLY-TRANSACTION.
+           ADD 1 TO WS-TRX-COUNT
+           EVALUATE TrxType
+               WHEN TRX-TYPE-DEPOSIT
+                   ADD Amount      TO WS-TRX-NET-TOTAL
+               WHEN TRX-TYPE-INTEREST
+                   ADD Amount      TO WS-TRX-NET-TOTAL
+               WHEN TRX-TYPE-WITHDRAW
+                   SUBTRACT Amount FROM WS-TRX-NET-TOTAL
+               WHEN TRX-TYPE-TRANSFER
+                   CONTINUE
+               WHEN TRX-TYPE-REVERSAL
+                   EVALUATE RevOfType
+                       WHEN TRX-TYPE-DEPOSIT
+                           SUBTRACT Amount FROM WS-TRX-NET-TOTAL
+                       WHEN TRX-TYPE-INTEREST
+                           SUBTRACT Amount FROM WS-TRX-NET-TOTAL
+                       WHEN TRX-TYPE-WITHDRAW
+                           ADD Amount      TO WS-TRX-NET-TOTAL
+                       WHEN TRX-TYPE-TRANSFER
+                           CONTINUE
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+
+      *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+      *>Show the two totals and flag any drift between them.
+       DISPLAY-RESULT.
+           MOVE WS-BALANCE-TOTAL TO WS-DSP-BAL
+           MOVE WS-TRX-NET-TOTAL TO WS-DSP-NET
+           MOVE WS-DRIFT         TO WS-DSP-DRIFT
+
+           DISPLAY color-blue
+           DISPLAY "============= Balance Reconciliation ============="
+           DISPLAY esc resetx
+           DISPLAY "Accounts checked      : " WS-REC-COUNT
+           DISPLAY "Transactions checked  : " WS-TRX-COUNT
+           DISPLAY "Sum of account balances: " WS-DSP-BAL
+           DISPLAY "Net of transactions    : " WS-DSP-NET
+           IF WS-DRIFT = 0
+               DISPLAY esc greenx
+               DISPLAY "RESULT: Balanced - no drift detected."
+               DISPLAY esc resetx
+           ELSE
+               DISPLAY esc redx
+               DISPLAY "RESULT: DRIFT DETECTED! Difference = "
+                   WS-DSP-DRIFT
+               DISPLAY esc resetx
+           END-IF
+           DISPLAY "================================================".
+
+      *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+      *>Append this run's result to the reconciliation audit log.
+       WRITE-RECON-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+           OPEN EXTEND ReconLog
+           IF WS-LOG-FS NOT = "00"
+               CLOSE ReconLog
+               OPEN OUTPUT ReconLog
+           END-IF
+           STRING "DATE=" WS-CURR-DATE " TIME=" WS-CURR-TIME
+               " USERS=" WS-REC-COUNT " TRX=" WS-TRX-COUNT
+               " BALTOTAL=" WS-DSP-BAL " TRXNET=" WS-DSP-NET
+               " DRIFT=" WS-DSP-DRIFT
+               DELIMITED BY SIZE INTO ReconLogLine
+           WRITE ReconLogLine
+           CLOSE ReconLog
+           .
+
+       END PROGRAM Reconciliation.
