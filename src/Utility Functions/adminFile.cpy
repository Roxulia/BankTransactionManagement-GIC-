@@ -0,0 +1,9 @@
+      *>Shared record layout for data/AdminAccounts.dat
+           05  AID          PIC 9(5).
+           05  AName        PIC X(20).
+           05  ALoginName   PIC X(25).
+           05  AEncPsw      PIC X(32).
+           05  role         PIC 9.
+           05  AFailedLogins PIC 9(2) VALUE 0.
+           05  ALockStatus  PIC X VALUE "N".
+               88  ADMIN-LOCKED  VALUE "Y".
