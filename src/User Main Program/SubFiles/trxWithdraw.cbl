@@ -15,6 +15,7 @@
            ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS UID
+               ALTERNATE RECORD KEY IS UAccNo
                FILE STATUS IS WS-FS1.
            SELECT TrxFile
            ASSIGN TO "../../../data/Transactions.dat"
@@ -23,6 +24,18 @@
                RECORD KEY IS TRXID
                FILE STATUS IS WS-FS1.
 
+           SELECT DayEndLockFile
+               ASSIGN TO "../../../data/DayEndLock.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK-FS.
+
+           SELECT ReceiptFile
+               ASSIGN TO "../../../data/Receipts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RCT-TrxID
+               FILE STATUS IS WS-RCT-FS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  UserFile.
@@ -35,17 +48,25 @@
 
        COPY "../../Utility Functions/transactionFile.cpy".
 
+       FD  DayEndLockFile.
+       01  DayEndLockLine      PIC X(1).
+
+       FD  ReceiptFile.
+       01  ReceiptRecord.
+           COPY "../../Utility Functions/receiptFile.cpy".
 
        WORKING-STORAGE SECTION.
+       01  WS-LOCK-FS          PIC XX.
+       01  WS-RCT-FS           PIC XX.
        01 WS-UID             PIC 9(5) VALUE ZERO.
        01 WS-AMOUNT          PIC s9(10)V99 VALUE ZERO.
        01 EOF-FLAG           PIC X VALUE 'N'.
        01 USER-FOUND         PIC X VALUE 'N'.
        01 TEMP-BALANCE       PIC s9(10)V99 VALUE ZERO.
-       01  password pic x(20).
-       01  enc_psw pic x(32).
        01  ws-fs1 pic x(2).
        01  statusCode pic x(2).
+       01  WS-DailyPosted     PIC 9(10)V99 VALUE ZERO.
+       01  WS-DailyStatus     PIC X(2).
        01  C-user.
            05  C-UID        PIC 9(5).
            05  c-UName      PIC X(20).
@@ -59,24 +80,39 @@
            05  c-TrxCount   PIC 9(5).
            05  c-UDate      PIC 9(8).
            05  c-UTime      PIC 9(6).
+           05  c-USalt      PIC X(32).
+           05  c-UStatus    PIC X.
+               88  c-ACCT-ACTIVE  VALUE "A".
 
        copy '../../Utility Functions/trxConstants.cpy'.
 
+       copy '../../Utility Functions/trxTypeCodes.cpy'.
+
        copy '../../Utility Functions/colorCodes.cpy'.
 
        LINKAGE SECTION.
        01 LS-UID PIC 9(5).
+       01 LS-StatusCode PIC X(2) VALUE SPACES.
 
-       PROCEDURE DIVISION USING LS-UID.
+       PROCEDURE DIVISION USING LS-UID, LS-StatusCode.
        MAIN-PROCEDURE.
            INITIALIZE WS-UID
            INITIALIZE WS-AMOUNT
            INITIALIZE TEMP-BALANCE
            MOVE LS-UID TO WS-UID
 
+           call '../../Utility Functions/bin/loadTrxLimits'
+           using by REFERENCE minAmoDepo, maxAmoDepo,
+               minwithdraw, maxwithdraw, minaccountbalance
+
+           call '../../Utility Functions/bin/loadDailyLimit'
+           using by REFERENCE WS-DailyTrxLimit
+
            call '../../Utility Functions/bin/getUserByID'
            using by REFERENCE WS-UID C-user statusCode
 
+           PERFORM CHECK-DAY-END-LOCK
+
            EVALUATE statusCode
                when equal "99"
                    DISPLAY esc redx
@@ -84,6 +120,7 @@
                    DISPLAY "! Error in Opening File   !"
                    DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!"
                    DISPLAY esc resetx
+                   move "99" to LS-StatusCode
                    exit program
                when equal "96"
                    DISPLAY esc redx
@@ -91,13 +128,39 @@
                    DISPLAY "! User Not Found !"
                    DISPLAY "!!!!!!!!!!!!!!!!!!"
                    DISPLAY esc resetx
+                   move "96" to LS-StatusCode
                    exit PROGRAM
                when equal "00"
                    *>DISPLAY c-user
-                   perform withdraw_process
+                   if c-ACCT-ACTIVE
+                       perform withdraw_process
+                   else
+                       DISPLAY esc redx
+                       DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+                       DISPLAY "! Account is frozen or closed   !"
+                       DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+                       DISPLAY esc resetx
+                       move "97" to LS-StatusCode
+                   end-if
                    exit program
            END-EVALUATE.
 
+       CHECK-DAY-END-LOCK.
+           OPEN INPUT DayEndLockFile
+           IF WS-LOCK-FS EQUAL "00"
+               READ DayEndLockFile INTO DayEndLockLine
+               CLOSE DayEndLockFile
+               IF DayEndLockLine EQUAL "Y"
+                   DISPLAY ESC REDX
+                   DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+                   DISPLAY "! Day-end processing in progress        !"
+                   DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+                   DISPLAY ESC RESETX
+                   MOVE "97" TO LS-StatusCode
+                   EXIT PROGRAM
+               END-IF
+           END-IF.
+
        withdraw_process.
            DISPLAY "Enter Withdrawal Amount:"
            ACCEPT WS-AMOUNT
@@ -111,6 +174,7 @@
                    DISPLAY "! Minimum balance limit reached !"
                    DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
                    DISPLAY esc resetx
+               move "97" to LS-StatusCode
                exit PROGRAM
            else
                if WS-AMOUNT < minwithdraw or WS-AMOUNT > maxwithdraw
@@ -119,26 +183,41 @@
                    DISPLAY "! Invalid Withdraw Amount !"
                    DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!"
                    DISPLAY esc resetx
+                   move "97" to LS-StatusCode
                    exit PROGRAM
                END-IF
            END-IF
+
+           call '../../Utility Functions/bin/getDailyPostedAmount'
+           using by REFERENCE c-UAccNo, WS-DailyPosted, WS-DailyStatus
+           if WS-DailyStatus equal "00"
+               and WS-DailyPosted + WS-AMOUNT > WS-DailyTrxLimit
+               DISPLAY esc redx
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY "! Daily withdrawal/transfer limit reached !"
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY esc resetx
+               move "97" to LS-StatusCode
+               exit PROGRAM
+           end-if
+
            perform validate-user
            perform TRXID-GENERATE
            perform WRITE-TRANSACTION
            perform BALANCE-UPDATE
-
+           perform WRITE-RECEIPT
+           move "00" to LS-StatusCode
            .
        validate-user.
-           DISPLAY "Enter Password : "
-           accept password
-           call '../../Utility Functions/bin/encryption'
-           using by REFERENCE password enc_psw
-           if enc_psw not equal c-UEncPsw
+           call '../../Utility Functions/bin/credentialCheck'
+           using by REFERENCE c-USalt, c-UEncPsw, statusCode
+           if statusCode not equal "00"
                    DISPLAY esc redx
                    DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!"
                    DISPLAY "!   Invalid Credentials   !"
                    DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!"
                    DISPLAY esc resetx
+               move "95" to LS-StatusCode
                exit PROGRAM
            end-if.
 
@@ -162,7 +241,7 @@
            MOVE 0           TO ReceiverAcc
            MOVE "WithDraw"  TO Description
            MOVE WS-AMOUNT   TO Amount
-           MOVE 2           TO TrxType
+           MOVE TRX-TYPE-WITHDRAW TO TrxType
            move FUNCTION CURRENT-DATE(1:14) to TimeStamp
            OPEN I-O TrxFile
            WRITE TransactionRecord
@@ -173,6 +252,7 @@
                    DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
                    DISPLAY ESC RESETX
                    CLOSE TrxFile
+                   move "99" to LS-StatusCode
                    exit PROGRAM
            END-WRITE
            DISPLAY "================================================="
@@ -186,8 +266,21 @@
        BALANCE-UPDATE.
 
            move TEMP-BALANCE to c-Balance
-           move c-user to UserRecord
            open I-O UserFile
+           move C-UID to UID
+           read UserFile key is UID
+               invalid key
+                   DISPLAY ESC REDX
+                   DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+                   DISPLAY "! Updating user balance failed !"
+                   DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+                   DISPLAY ESC RESETX
+                   CLOSE UserFile
+                   move "99" to LS-StatusCode
+                   exit PROGRAM
+           end-read
+           move c-Balance to Balance
+           move C-TrxCount to TrxCount
            DISPLAY "================================================="
            REWRITE UserRecord
                INVALID KEY
@@ -197,6 +290,7 @@
                    DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
                    DISPLAY ESC RESETX
                    CLOSE UserFile
+                   move "99" to LS-StatusCode
                    exit PROGRAM
            END-REWRITE
 
@@ -206,4 +300,26 @@
            DISPLAY "************************************************"
            DISPLAY ESC RESETX
            CLOSE UserFile.
+
+       WRITE-RECEIPT.
+
+           OPEN I-O ReceiptFile
+           IF WS-RCT-FS = '35'
+               OPEN OUTPUT ReceiptFile
+               CLOSE ReceiptFile
+               OPEN I-O ReceiptFile
+           END-IF
+
+           MOVE TrxID         TO RCT-TrxID
+           MOVE C-UID         TO RCT-UID
+           MOVE C-UAccNo      TO RCT-AccNo
+           MOVE "WITHDRAW"    TO RCT-TrxType
+           MOVE WS-AMOUNT     TO RCT-Amount
+           MOVE c-Balance     TO RCT-NewBalance
+           MOVE TimeStamp     TO RCT-TimeStamp
+           WRITE ReceiptRecord
+               INVALID KEY
+                   DISPLAY ESC REDX "Saving receipt failed." ESC RESETX
+           END-WRITE
+           CLOSE ReceiptFile.
        END PROGRAM trxWithdraw.
