@@ -1,89 +1,172 @@
-      ******************************************************************
-      * Author: Nyan Ye Thu
-      * Date: 3.7.2025
-      * Purpose: Bank Transaction Management
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. userLogin.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT UserAccounts
-           ASSIGN TO "../../../data/UserAccounts.dat"
-           ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS UID
-               FILE STATUS IS WS-FS.
-       DATA DIVISION.
-       FILE SECTION.
-       FD UserAccounts.
-       01 UserRecord.
-           05 UID PIC x(5).
-           05 UName    PIC X(20).
-           05 ULoginName PIC X(20).
-           05 UEncPsw  PIC X(32).
-           05 UAddress PIC X(20).
-           05 Phone    PIC 9(9).
-           05 Balance  PIC 9(10)V99.
-           05 UDate    PIC 9(8).
-           05 UTime    PIC 9(6).
-       WORKING-STORAGE SECTION.
-       01 UserName     PIC X(20).
-       01 Password     PIC X(20).
-       01 Encpassword  PIC X(255).
-       01 StoredPassword PIC X(255).
-       01 UserID       PIC x(5).
-       01 StatusCode   PIC 9(1) VALUE ZERO.
-       01 EOF-FLAG     PIC X(1) VALUE 'N'.
-       01  WS-FS pic x(2).
-       LINKAGE SECTION.
-       01 Return-Values.
-           05 Return-UID PIC 9(5).
-           05 Retrun-Cd  PIC X(2).
-       PROCEDURE DIVISION USING Return-Values.
-           perform MAIN-PROCEDURE
-           exit program.
-       MAIN-PROCEDURE.
-            DISPLAY "Enter Username:"
-            ACCEPT UserName.
-
-            DISPLAY "Enter Password:"
-            ACCEPT Password.
-
-      *      CALL 'encryption' USING Password Encpassword.
-
-            OPEN INPUT UserAccounts.
-
-            PERFORM UNTIL EOF-FLAG = 'Y'
-               READ UserAccounts INTO UserRecord
-               AT END MOVE 'Y' TO EOF-FLAG
-               NOT AT END
-               display ULoginName
-               IF ULoginName = UserName
-                   THEN
-                       MOVE UEncPsw TO StoredPassword
-                       MOVE UID TO UserID
-                END-IF
-                END-READ
-            END-PERFORM.
-            CLOSE UserAccounts.
-
-      *      CALL 'checkValidation' USING UserID Encpassword
-      *      StoredPassword StatusCode.
-
-      *         IF StatusCode = "1"
-                    DISPLAY Password
-                    DISPLAY StoredPassword
-                    DISPLAY UserID
-                IF Password = StoredPassword
-                   DISPLAY "Login Successful."
-                   MOVE UserID TO Return-UID
-                   MOVE "00" TO Retrun-Cd
-               ELSE
-                   DISPLAY "Invalid Credentials."
-                   MOVE 0 TO Return-UID
-                   MOVE "01" TO Retrun-Cd
-               END-IF.
-            STOP RUN.
-       END PROGRAM userLogin.
+      ******************************************************************
+      * Author: Nyan Ye Thu
+      * Date: 3.7.2025
+      * Purpose: Bank Transaction Management
+      * Tectonics: cobc
+      * Mods:
+      *   9.8.2025 - rebuilt against the real UserAccounts.dat schema;
+      *              looks up by login name or account number, checks
+      *              the salted/encrypted password, returns UID/name/
+      *              status to UMain instead of comparing plaintext.
+      *   9.8.2025 - added a failed-login counter and temporary
+      *              lockout: a keyed READ/REWRITE on UserFile now
+      *              tracks UFailedLogins, locking the account once
+      *              the configurable threshold is reached.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. userLogin.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UserFile ASSIGN TO '../../../data/UserAccounts.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UID
+               ALTERNATE RECORD KEY IS UAccNo
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UserFile.
+       01  UserRecord.
+       COPY "../../Utility Functions/userFile.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS                PIC XX.
+
+       *>For failed-login lockout threshold
+       COPY "../../Utility Functions/trxConstants.cpy".
+
+       *>For display colors
+       COPY "../../Utility Functions/colorCodes.cpy".
+
+       01 UserData.
+           05 UD-UID        PIC 9(5).
+           05 UD-UName      PIC X(20).
+           05 UD-ULoginName PIC X(25).
+           05 UD-UAccNumber PIC 9(16).
+           05 UD-UEncPsw    PIC X(32).
+           05 UD-UNRC       PIC x(30).
+           05 UD-UAddress   PIC X(20).
+           05 UD-UPhone     PIC x(11).
+           05 UD-UBalance   PIC s9(10)V99.
+           05 UD-TrxCount   PIC 9(5).
+           05 UD-UDate      PIC 9(8).
+           05 UD-UTime      PIC 9(6).
+           05 UD-USalt      PIC X(32).
+       01 WS-LoginChoice    PIC 9 VALUE 1.
+       01 WS-LoginName      PIC X(25).
+       01 WS-AccNumber      PIC 9(16).
+       01 WS-StatusCode     PIC X(2).
+
+       LINKAGE SECTION.
+       01 LS-UID            PIC 9(5).
+       01 LS-Username       PIC X(20).
+       01 LS-StatusCode     PIC X(2).
+
+       PROCEDURE DIVISION USING LS-UID, LS-Username, LS-StatusCode.
+       MAIN-PROCEDURE.
+           MOVE 0     TO LS-UID
+           MOVE SPACE TO LS-Username
+           CALL '../../Utility Functions/bin/loadLoginSecurity'
+               USING BY REFERENCE WS-MaxFailedLogins
+           PERFORM display-prompt
+           PERFORM lookup-user
+           IF WS-StatusCode NOT EQUAL "00"
+               MOVE WS-StatusCode TO LS-StatusCode
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM open-user-record
+           IF WS-StatusCode NOT EQUAL "00"
+               MOVE WS-StatusCode TO LS-StatusCode
+               EXIT PROGRAM
+           END-IF
+
+           IF ACCT-LOCKED
+               DISPLAY ESC REDX
+               DISPLAY "Account locked due to repeated failed logins."
+               DISPLAY "Contact an administrator to unlock it."
+               DISPLAY ESC RESETX
+               MOVE "94" TO WS-StatusCode
+               CLOSE UserFile
+               MOVE WS-StatusCode TO LS-StatusCode
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM validate-password
+           PERFORM update-login-attempts
+           CLOSE UserFile
+
+           MOVE WS-StatusCode TO LS-StatusCode
+           IF WS-StatusCode EQUAL "00"
+               MOVE UD-UID   TO LS-UID
+               MOVE UD-UName TO LS-Username
+           END-IF
+           EXIT PROGRAM.
+
+       display-prompt.
+           DISPLAY "======================================="
+           DISPLAY "=              Login Form             ="
+           DISPLAY "======================================="
+           DISPLAY "=  1. Login with Login Name"
+           DISPLAY "=  2. Login with Account Number"
+           DISPLAY "Enter option : "
+           ACCEPT WS-LoginChoice
+
+           IF WS-LoginChoice EQUAL 2
+               DISPLAY "Enter Account Number : "
+               ACCEPT WS-AccNumber
+           ELSE
+               DISPLAY "Enter Login Name : "
+               ACCEPT WS-LoginName
+           END-IF.
+
+       lookup-user.
+           INITIALIZE UserData
+
+           IF WS-LoginChoice EQUAL 2
+               CALL '../../Utility Functions/bin/getUserByAccNumber'
+               USING BY REFERENCE WS-AccNumber, UserData, WS-StatusCode
+           ELSE
+               CALL '../../Utility Functions/bin/getUserByLoginName'
+               USING BY REFERENCE WS-LoginName, UserData, WS-StatusCode
+           END-IF.
+
+       validate-password.
+           CALL '../../Utility Functions/bin/credentialCheck'
+           USING BY REFERENCE UD-USalt, UD-UEncPsw, WS-StatusCode.
+
+       open-user-record.
+           OPEN I-O UserFile
+           IF WS-FS NOT = "00"
+               MOVE "99" TO WS-StatusCode
+               EXIT PARAGRAPH
+           END-IF
+           MOVE UD-UID TO UID
+           READ UserFile KEY IS UID
+               INVALID KEY
+                   MOVE "96" TO WS-StatusCode
+                   CLOSE UserFile
+           END-READ.
+
+       update-login-attempts.
+           IF WS-StatusCode EQUAL "00"
+               MOVE 0   TO UFailedLogins
+               MOVE "N" TO ULockStatus
+           ELSE
+               ADD 1 TO UFailedLogins
+               IF UFailedLogins >= WS-MaxFailedLogins
+                   MOVE "Y" TO ULockStatus
+                   DISPLAY ESC REDX
+                   DISPLAY "Too many failed attempts - account now "
+                       "locked."
+                   DISPLAY ESC RESETX
+               END-IF
+           END-IF
+           REWRITE UserRecord
+               INVALID KEY
+                   DISPLAY "Error updating login attempt count."
+           END-REWRITE.
+
+       END PROGRAM userLogin.
