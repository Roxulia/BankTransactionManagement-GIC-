@@ -1,167 +1,123 @@
-      ******************************************************************
-      * Author: Nyan Ye Thu
-      * Date: 8/7/2025
-      * Purpose: Bank Transaction System
-      * Tectonics: cobc
-      ******************************************************************
-              IDENTIFICATION DIVISION.
-       PROGRAM-ID. updatePassword.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT UserAccounts ASSIGN TO "UserAccounts.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TempFile ASSIGN TO "TempUser.tmp"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD UserAccounts.
-       01 UserRecord.
-           05 UID         PIC 9(5).
-           05 UName       PIC X(20).
-           05 ULoginName  PIC X(25).
-           05 UEncPsw     PIC X(255).
-           05 UAddress     PIC X(20).
-           05 Phone       PIC 9(9).
-           05 Balance     PIC 9(10)V99.
-           05 UDate       PIC 9(8).
-           05 UTime       PIC 9(6).
-
-       FD TempFile.
-       01 TempRecord     PIC X(335).
-
-       WORKING-STORAGE SECTION.
-       01 UserID         PIC 9(5) VALUE ZERO.
-       01 OldPass        PIC X(20).
-       01 NewPass1       PIC X(20).
-       01 NewPass2       PIC X(20).
-       01 EncOldPass     PIC X(255).
-       01 EncNewPass     PIC X(255).
-       01 StoredPass     PIC X(255).
-       01 FoundUser      PIC X VALUE 'N'.
-       01 EOF-FLAG       PIC X VALUE 'N'.
-       01 StatusCode     PIC XX VALUE "00".
-       01 UpperCount     PIC 9(2) VALUE 0.
-       01 LowerCount     PIC 9(2) VALUE 0.
-       01 DigitCount     PIC 9(2) VALUE 0.
-       01 SpecialCount   PIC 9(2) VALUE 0.
-
-       LINKAGE SECTION.
-       01 LS-UserID      PIC 9(5).
-
-       PROCEDURE DIVISION USING LS-UserID.
-       MAIN-PROCEDURE.
-           MOVE LS-UserID TO UserID
-
-           DISPLAY "Enter Current Password:".
-           ACCEPT OldPass.
-
-           DISPLAY "Enter New Password:".
-           ACCEPT NewPass1.
-
-           DISPLAY "Confirm New Password:".
-           ACCEPT NewPass2.
-
-           IF NewPass1 NOT = NewPass2
-               DISPLAY "Passwords do not match."
-               MOVE "08" TO StatusCode
-               GOBACK
-           END-IF
-
-           PERFORM VALIDATE-PASSWORD-RULES
-
-           OPEN INPUT UserAccounts
-           OPEN OUTPUT TempFile
-
-           PERFORM READ-USER-RECORD UNTIL EOF-FLAG = 'Y'
-
-           CLOSE UserAccounts
-           CLOSE TempFile
-
-           IF FoundUser = 'Y'
-               CALL "SYSTEM" USING "rm -f UserAccounts.dat"
-               CALL "SYSTEM" USING "mv TempUser.tmp UserAccounts.dat"
-               DISPLAY "Password updated successfully."
-               MOVE "00" TO StatusCode
-           ELSE
-               DISPLAY "User not found or incorrect old password."
-               MOVE "99" TO StatusCode
-               CALL "SYSTEM" USING "rm -f TempUser.tmp"
-           END-IF
-
-           GOBACK.
-
-           
-     >*      * Validate password complexity rules                       *
-     >*      *----------------------------------------------------------*
-       VALIDATE-PASSWORD-RULES.
-            DISPLAY "Validating password rules..."
-             *> Rule 1: Minimum length check
-           IF FUNCTION LENGTH(NewPass1) < 8
-               DISPLAY "Error: Password must be at least 8 characters."
-               MOVE "08" TO StatusCode
-               GOBACK
-           END-IF
-
-           
-           *> Rule 2: Uppercase letter check
-           INSPECT NewPass1 TALLYING
-               UpperCount FOR ALL "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-           IF UpperCount = 0
-           DISPLAY "Error:At least one uppercase letter."
-               MOVE "04" TO StatusCode
-               GOBACK
-           END-IF
-
-            *> Rule 3: Lowercase letter check
-           INSPECT NewPass1 TALLYING
-               LowerCount FOR ALL "abcdefghijklmnopqrstuvwxyz"
-           IF LowerCount = 0
-               DISPLAY "Error: At least one lowercase letter."
-               MOVE "05" TO StatusCode
-               GOBACK
-           END-IF
-
-           *> Rule 4: Digit check
-           INSPECT NewPass1 TALLYING
-               DigitCount FOR ALL "0123456789"
-           IF DigitCount = 0
-               DISPLAY "Error: Password must contain one digit."
-               MOVE "06" TO StatusCode
-               GOBACK
-           END-IF
-
-           *> Rule 5: Special character check
-           INSPECT NewPass1 TALLYING
-               SpecialCount FOR ALL "!@#$%^&*()-_=+[]{}|;:,.<>?/"
-           IF SpecialCount = 0
-               DISPLAY "Error:At least one special character."
-               MOVE "07" TO StatusCode
-               GOBACK
-           END-IF
-           .
-
-     >*  *----------------------------------------------------------------*
-     >*  * Read each record and update password if match found            *
-     >*  *----------------------------------------------------------------*
-       READ-USER-RECORD.
-           READ UserAccounts INTO UserRecord
-               AT END MOVE 'Y' TO EOF-FLAG
-               NOT AT END
-                   IF UID = UserID
-                       MOVE UEncPsw TO StoredPass
-                       CALL 'encryption' USING OldPass EncOldPass
-                       IF EncOldPass = StoredPass
-                           THEN
-                            CALL 'encryption' USING NewPass1 EncNewPass
-                               MOVE EncNewPass TO UEncPsw
-                               MOVE 'Y' TO FoundUser
-                       END-IF
-                   END-IF
-                   WRITE TempRecord FROM UserRecord
-           END-READ
-           .
-
-       END PROGRAM updatePassword.
+      ******************************************************************
+      * Author: Nyan Ye Thu
+      * Date: 8/7/2025
+      * Purpose: Bank Transaction System
+      * Tectonics: cobc
+      * Mods:
+      *   9.8.2025 - rebuilt against the real UserAccounts.dat schema;
+      *              verifies the current password and checks the new
+      *              one through the shared credential/policy modules
+      *              instead of a hand-rolled LINE SEQUENTIAL rewrite
+      *              with its own divergent password rules.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. updatePassword.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UserAccounts
+               ASSIGN TO "../../../data/UserAccounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UID
+               ALTERNATE RECORD KEY IS UAccNo
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD UserAccounts.
+       01 UserRecord.
+
+       COPY "../../Utility Functions/userFile.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-UserID      PIC 9(5) VALUE ZERO.
+       01 NewPass1       PIC X(20).
+       01 NewPass2       PIC X(20).
+       01 EncNewPass     PIC X(32).
+       01 WS-FS          PIC XX.
+       01 statusCode     PIC XX.
+       01 UserData.
+           05 UD-UID        PIC 9(5).
+           05 UD-UName      PIC X(20).
+           05 UD-ULoginName PIC X(25).
+           05 UD-UAccNumber PIC 9(16).
+           05 UD-UEncPsw    PIC X(32).
+           05 UD-UNRC       PIC X(30).
+           05 UD-UAddress   PIC X(20).
+           05 UD-UPhone     PIC X(11).
+           05 UD-UBalance   PIC S9(10)V99.
+           05 UD-TrxCount   PIC 9(5).
+           05 UD-UDate      PIC 9(8).
+           05 UD-UTime      PIC 9(6).
+           05 UD-USalt      PIC X(32).
+
+       LINKAGE SECTION.
+       01 LS-UserID      PIC 9(5).
+       01 LS-StatusCode  PIC X(2).
+
+       PROCEDURE DIVISION USING LS-UserID, LS-StatusCode.
+       MAIN-PROCEDURE.
+           MOVE LS-UserID TO WS-UserID
+
+           CALL '../../Utility Functions/bin/getUserByID'
+           USING BY REFERENCE WS-UserID, UserData, statusCode
+
+           IF statusCode NOT EQUAL "00"
+               MOVE "99" TO LS-StatusCode
+               EXIT PROGRAM
+           END-IF
+
+           DISPLAY "Confirm your current password to continue : "
+           CALL '../../Utility Functions/bin/credentialCheck'
+           USING BY REFERENCE UD-USalt, UD-UEncPsw, statusCode
+
+           IF statusCode NOT EQUAL "00"
+               DISPLAY "Invalid Credentials."
+               MOVE "95" TO LS-StatusCode
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM prompt-new-password
+
+           IF NewPass1 NOT EQUAL NewPass2
+               DISPLAY "Passwords do not match."
+               MOVE "97" TO LS-StatusCode
+               EXIT PROGRAM
+           END-IF
+
+           CALL '../../Utility Functions/bin/userPassVal'
+           USING BY REFERENCE NewPass1, statusCode
+
+           IF statusCode NOT EQUAL "00"
+               DISPLAY "New password does not meet policy rules."
+               MOVE "97" TO LS-StatusCode
+               EXIT PROGRAM
+           END-IF
+
+           CALL '../../Utility Functions/bin/encryption'
+           USING BY REFERENCE NewPass1, UD-USalt, EncNewPass
+
+           MOVE EncNewPass TO UD-UEncPsw
+           MOVE UserData TO UserRecord
+
+           OPEN I-O UserAccounts
+           REWRITE UserRecord
+               INVALID KEY
+                   CLOSE UserAccounts
+                   MOVE "99" TO LS-StatusCode
+                   EXIT PROGRAM
+           END-REWRITE
+           CLOSE UserAccounts
+
+           MOVE "00" TO LS-StatusCode
+           EXIT PROGRAM.
+
+       prompt-new-password.
+           DISPLAY "Enter New Password:"
+           ACCEPT NewPass1
+           DISPLAY "Confirm New Password:"
+           ACCEPT NewPass2.
+
+       END PROGRAM updatePassword.
