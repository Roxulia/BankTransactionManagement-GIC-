@@ -14,6 +14,7 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS UID
+               ALTERNATE RECORD KEY IS UAccNo
                FILE STATUS IS WS-FS2.
            SELECT TRANSACTIONS
            ASSIGN TO "../../../data/Transactions.dat"
@@ -22,6 +23,16 @@
                RECORD KEY IS TRXID
                FILE STATUS IS WS-FS1.
 
+           SELECT PendingTransferFile
+               ASSIGN TO "../../../data/PendingTransfer.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PT-FS.
+
+           SELECT DayEndLockFile
+               ASSIGN TO "../../../data/DayEndLock.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK-FS.
+
        DATA DIVISION.
        FILE SECTION.
        FD USERACCOUNTS.
@@ -34,7 +45,23 @@
 
        COPY "../../Utility Functions/transactionFile.cpy".
 
+       FD  PendingTransferFile.
+       01  PendingTransferLine.
+           05  PT-TrxID            PIC X(11).
+           05  PT-SenderUID        PIC 9(5).
+           05  PT-SenderAcc        PIC 9(16).
+           05  PT-ReceiverUID      PIC 9(5).
+           05  PT-ReceiverAcc      PIC 9(16).
+           05  PT-Amount           PIC 9(10)V99.
+           05  PT-Fee              PIC 9(10)V99.
+           05  PT-SenderPreBal     PIC S9(10)V99.
+           05  PT-Stage            PIC X.
+
+       FD  DayEndLockFile.
+       01  DayEndLockLine      PIC X(1).
+
        WORKING-STORAGE SECTION.
+       01  WS-LOCK-FS        PIC XX.
        01  WS-SenderID     PIC 9(5) VALUE ZERO.
        01  WS-ReceiverAcc  PIC 9(16) VALUE ZERO.
        01  WS-Amount       PIC s9(10)V99 VALUE ZERO.
@@ -44,14 +71,40 @@
        01  RECEIVER-FOUND    PIC X VALUE 'N'.
        01  WS-FS1            PIC XX.
        01  WS-FS2            PIC XX.
+       01  WS-PT-FS          PIC XX.
        01  WS-TRXID          PIC 9(10) VALUE 1.
        01  WS-TrxBaseID     PIC 9(10).
       * 01 WS-TrxDepoPrefix1 PIC 9(10).
        01  WS-TrxFullID     PIC 9(10).
        01  WS-TrxCount      Pic 9(5).
        01  statusCode pic xx.
-       01  password pic x(20).
-       01  enc_psw pic x(32).
+       01  WS-FeeAmount     PIC s9(10)V99 VALUE ZERO.
+       01  WS-ExpectDebited PIC s9(10)V99 VALUE ZERO.
+       01  WS-TotalDebit    PIC s9(10)V99 VALUE ZERO.
+       01  WS-FeeConfirm    PIC X.
+       01  FEE-ACCT-FOUND   PIC X VALUE 'N'.
+       01  WS-DailyPosted   PIC 9(10)V99 VALUE ZERO.
+       01  WS-DailyStatus   PIC X(2).
+
+       01  WS-MaskedName    PIC X(20).
+       01  WS-NameIdx       PIC 99.
+       01  WS-RecvConfirm   PIC X.
+
+       01  FEE-RECORD.
+           05 F-UID       PIC 9(5).
+           05 F-NAME      PIC X(20).
+           05 F-LoginName PIC X(25).
+           05 F-UAccNo    PIC 9(16).
+           05 F-EncPsw    PIC X(32).
+           05 F-Unrc      PIC X(30).
+           05 F-ADDRESS   PIC X(20).
+           05 F-PHONE     PIC x(11).
+           05 F-BALANCE   PIC s9(10)V99.
+           05 F-TrxCount  PIC 9(5).
+           05 F-DATE      PIC 9(8).
+           05 F-TIME      PIC 9(6).
+           05 F-Salt      PIC X(32).
+           05 F-Status    PIC X.
 
        01  SENDER-RECORD.
            05 U-UID       PIC 9(5).
@@ -66,6 +119,9 @@
            05 U-TrxCount  PIC 9(5).
            05 U-DATE      PIC 9(8).
            05 U-TIME      PIC 9(6).
+           05 U-Salt      PIC X(32).
+           05 U-Status    PIC X.
+               88  U-ACCT-ACTIVE  VALUE "A".
 
        01  RECEIVER-RECORD.
            05 R-UID        PIC 9(5).
@@ -80,9 +136,14 @@
            05 R-TrxCount   PIC 9(5).
            05 R-DATE       PIC 9(8).
            05 R-TIME       PIC 9(6).
+           05 R-Salt       PIC X(32).
+           05 R-Status     PIC X.
+               88  R-ACCT-ACTIVE  VALUE "A".
 
        COPY "../../Utility Functions/trxConstants.cpy".
 
+       COPY "../../Utility Functions/trxTypeCodes.cpy".
+
        COPY "../../Utility Functions/colorCodes.cpy".
 
        LINKAGE SECTION.
@@ -98,6 +159,17 @@
             initialize WS-ReceiverAcc
             INITIALIZE WS-SenderID
             MOVE LS-SenderID TO WS-SenderID
+
+            call '../../Utility Functions/bin/loadTrxLimits'
+            using by REFERENCE minAmoDepo, maxAmoDepo,
+                minwithdraw, maxwithdraw, minaccountbalance
+            call '../../Utility Functions/bin/loadFeeConfig'
+            using by REFERENCE WS-TrxFeeType, WS-TrxFeeValue,
+                WS-TrxFeeAcctUID
+            call '../../Utility Functions/bin/loadDailyLimit'
+            using by REFERENCE WS-DailyTrxLimit
+            PERFORM CHECK-DAY-END-LOCK
+            PERFORM RECOVER-PENDING-TRANSFER
             PERFORM FIND-SENDER
             *>DISPLAY "Enter SenderID : "
             *>ACCEPT WS-SenderUID
@@ -108,6 +180,8 @@
            DISPLAY "Enter Transfer Amount:".
            ACCEPT WS-AMOUNT
 
+           perform COMPUTE-FEE
+           perform CONFIRM-FEE
            perform validate_amount
            perform validate-user
            perform TRXID-GENERATE
@@ -116,6 +190,20 @@
 
            exit program.
 
+       CHECK-DAY-END-LOCK.
+           OPEN INPUT DayEndLockFile
+           IF WS-LOCK-FS EQUAL "00"
+               READ DayEndLockFile INTO DayEndLockLine
+               CLOSE DayEndLockFile
+               IF DayEndLockLine EQUAL "Y"
+                   DISPLAY ESC REDX
+                   DISPLAY "Day-end processing in progress."
+                   DISPLAY ESC RESETX
+                   MOVE "97" TO LS-StatusCode
+                   EXIT PROGRAM
+               END-IF
+           END-IF.
+
        FIND-SENDER.
            call '../../Utility Functions/bin/getUserByID'
            using by REFERENCE WS-SenderID,SENDER-RECORD,statusCode
@@ -134,6 +222,15 @@
                display "!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
                display esc resetx
                exit PROGRAM
+           end-if
+
+           if not U-ACCT-ACTIVE
+               display esc redx
+               display "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               display "! Sender account is frozen/closed !"
+               display "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               display esc resetx
+               exit PROGRAM
            end-if.
 
 
@@ -161,14 +258,69 @@
                display esc resetx
                exit PROGRAM
            end-if
+
+           if not R-ACCT-ACTIVE
+               display esc redx
+               display "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               display "! Receiver account is frozen/closed !"
+               display "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               display esc resetx
+               exit PROGRAM
+           end-if
+
+           PERFORM CONFIRM-RECEIVER
+           .
+
+       MASK-RECEIVER-NAME.
+           MOVE R-NAME TO WS-MaskedName
+           PERFORM VARYING WS-NameIdx FROM 2 BY 1
+                   UNTIL WS-NameIdx > LENGTH OF WS-MaskedName
+               IF WS-MaskedName(WS-NameIdx:1) NOT = SPACE
+                   MOVE "*" TO WS-MaskedName(WS-NameIdx:1)
+               END-IF
+           END-PERFORM
+           .
+
+       CONFIRM-RECEIVER.
+           PERFORM MASK-RECEIVER-NAME
+           DISPLAY "================================================="
+           DISPLAY "Receiver Name : " FUNCTION TRIM(WS-MaskedName)
+           DISPLAY "================================================="
+           DISPLAY "Is this the correct recipient? (Y/N):"
+           ACCEPT WS-RecvConfirm
+           IF WS-RecvConfirm NOT = "Y" AND WS-RecvConfirm NOT = "y"
+               DISPLAY "Transfer cancelled."
+               exit PROGRAM
+           END-IF
            .
 
+       COMPUTE-FEE.
+           EVALUATE TRUE
+               WHEN FEE-TYPE-PERCENT
+                   COMPUTE WS-FeeAmount ROUNDED =
+                       WS-Amount * WS-TrxFeeValue / 100
+               WHEN OTHER
+                   MOVE WS-TrxFeeValue TO WS-FeeAmount
+           END-EVALUATE.
+
+       CONFIRM-FEE.
+           COMPUTE WS-TotalDebit = WS-AMOUNT + WS-FeeAmount
+           DISPLAY "================================================="
+           DISPLAY "Transfer amount : " FUNCTION TRIM(WS-AMOUNT)
+           DISPLAY "Transfer fee    : " FUNCTION TRIM(WS-FeeAmount)
+           DISPLAY "Total debited   : " FUNCTION TRIM(WS-TotalDebit)
+           DISPLAY "================================================="
+           DISPLAY "Proceed with this transfer? (Y/N):"
+           ACCEPT WS-FeeConfirm
+           IF WS-FeeConfirm NOT = "Y" AND WS-FeeConfirm NOT = "y"
+               DISPLAY "Transfer cancelled."
+               exit PROGRAM
+           END-IF.
+
        validate-user.
-           DISPLAY "Enter Password : "
-           accept password
-           call '../../Utility Functions/bin/encryption'
-           using by REFERENCE password enc_psw
-           if enc_psw not equal U-EncPsw
+           call '../../Utility Functions/bin/credentialCheck'
+           using by REFERENCE U-Salt, U-EncPsw, statusCode
+           if statusCode not equal "00"
                display esc redx "INVALID CREDENTIAL" esc resetx
                exit program
            end-if.
@@ -182,7 +334,7 @@
                display esc resetx
                exit PROGRAM
            END-IF
-           compute TEMP-BALANCE = u-Balance - WS-AMOUNT
+           compute TEMP-BALANCE = u-Balance - WS-AMOUNT - WS-FeeAmount
 
            if TEMP-BALANCE < minaccountbalance
                    DISPLAY esc redx
@@ -191,7 +343,19 @@
                    DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
                    DISPLAY esc resetx
                exit PROGRAM
-           END-IF.
+           END-IF
+
+           call '../../Utility Functions/bin/getDailyPostedAmount'
+           using by REFERENCE U-UAccNo, WS-DailyPosted, WS-DailyStatus
+           if WS-DailyStatus equal "00"
+               and WS-DailyPosted + WS-AMOUNT > WS-DailyTrxLimit
+               DISPLAY esc redx
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY "! Daily withdrawal/transfer limit reached !"
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY esc resetx
+               exit PROGRAM
+           end-if.
 
            *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<
        *>Generate a unique trxid ( TrxCount+1) + S,R,D,W + SenderID
@@ -211,10 +375,25 @@
 
        BALANCE-UPDATE.
 
+           PERFORM WRITE-PENDING-MARKER
+
            subtract WS-Amount from u-Balance
+           subtract WS-FeeAmount from u-Balance
            add WS-Amount to R-BALANCE
            open I-O USERACCOUNTS
-           move SENDER-RECORD to USERDATA
+           move U-UID to UID
+           read USERACCOUNTS key is UID
+               invalid key
+                   DISPLAY esc redx
+                   DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+                   DISPLAY "!  Updating user balace failed  !"
+                   DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+                   DISPLAY esc resetx
+                   CLOSE USERACCOUNTS
+                   exit PROGRAM
+           end-read
+           move U-Balance   to Balance
+           move U-TrxCount  to TrxCount
 
            DISPLAY "================================================="
            REWRITE USERDATA
@@ -232,10 +411,23 @@
            DISPLAY "* Balance updated for Acc : " uaccno " *"
            DISPLAY "************************************************"
            DISPLAY ESC RESETX
-           move RECEIVER-RECORD to USERDATA
            close USERACCOUNTS
 
+           PERFORM MARK-SENDER-DEBITED
+
            open i-o USERACCOUNTS
+           move R-UID to UID
+           read USERACCOUNTS key is UID
+               invalid key
+                   DISPLAY esc redx
+                   DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+                   DISPLAY "!  Updating user balace failed  !"
+                   DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+                   DISPLAY esc resetx
+                   CLOSE USERACCOUNTS
+                   exit PROGRAM
+           end-read
+           move R-Balance to Balance
 
            DISPLAY "================================================="
            REWRITE USERDATA
@@ -253,14 +445,231 @@
            DISPLAY "* Balance updated for Acc : " uaccno " *"
            DISPLAY "************************************************"
            DISPLAY ESC RESETX
-           CLOSE USERACCOUNTS.
+           CLOSE USERACCOUNTS
+
+           PERFORM MARK-RECEIVER-CREDITED
+
+           perform FEE-CREDIT
+
+           PERFORM CLEAR-PENDING-MARKER.
+
+      *-------------------------------------------------------------------*
+      *>Marker paragraphs for the crash-safe two-account balance update
+      *>below.
+      *>A marker is written before the sender's REWRITE, updated once
+      *>the sender has actually been debited, and cleared once the
+      *>receiver has been credited too - so if the program dies between
+      *>the two REWRITEs, the next run can find the half-done transfer
+      *>and finish crediting the receiver instead of losing the amount.
+       WRITE-PENDING-MARKER.
+           MOVE TrxID         TO PT-TrxID
+           MOVE U-UID         TO PT-SenderUID
+           MOVE U-UAccNo      TO PT-SenderAcc
+           MOVE R-UID         TO PT-ReceiverUID
+           MOVE R-UAccNo      TO PT-ReceiverAcc
+           MOVE WS-Amount     TO PT-Amount
+           MOVE WS-FeeAmount  TO PT-Fee
+           MOVE U-Balance     TO PT-SenderPreBal
+           MOVE "P"           TO PT-Stage
+           OPEN OUTPUT PendingTransferFile
+           WRITE PendingTransferLine
+           CLOSE PendingTransferFile.
+
+       MARK-SENDER-DEBITED.
+           MOVE "D" TO PT-Stage
+           OPEN OUTPUT PendingTransferFile
+           WRITE PendingTransferLine
+           CLOSE PendingTransferFile.
+
+       MARK-RECEIVER-CREDITED.
+           MOVE "F" TO PT-Stage
+           OPEN OUTPUT PendingTransferFile
+           WRITE PendingTransferLine
+           CLOSE PendingTransferFile.
+
+       CLEAR-PENDING-MARKER.
+           OPEN OUTPUT PendingTransferFile
+           CLOSE PendingTransferFile.
+
+       RECOVER-PENDING-TRANSFER.
+           OPEN INPUT PendingTransferFile
+           IF WS-PT-FS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+           READ PendingTransferFile
+               AT END
+                   CLOSE PendingTransferFile
+                   EXIT PARAGRAPH
+           END-READ
+           CLOSE PendingTransferFile
+
+           IF PT-Stage = "P"
+               MOVE PT-SenderUID TO UID
+               OPEN I-O USERACCOUNTS
+               READ USERACCOUNTS
+                   INVALID KEY
+                       DISPLAY esc redx
+                       DISPLAY "Repair check failed - sender UID "
+                           "not found for " PT-TrxID
+                       DISPLAY esc resetx
+                       CLOSE USERACCOUNTS
+                       EXIT PARAGRAPH
+               END-READ
+               CLOSE USERACCOUNTS
+               COMPUTE WS-ExpectDebited =
+                   PT-SenderPreBal - PT-Amount - PT-Fee
+               IF Balance = WS-ExpectDebited
+                   DISPLAY esc redx
+                   DISPLAY "! Sender already debited for interrupted "
+                       "transfer " PT-TrxID
+                   DISPLAY esc resetx
+                   MOVE "D" TO PT-Stage
+               ELSE
+                   IF Balance NOT = PT-SenderPreBal
+                       DISPLAY esc redx
+                       DISPLAY "! Sender balance for " PT-TrxID
+                           " matches neither the pre- nor post-debit"
+                       DISPLAY "! snapshot - leaving marker in place "
+                           "for manual review."
+                       DISPLAY esc resetx
+                       EXIT PARAGRAPH
+                   END-IF
+               END-IF
+           END-IF
+
+           IF PT-Stage = "D"
+               DISPLAY esc redx
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY "! Repairing interrupted transfer " PT-TrxID
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY esc resetx
+               MOVE PT-ReceiverUID TO UID
+               OPEN I-O USERACCOUNTS
+               READ USERACCOUNTS
+                   INVALID KEY
+                       DISPLAY esc redx
+                       DISPLAY "Repair failed - receiver UID not found"
+                       DISPLAY esc resetx
+                       CLOSE USERACCOUNTS
+                       EXIT PARAGRAPH
+               END-READ
+               ADD PT-Amount TO Balance
+               REWRITE USERDATA
+                   INVALID KEY
+                       DISPLAY esc redx
+                       DISPLAY "Repair failed - credit not applied"
+                       DISPLAY esc resetx
+                       CLOSE USERACCOUNTS
+                       EXIT PARAGRAPH
+               END-REWRITE
+               CLOSE USERACCOUNTS
+               DISPLAY esc greenx
+               DISPLAY "Interrupted transfer " PT-TrxID " repaired."
+               DISPLAY esc resetx
+           END-IF
+
+           IF PT-Stage = "D" OR PT-Stage = "F"
+               PERFORM RECOVER-FEE-CREDIT
+           END-IF
+
+           PERFORM CLEAR-PENDING-MARKER.
+
+      *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+      *>Replays the fee credit for a transfer that crashed before
+      *>CLEAR-PENDING-MARKER ran - PT-Stage "D" or "F" both mean the
+      *>fee (if any) was never confirmed credited.
+       RECOVER-FEE-CREDIT.
+           IF PT-Fee = ZERO
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE PT-Fee TO WS-FeeAmount
+           PERFORM FEE-CREDIT
+           DISPLAY esc greenx
+           DISPLAY "Interrupted transfer " PT-TrxID " fee repaired."
+           DISPLAY esc resetx.
+
+       FEE-CREDIT.
+           IF WS-FeeAmount = ZERO
+               EXIT PARAGRAPH
+           END-IF
+
+           call '../../Utility Functions/bin/getUserByID'
+           using by REFERENCE WS-TrxFeeAcctUID, FEE-RECORD, statusCode
+
+           IF statusCode NOT EQUAL "00"
+               DISPLAY esc redx
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY "! Fee income account not found/setup !"
+               DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+               DISPLAY esc resetx
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD WS-FeeAmount TO F-BALANCE
+           ADD 1 TO F-TrxCount
+           OPEN I-O USERACCOUNTS
+           MOVE F-UID TO UID
+           READ USERACCOUNTS KEY IS UID
+               INVALID KEY
+                   DISPLAY esc redx
+                   DISPLAY "!  Updating fee income balance failed !"
+                   DISPLAY esc resetx
+                   CLOSE USERACCOUNTS
+                   EXIT PARAGRAPH
+           END-READ
+           MOVE F-BALANCE   TO Balance
+           MOVE F-TrxCount  TO TrxCount
+           REWRITE USERDATA
+               INVALID KEY
+                   DISPLAY esc redx
+                   DISPLAY "!  Updating fee income balance failed !"
+                   DISPLAY esc resetx
+                   CLOSE USERACCOUNTS
+                   EXIT PARAGRAPH
+           END-REWRITE
+           CLOSE USERACCOUNTS
+
+           PERFORM WRITE-FEE-TRANSACTION.
+
+      *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>><<<<<<<<<<<<<<<<<<<<<<<<<<<<<<*
+      *>Posts the fee-income side of the transfer fee so the fee
+      *>account's statement carries a matching entry for every
+      *>credit FEE-CREDIT/RECOVER-FEE-CREDIT makes to its balance.
+      *>Posted as a transfer (sender's account to the fee account,
+      *>not as newly-created money) since the fee was already taken
+      *>out of the sender's balance in the combined debit above -
+      *>this lets Reconciliation.cbl net it to zero along with every
+      *>other transfer instead of counting it as fresh money.
+       WRITE-FEE-TRANSACTION.
+           STRING
+               F-TrxCount DELIMITED BY SIZE
+               WS-TrxDepoPrefix DELIMITED BY SIZE
+               F-UID DELIMITED BY SIZE
+               INTO TrxID
+           END-STRING
+
+           MOVE PT-SenderAcc TO SenderAcc
+           MOVE F-UAccNo    TO ReceiverAcc
+           MOVE "Transfer fee" TO Description
+           MOVE WS-FeeAmount   TO Amount
+           MOVE TRX-TYPE-TRANSFER TO TrxType
+           move FUNCTION CURRENT-DATE(1:14) to TimeStamp
+           OPEN I-O Transactions
+           WRITE TrxRecord
+               INVALID KEY
+                   DISPLAY esc redx
+                   DISPLAY "!  Writing fee transaction failed  !"
+                   DISPLAY esc resetx
+           END-WRITE
+           CLOSE Transactions.
 
        write-transaction.
            MOVE U-UAccNo    TO SenderAcc
            MOVE R-UAccNo    TO ReceiverAcc
            MOVE "Transfer" TO Description
            MOVE WS-AMOUNT   TO Amount
-           MOVE 4         TO TrxType
+           MOVE TRX-TYPE-TRANSFER TO TrxType
            move FUNCTION CURRENT-DATE(1:14) to TimeStamp
            OPEN i-o Transactions
            WRITE TrxRecord
