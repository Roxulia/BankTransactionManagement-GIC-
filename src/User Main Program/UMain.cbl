@@ -53,7 +53,8 @@
            DISPLAY "2. User Profile".
            DISPLAY "3. Make Transaction".
            DISPLAY "4. View Passbook Report".
-           DISPLAY "5. Exit".
+           DISPLAY "5. Mini Statement (Last 5 Transactions)".
+           DISPLAY "6. Exit".
            DISPLAY "====================="
            display esc resetx
       *     DISPLAY "Enter your option: " .
@@ -97,6 +98,13 @@
                            DISPLAY "!    User Not Found   !"
                            DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
                            PERFORM login-page
+                       when EQUAL "94"
+                           DISPLAY esc redx
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           DISPLAY "!  Account Is Locked  !"
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
+                           DISPLAY esc resetx
+                           PERFORM login-page
                        when EQUAL "99"
                            DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
                            DISPLAY "!     Error Occurs    !"
@@ -139,6 +147,13 @@
                            DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!"
                            DISPLAY esc resetx
                            perform MAIN-MENU
+                        when EQUAL "97"
+                           DISPLAY esc redx
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+                           display "! New Password Invalid or Mismatch!"
+                           DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
+                           DISPLAY esc resetx
+                           perform MAIN-MENU
                         when EQUAL "99"
                            DISPLAY esc redx
                            DISPLAY "!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!"
@@ -158,6 +173,10 @@
                      USING UID
                         PERFORM MAIN-MENU
                WHEN "5"
+                     CALL '../SubFiles/bin/miniStatement'
+                     USING UID
+                        PERFORM MAIN-MENU
+               WHEN "6"
                    DISPLAY esc redx
                    DISPLAY "Exiting User Menu..."
                    DISPLAY esc resetx
@@ -185,7 +204,29 @@
            EVALUATE OPTION
                WHEN "1"
                    CALL '../SubFiles/bin/trxWithdraw' USING
-                   by REFERENCE UID
+                   by REFERENCE UID, STATUSCODE
+                   EVALUATE STATUSCODE
+                   WHEN "00"
+                       DISPLAY esc greenx
+                       DISPLAY "Withdrawal completed successfully."
+                       DISPLAY esc resetx
+                   WHEN "95"
+                       DISPLAY esc redx
+                       DISPLAY "Withdrawal failed: Invalid Credentials."
+                       DISPLAY esc resetx
+                   WHEN "96"
+                       DISPLAY esc redx
+                       DISPLAY "Withdrawal failed: User Not Found."
+                       DISPLAY esc resetx
+                   WHEN "97"
+                       DISPLAY esc redx
+                       DISPLAY "Withdrawal failed: Invalid Amount."
+                       DISPLAY esc resetx
+                   WHEN OTHER
+                       DISPLAY esc redx
+                       DISPLAY "Withdrawal failed: Error Occurred."
+                       DISPLAY esc resetx
+                   END-EVALUATE
                WHEN "2"
                    call '../SubFiles/bin/trxTransfer'
                    using by REFERENCE uid STATUSCODE
